@@ -0,0 +1,4 @@
+      * Copybook Annuleringstype
+       01 (pf)-Annuleringstype PIC X.
+         88 (pf)-AnnuleerReservering VALUE "R".
+         88 (pf)-AnnuleerBoekingType VALUE "B".
