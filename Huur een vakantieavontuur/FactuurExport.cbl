@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FactuurExport.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 03-05-2023.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       Currency Sign "E" with Picture Symbol '$'.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReserveringenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-R-Reserveringsnummer
+                  ALTERNATE KEY IS FS-R-Woningnummer
+                  WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
+                  FILE STATUS IS IOStatus.
+       SELECT BewonersBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Bewoners.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-B-BewonersID
+                  FILE STATUS IS IOStatus.
+       SELECT WoningenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Woningen.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+       SELECT DatumWeekBestand ASSIGN TO "C:\COBOL\DATA\HUUR\DatumWeek.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+       SELECT FactuurRapportBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\FactuurExport.txt"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+       FD BewonersBestand.
+       01 Bewonersrecord.
+       COPY Bewoner REPLACING ==(pf)== BY ==FS-B==.
+       FD WoningenBestand.
+       01 Woningrecord.
+         03 Woningnummer PIC 99 VALUE ZERO.
+         03 Woningtype PIC X VALUE "S".
+       FD DatumWeekBestand.
+       01 DatumWeekRecord.
+         03 WeekNummer PIC 99.
+         03 WeekDatum PIC 9(8).
+       FD FactuurRapportBestand.
+       01 Factuurrapportregel PIC X(250) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 EOFReserveringenVlag PIC 9 VALUE 0.
+         88 EOFReserveringen VALUE 1.
+         88 NotEOFReserveringen VALUE 0.
+       01 EOFBewonersVlag PIC 9 VALUE 0.
+         88 EOFBewoners VALUE 1.
+         88 NotEOFBewoners VALUE 0.
+       01 EOFDatumWeekVlag PIC 9 VALUE 0.
+         88 EOFDatumWeek VALUE 1.
+         88 NotEOFDatumWeek VALUE 0.
+
+       01 JaarInput PIC 9(4) VALUE ZERO.
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+
+       01 WoningtypeHuidig PIC X.
+       01 Weekprijs PIC 99 VALUE ZERO.
+       01 EOFWoningenVlag PIC 9 VALUE 0.
+         88 EOFWoningen VALUE 1.
+         88 NotEOFWoningen VALUE 0.
+
+       01 Huurbedrag PIC 9(5)V99 VALUE ZERO.
+       01 ToeristenBelastingReservering PIC 9(7)V99 VALUE ZERO.
+       01 TotaalbedragReservering PIC 9(7)V99 VALUE ZERO.
+
+       01 HuurbedragTotaal PIC 9(7)V99 VALUE ZERO.
+       01 ToeristenBelastingTotaal PIC 9(7)V99 VALUE ZERO.
+       01 TotaalbedragTotaal PIC 9(7)V99 VALUE ZERO.
+       01 AantalFacturen PIC 9(4) VALUE ZERO.
+
+       01 WS-Geboortedatum PIC 9(8).
+       01 WS-INT-Geboortedatum PIC 9(8).
+       01 WS-INT-WeekDatum PIC 9(8).
+       01 WS-WeekDatum PIC 9(8).
+       01 WS-INT-Leeftijd PIC 999.
+
+       01 RapportRegel PIC X(250) VALUE SPACES.
+       01 RegelPositie PIC 9(4) VALUE 1.
+       01 DisplayBedrag PIC ZZZZ9,99.
+
+       COPY ParametersTonenToeristenBelasting REPLACING ==(pf)== BY ==LS==.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM GetDatumVandaag
+           DISPLAY "Facturenexport voor welk jaar (leeg voor huidig jaar): " WITH NO ADVANCING
+           ACCEPT JaarInput
+           IF JaarInput = ZERO
+               MOVE DatumVandaag(1:4) TO JaarInput
+           END-IF
+
+           OPEN INPUT ReserveringenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van ReserveringenBestand.dat: " IOStatus
+           END-IF
+           OPEN OUTPUT FactuurRapportBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van FactuurExport.txt: " IOStatus
+           END-IF
+
+           PERFORM SchrijfKopregel
+
+           MOVE ZERO TO FS-R-Reserveringsnummer
+           START ReserveringenBestand
+             KEY > FS-R-Reserveringsnummer
+             INVALID KEY
+                 SET EOFReserveringen TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFReserveringen
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOFReserveringen TO TRUE
+               END-READ
+               IF NOT EOFReserveringen
+                   IF FS-R-Jaar EQUALS JaarInput
+                     AND FS-R-TypeBoeking
+                     AND FS-R-DatumBetaling > SPACES
+                     AND FS-R-DatumAnnulering EQUALS SPACES
+                       PERFORM ExporteerFactuur
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE ReserveringenBestand
+
+           PERFORM SchrijfTotaalregel
+           CLOSE FactuurRapportBestand
+
+           DISPLAY SPACE
+           DISPLAY "Aantal facturen: " AantalFacturen
+           EXIT PROGRAM.
+
+       ExporteerFactuur.
+           PERFORM BerekenHuurbedrag
+           PERFORM BerekenToeristenbelastingReservering
+           COMPUTE TotaalbedragReservering =
+             Huurbedrag + ToeristenBelastingReservering
+           ADD 1 TO AantalFacturen
+           ADD Huurbedrag TO HuurbedragTotaal
+           ADD ToeristenBelastingReservering TO ToeristenBelastingTotaal
+           ADD TotaalbedragReservering TO TotaalbedragTotaal
+           PERFORM SchrijfFactuurregel.
+
+       BerekenHuurbedrag.
+           PERFORM BepaalWoningtype
+           IF WoningtypeHuidig EQUALS "L"
+               MOVE 15 TO Weekprijs
+           ELSE
+               MOVE 10 TO Weekprijs
+           END-IF
+           COMPUTE Huurbedrag = Weekprijs * FS-R-AantalWeken.
+
+       BepaalWoningtype.
+           *> Woningtype wordt opgezocht in Woningen.dat in plaats van
+           *> uit een vaste tabel, want het woningbestand kan door
+           *> ToevoegenWoning/VerwijderenWoning gewijzigd zijn.
+           MOVE "S" TO WoningtypeHuidig
+           SET NotEOFWoningen TO TRUE
+           OPEN INPUT WoningenBestand
+           READ WoningenBestand
+               AT END
+                   SET EOFWoningen TO TRUE
+           END-READ
+           PERFORM WITH TEST BEFORE UNTIL EOFWoningen
+               IF Woningnummer EQUALS FS-R-Woningnummer
+                   MOVE Woningtype TO WoningtypeHuidig
+                   SET EOFWoningen TO TRUE
+               END-IF
+               IF NOT EOFWoningen
+                   READ WoningenBestand
+                       AT END
+                           SET EOFWoningen TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE WoningenBestand.
+
+       BerekenToeristenbelastingReservering.
+           MOVE ZERO TO ToeristenBelastingReservering
+           PERFORM BepaalStartWeekDatum
+
+           OPEN INPUT BewonersBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Bewoners.dat: " IOStatus
+           END-IF
+           MOVE FS-R-Reserveringsnummer TO FS-B-Reserveringsnummer
+           MOVE ZERO TO FS-B-Volgnummer
+           SET NotEOFBewoners TO TRUE
+           START BewonersBestand
+             KEY >= FS-B-BewonersID
+             INVALID KEY
+                 SET EOFBewoners TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFBewoners
+               READ BewonersBestand NEXT RECORD
+                   AT END
+                       SET EOFBewoners TO TRUE
+               END-READ
+               IF NOT EOFBewoners
+                   IF FS-B-Reserveringsnummer NOT EQUALS FS-R-Reserveringsnummer
+                       SET EOFBewoners TO TRUE
+                   ELSE
+                       PERFORM BerekenToeristenbelastingBewoner
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE BewonersBestand.
+
+       BepaalStartWeekDatum.
+           MOVE ZERO TO WS-INT-WeekDatum
+           SET NotEOFDatumWeek TO TRUE
+           OPEN INPUT DatumWeekBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van DatumWeek.dat: " IOStatus
+           END-IF
+           READ DatumWeekBestand
+               AT END
+                   SET EOFDatumWeek TO TRUE
+           END-READ
+           PERFORM UNTIL EOFDatumWeek
+               IF FS-R-Weeknummer EQUALS WeekNummer
+                   MOVE WeekDatum TO WS-WeekDatum
+                   MOVE FUNCTION INTEGER-OF-DATE (WS-WeekDatum) TO WS-INT-WeekDatum
+                   SET EOFDatumWeek TO TRUE
+               END-IF
+               IF NOT EOFDatumWeek
+                   READ DatumWeekBestand
+                       AT END
+                           SET EOFDatumWeek TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE DatumWeekBestand.
+
+       BerekenToeristenbelastingBewoner.
+           MOVE FS-B-Geboortedatum TO WS-Geboortedatum
+           MOVE FUNCTION INTEGER-OF-DATE (WS-Geboortedatum) TO WS-INT-Geboortedatum
+           COMPUTE WS-INT-Leeftijd EQUALS
+             (WS-INT-WeekDatum - WS-INT-Geboortedatum) / 365.25
+
+           MOVE FS-R-Weeknummer TO LS-C-WeekNummer
+           MOVE FS-R-AantalWeken TO LS-C-AantalWeken
+           MOVE WS-INT-Leeftijd TO LS-C-Leeftijd
+           CALL "TonenToeristenBelasting"
+             USING BY CONTENT LS-C-ParametersTonenToeristenBelasting,
+                   BY REFERENCE LS-R-ParametersTonenToeristenBelasting
+           IF LS-R-OK
+               ADD LS-R-ToeristenBelastingTonen TO ToeristenBelastingReservering
+           ELSE
+               DISPLAY ">>> Ongeldige parameters voor toeristenbelasting - bewoner overgeslagen."
+           END-IF.
+
+       SchrijfKopregel.
+           MOVE SPACES TO RapportRegel
+           STRING "FACTUUREXPORT " JaarInput
+             DELIMITED BY SIZE INTO RapportRegel
+           DISPLAY RapportRegel
+           WRITE Factuurrapportregel FROM RapportRegel
+
+           MOVE "resnr;klantnr;woning;jaarweek;weken;huur;toeristenbel;totaal" TO RapportRegel
+           DISPLAY RapportRegel
+           WRITE Factuurrapportregel FROM RapportRegel.
+
+       SchrijfFactuurregel.
+           MOVE SPACES TO RapportRegel
+           MOVE 1 TO RegelPositie
+           STRING FS-R-Reserveringsnummer ";"
+             FS-R-Klantnummer ";"
+             FS-R-Woningnummer ";"
+             FS-R-JaarWeek ";"
+             FS-R-AantalWeken ";"
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           MOVE Huurbedrag TO DisplayBedrag
+           STRING DisplayBedrag ";"
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           MOVE ToeristenBelastingReservering TO DisplayBedrag
+           STRING DisplayBedrag ";"
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           MOVE TotaalbedragReservering TO DisplayBedrag
+           STRING DisplayBedrag
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           DISPLAY RapportRegel
+           WRITE Factuurrapportregel FROM RapportRegel.
+
+       SchrijfTotaalregel.
+           MOVE SPACES TO RapportRegel
+           MOVE 1 TO RegelPositie
+           MOVE HuurbedragTotaal TO DisplayBedrag
+           STRING "totaal;;;;;" DisplayBedrag ";"
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           MOVE ToeristenBelastingTotaal TO DisplayBedrag
+           STRING DisplayBedrag ";"
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           MOVE TotaalbedragTotaal TO DisplayBedrag
+           STRING DisplayBedrag
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           DISPLAY SPACE
+           DISPLAY RapportRegel
+           WRITE Factuurrapportregel FROM RapportRegel.
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
