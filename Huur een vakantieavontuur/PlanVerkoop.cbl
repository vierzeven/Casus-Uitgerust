@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PlanVerkoop.
+       AUTHOR. Joey Schmitz en Michaël Koning.
+       DATE-WRITTEN. 10-03-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReserveringenBestand
+           ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-R-Reserveringsnummer
+           ALTERNATE KEY IS FS-R-Woningnummer
+           WITH DUPLICATES
+           ALTERNATE KEY IS FS-R-Klantnummer
+           WITH DUPLICATES
+           FILE STATUS IS IOStatus.
+       SELECT WoningenBestand
+           ASSIGN TO "C:\COBOL\DATA\HUUR\Woningen.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
+       SELECT SysteemkengetallenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Systeemkengetallen.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  LOCK MODE IS EXCLUSIVE
+                  FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD SysteemkengetallenBestand.
+       01 Systeemkengetallenrecord.
+         03 HoogsteKlantennummer PIC 9(8) VALUE ZERO.
+         03 HoogsteReserveringsnummer PIC 9(8) VALUE ZERO.
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+       FD WoningenBestand.
+       01 Woningrecord.
+         03 Woningnummer PIC 99 VALUE ZERO.
+         03 Woningtype PIC X VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 EndOfDataVlag PIC 9 VALUE ZERO.
+         88 NotEOD VALUE ZERO.
+         88 EOD VALUE 1.
+       01 WoningnummerInput PIC 99.
+       01 ValidatiefoutVlag PIC 9 VALUE ZERO.
+         88 ValidatieGeslaagd VALUE ZERO.
+         88 ValidatieFout VALUE 1.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
+       01 Weeknummer PIC 99 VALUE ZERO.
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM GetDatumVandaag
+
+           SET NotEOD TO TRUE
+
+           *> Vraag 1: Welke woning?
+           DISPLAY "Welke woning wilt u als verkocht registreren?"
+           ACCEPT WoningnummerInput
+
+           *> Validatie 1: bestaat de woning?
+           OPEN INPUT WoningenBestand
+           SET ValidatieFout TO TRUE
+           MOVE "De gekozen woning komt niet voor in het woningenbestand." TO RedenValidatieFout
+           READ WoningenBestand
+               AT END
+                   SET EOD TO TRUE
+           END-READ
+           PERFORM WITH TEST BEFORE UNTIL EOD OR ValidatieGeslaagd
+               IF WoningnummerInput EQUALS Woningnummer
+                   SET ValidatieGeslaagd TO TRUE
+                   MOVE SPACES TO RedenValidatieFout
+               END-IF
+               READ WoningenBestand
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE WoningenBestand
+           IF ValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           *> Validatie 2: is de woning al verkocht?
+           SET ValidatieGeslaagd TO TRUE
+           OPEN INPUT ReserveringenBestand
+           MOVE WoningnummerInput TO FS-R-Woningnummer
+           START ReserveringenBestand
+             KEY IS EQUAL TO FS-R-Woningnummer
+             INVALID KEY
+                 SET EOD TO TRUE
+           END-START
+           IF NOT EOD
+               SET NotEOD TO TRUE
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+               PERFORM WITH TEST BEFORE UNTIL EOD
+                   OR FS-R-Woningnummer NOT EQUAL WoningnummerInput
+                   IF FS-R-TypeVerkoop
+                       SET ValidatieFout TO TRUE
+                       MOVE "Deze woning is al eerder als verkocht geregistreerd." TO RedenValidatieFout
+                       SET EOD TO TRUE
+                   END-IF
+                   IF NOT EOD
+                       READ ReserveringenBestand NEXT RECORD
+                           AT END
+                               SET EOD TO TRUE
+                       END-READ
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE ReserveringenBestand
+           IF ValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           *> Vraag 2: vanaf welke week is de woning verkocht?
+           DISPLAY "Vanaf welke week is de woning verkocht (weeknummer)?"
+           ACCEPT Weeknummer
+
+           *> Validatie 2: valt het weeknummer binnen het seizoen?
+           IF (Weeknummer < 18) OR (Weeknummer > 37)
+               MOVE "Een verkoop kan alleen ingaan binnen het seizoen, week 18 t/m 37." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           *> Systeemkengetallen bestand updaten
+           OPEN I-O SysteemkengetallenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van SysteemkengetallenBestand.dat: " IOStatus
+           END-IF
+           READ SysteemkengetallenBestand
+           ADD 1 TO HoogsteReserveringsnummer
+           REWRITE Systeemkengetallenrecord
+           CLOSE SysteemkengetallenBestand
+
+           *> Verkoopreservering wegschrijven
+           OPEN I-O ReserveringenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van ReserveringenBestand.dat: " IOStatus
+           END-IF
+           MOVE SPACES TO Reserveringsrecord
+           MOVE HoogsteReserveringsnummer TO FS-R-Reserveringsnummer
+           MOVE WoningnummerInput TO FS-R-Woningnummer
+           MOVE DatumVandaag TO FS-R-DatumCreatie
+           MOVE "V" TO FS-R-ReserveringsType
+           MOVE DatumVandaag(1:4) TO FS-R-Jaar
+           MOVE Weeknummer TO FS-R-Weeknummer
+           COMPUTE FS-R-AantalWeken = 37 - Weeknummer + 1
+           WRITE Reserveringsrecord
+           CLOSE ReserveringenBestand
+           DISPLAY "De woning is geregistreerd als verkocht."
+           CALL "BezettingsOverzicht"
+           EXIT PROGRAM.
+
+       ValidatieNietGeslaagd.
+           DISPLAY "Helaas. De validatie is niet geslaagd. " RedenValidatieFout
+           EXIT PROGRAM
+           .
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
