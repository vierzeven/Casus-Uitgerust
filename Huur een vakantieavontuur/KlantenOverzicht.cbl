@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KlantenOverzicht.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 06-04-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT KlantenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Klanten.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-K-Klantnummer
+                  FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KlantenBestand.
+       01 Klantrecord.
+       COPY Klant REPLACING ==(pf)== BY ==FS-K==.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 EOFKlantenVlag PIC 9 VALUE 0.
+         88 EOFKlanten VALUE 1.
+         88 NotEOFKlanten VALUE 0.
+
+       01 AantalKlanten PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           OPEN INPUT KlantenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Klanten.dat: " IOStatus
+           END-IF
+
+           MOVE ZERO TO FS-K-Klantnummer
+           START KlantenBestand
+             KEY > FS-K-Klantnummer
+             INVALID KEY
+                 SET EOFKlanten TO TRUE
+           END-START
+
+           DISPLAY SPACE
+           DISPLAY "KLANTENOVERZICHT"
+           DISPLAY "================"
+
+           PERFORM UNTIL EOFKlanten
+               READ KlantenBestand NEXT RECORD
+                   AT END
+                       SET EOFKlanten TO TRUE
+               END-READ
+               IF NOT EOFKlanten
+                   ADD 1 TO AantalKlanten
+                   DISPLAY FS-K-Klantnummer " - "
+                     FUNCTION TRIM(FS-K-Voornaam) " " FUNCTION TRIM(FS-K-Naam)
+                     " - " FUNCTION TRIM(FS-K-Straat) " " FS-K-Huisnummer
+                     ", " FUNCTION TRIM(FS-K-Postcode) " " FUNCTION TRIM(FS-K-Woonplaats)
+                     " - " FS-K-Telefoonnummer
+                     " - " FS-K-Emailadres
+               END-IF
+           END-PERFORM
+
+           IF AantalKlanten EQUALS ZERO
+               DISPLAY "Er zijn nog geen klanten bekend."
+           ELSE
+               DISPLAY SPACE
+               DISPLAY "Aantal klanten: " AantalKlanten
+           END-IF
+
+           CLOSE KlantenBestand
+           EXIT PROGRAM.
