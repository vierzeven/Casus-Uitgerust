@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GenereerDatumWeek.
+       AUTHOR. Joey Schmitz en Michaël Koning.
+       DATE-WRITTEN. 22-03-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT DatumWeekBestand ASSIGN TO "C:\COBOL\DATA\HUUR\DatumWeek.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DatumWeekBestand.
+       01 DatumWeekRecord.
+         03 WeekNummer PIC 99.
+         03 WeekDatum PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 JaarInput PIC 9(4) VALUE ZERO.
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+       01 Weekteller PIC 99 VALUE ZERO.
+       01 WS-INT-Nieuwjaarsdag PIC 9(8) COMP.
+       01 WS-INT-WeekDatum PIC 9(8) COMP.
+       01 WS-WeekDatum PIC 9(8).
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM GetDatumVandaag
+
+           DISPLAY "Voor welk jaar wilt u DatumWeek.dat opbouwen (leeg voor huidig jaar): " WITH NO ADVANCING
+           ACCEPT JaarInput
+           IF JaarInput = ZERO
+               MOVE DatumVandaag(1:4) TO JaarInput
+           END-IF
+
+           MOVE FUNCTION INTEGER-OF-DATE (JaarInput * 10000 + 0101)
+             TO WS-INT-Nieuwjaarsdag
+
+           OPEN OUTPUT DatumWeekBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van DatumWeek.dat: " IOStatus
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM SchrijfWeekregel VARYING Weekteller FROM 1 BY 1
+             UNTIL Weekteller > 52
+
+           CLOSE DatumWeekBestand
+           DISPLAY "DatumWeek.dat is opnieuw opgebouwd voor jaar " JaarInput "."
+           EXIT PROGRAM.
+
+       SchrijfWeekregel.
+           COMPUTE WS-INT-WeekDatum =
+             WS-INT-Nieuwjaarsdag + (Weekteller - 1) * 7
+           MOVE FUNCTION DATE-OF-INTEGER (WS-INT-WeekDatum) TO WS-WeekDatum
+           MOVE Weekteller TO WeekNummer
+           MOVE WS-WeekDatum TO WeekDatum
+           WRITE DatumWeekRecord.
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
