@@ -0,0 +1,178 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ToevoegenBewoner.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 09-05-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReserveringenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-R-Reserveringsnummer
+                  ALTERNATE KEY IS FS-R-Woningnummer
+                  WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
+                  FILE STATUS IS IOStatus.
+       SELECT BewonersBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Bewoners.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-B-BewonersID
+                  FILE STATUS IS IOStatus.
+       SELECT WoningenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Woningen.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+       FD BewonersBestand.
+       01 Bewonersrecord.
+       COPY Bewoner REPLACING ==(pf)== BY ==FS-B==.
+       FD WoningenBestand.
+       01 Woningrecord.
+         03 Woningnummer PIC 99 VALUE ZERO.
+         03 Woningtype PIC X VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 ValidatiefoutVlag PIC 9 VALUE ZERO.
+         88 ValidatieGeslaagd VALUE ZERO.
+         88 ValidatieFout VALUE 1.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
+       01 EOFVlag PIC 9 VALUE ZERO.
+         88 EOD VALUE 1.
+         88 NotEOD VALUE ZERO.
+       01 EOFBewonersVlag PIC 9 VALUE 0.
+         88 EOFBewoners VALUE 1.
+         88 NotEOFBewoners VALUE 0.
+
+       01 ReserveringnummerInput PIC 9(8) VALUE ZERO.
+       01 WS-Woningtype PIC X VALUE "S".
+       01 CapaciteitWoning PIC 9 VALUE ZERO.
+       01 AantalBewonersHuidig PIC 9 VALUE ZERO.
+       01 VolgendVolgnummer PIC 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           DISPLAY "Reserveringsnummer: " WITH NO ADVANCING
+           ACCEPT ReserveringnummerInput
+
+           *> Validatie 1: bestaat de reservering, en is deze nog geldig?
+           OPEN INPUT ReserveringenBestand
+           MOVE ReserveringnummerInput TO FS-R-Reserveringsnummer
+           READ ReserveringenBestand KEY IS FS-R-Reserveringsnummer
+               INVALID KEY
+                   SET ValidatieFout TO TRUE
+                   MOVE "Dit reserveringsnummer bestaat niet." TO RedenValidatieFout
+           END-READ
+           IF NOT ValidatieFout
+             AND (FS-R-DatumAnnulering > SPACES OR FS-R-DatumVerlopen > SPACES)
+               SET ValidatieFout TO TRUE
+               MOVE "Deze reservering is geannuleerd of verlopen; er kunnen geen bewoners meer aan toegevoegd worden." TO RedenValidatieFout
+           END-IF
+           CLOSE ReserveringenBestand
+           IF ValidatieFout
+               DISPLAY ">>> " RedenValidatieFout
+               EXIT PROGRAM
+           END-IF
+
+           *> Validatie 2: hoeveel bewoners staan er al op, en welke
+           *> capaciteit heeft de woning?
+           PERFORM BepaalWoningtype
+           PERFORM BepaalHuidigeBewoners
+
+           IF WS-Woningtype EQUALS "L"
+               MOVE 6 TO CapaciteitWoning
+           ELSE
+               MOVE 4 TO CapaciteitWoning
+           END-IF
+
+           IF AantalBewonersHuidig >= CapaciteitWoning
+               DISPLAY ">>> Deze woning biedt plaats aan maximaal " CapaciteitWoning " personen; er is al plaats voor allemaal ingevuld."
+               EXIT PROGRAM
+           END-IF
+
+           *> Elke bewoner krijgt een uniek volgnummer binnen deze
+           *> reservering: het BewonersID (Reserveringsnummer +
+           *> Volgnummer) is de RECORD KEY van BewonersBestand, dus
+           *> een dubbel volgnummer zou de WRITE laten mislukken.
+           ADD 1 TO AantalBewonersHuidig GIVING VolgendVolgnummer
+
+           OPEN I-O BewonersBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Bewoners.dat: " IOStatus
+           END-IF
+           MOVE ReserveringnummerInput TO FS-B-Reserveringsnummer
+           MOVE VolgendVolgnummer TO FS-B-Volgnummer
+           DISPLAY "Initialen: " WITH NO ADVANCING
+           ACCEPT FS-B-Initialen
+           DISPLAY "Geboortedatum: " WITH NO ADVANCING
+           ACCEPT FS-B-Geboortedatum
+           WRITE Bewonersrecord
+               INVALID KEY
+                   DISPLAY "File status - " IOStatus
+           END-WRITE
+           CLOSE BewonersBestand
+
+           DISPLAY SPACE
+           DISPLAY "Bewoner " FS-B-BewonersID " is toegevoegd aan reservering " ReserveringnummerInput "."
+           EXIT PROGRAM.
+
+       BepaalWoningtype.
+           SET NotEOD TO TRUE
+           OPEN INPUT WoningenBestand
+           READ WoningenBestand
+               AT END
+                   SET EOD TO TRUE
+           END-READ
+           PERFORM WITH TEST BEFORE UNTIL EOD
+               IF FS-R-Woningnummer EQUALS Woningnummer
+                   MOVE Woningtype TO WS-Woningtype
+                   SET EOD TO TRUE
+               END-IF
+               IF NOT EOD
+                   READ WoningenBestand
+                       AT END
+                           SET EOD TO TRUE
+                   END-READ
+               END-IF
+           END-PERFORM
+           CLOSE WoningenBestand.
+
+       BepaalHuidigeBewoners.
+           MOVE ZERO TO AantalBewonersHuidig
+           OPEN INPUT BewonersBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Bewoners.dat: " IOStatus
+           END-IF
+           MOVE ReserveringnummerInput TO FS-B-Reserveringsnummer
+           MOVE ZERO TO FS-B-Volgnummer
+           SET NotEOFBewoners TO TRUE
+           START BewonersBestand
+             KEY >= FS-B-BewonersID
+             INVALID KEY
+                 SET EOFBewoners TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFBewoners
+               READ BewonersBestand NEXT RECORD
+                   AT END
+                       SET EOFBewoners TO TRUE
+               END-READ
+               IF NOT EOFBewoners
+                   IF FS-B-Reserveringsnummer NOT EQUALS ReserveringnummerInput
+                       SET EOFBewoners TO TRUE
+                   ELSE
+                       ADD 1 TO AantalBewonersHuidig
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE BewonersBestand.
