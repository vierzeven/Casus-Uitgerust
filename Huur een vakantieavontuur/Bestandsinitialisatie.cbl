@@ -12,6 +12,7 @@
        SELECT SysteemkengetallenBestand
                   ASSIGN TO "C:\COBOL\DATA\HUUR\Systeemkengetallen.dat"
                   ORGANIZATION IS LINE SEQUENTIAL
+                  LOCK MODE IS EXCLUSIVE
                   FILE STATUS IS IOStatus.
        SELECT KlantenBestand
                   ASSIGN TO "C:\COBOL\DATA\HUUR\Klanten.dat"
@@ -26,6 +27,8 @@
                   RECORD KEY IS FS-R-Reserveringsnummer
                   ALTERNATE KEY IS FS-R-Woningnummer
                   WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
                   FILE STATUS IS IOStatus.
        SELECT BewonersBestand
            ASSIGN TO "C:\COBOL\DATA\HUUR\Bewoners.dat"
@@ -33,6 +36,9 @@
            ACCESS MODE IS DYNAMIC
            RECORD KEY IS FS-B-BewonersID
            FILE STATUS IS IOStatus.
+       SELECT DatumWeekBestand ASSIGN TO "C:\COBOL\DATA\HUUR\DatumWeek.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -54,6 +60,10 @@
        FD ReserveringenBestand.
        01 Reserveringsrecord.
               COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+       FD DatumWeekBestand.
+       01 DatumWeekRecord.
+         03 WeekNummer PIC 99.
+         03 WeekDatum PIC 9(8).
 
        WORKING-STORAGE SECTION.
        *> Vlaggen
@@ -66,6 +76,14 @@
 
        *> Tellers
        01 Huisjesteller PIC 99 VALUE ZERO.
+       01 Weekteller PIC 99 VALUE ZERO.
+
+       *> Datumvelden
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+       01 JaarHuidig PIC 9(4) VALUE ZERO.
+       01 WS-INT-Nieuwjaarsdag PIC 9(8) COMP.
+       01 WS-INT-WeekDatum PIC 9(8) COMP.
+       01 WS-WeekDatum PIC 9(8).
 
        PROCEDURE DIVISION.
 
@@ -74,6 +92,7 @@
            PERFORM VulSysteemkengetallen
            PERFORM VulKlanten
            PERFORM VulReserveringen
+           PERFORM VulDatumWeek
 
            STOP RUN.
 
@@ -229,6 +248,29 @@
            CLOSE SysteemkengetallenBestand
            CLOSE ReserveringenBestand.
 
-           EXIT PROGRAM.
+       VulDatumWeek.
+           PERFORM GetDatumVandaag
+           MOVE DatumVandaag(1:4) TO JaarHuidig
+           MOVE FUNCTION INTEGER-OF-DATE (JaarHuidig * 10000 + 0101)
+             TO WS-INT-Nieuwjaarsdag
+           OPEN OUTPUT DatumWeekBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van DatumWeek.dat: " IOStatus
+           END-IF
+           PERFORM SchrijfWeekregel VARYING Weekteller FROM 1 BY 1
+             UNTIL Weekteller > 52
+           CLOSE DatumWeekBestand.
+
+       SchrijfWeekregel.
+           COMPUTE WS-INT-WeekDatum =
+             WS-INT-Nieuwjaarsdag + (Weekteller - 1) * 7
+           MOVE FUNCTION DATE-OF-INTEGER (WS-INT-WeekDatum) TO WS-WeekDatum
+           MOVE Weekteller TO WeekNummer
+           MOVE WS-WeekDatum TO WeekDatum
+           WRITE DatumWeekRecord.
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
 
        
\ No newline at end of file
