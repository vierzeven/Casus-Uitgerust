@@ -0,0 +1,16 @@
+      * Copybook Reservering
+         02 (pf)-Reserveringsnummer PIC 9(8).
+         02 (pf)-Klantnummer PIC 9(8).
+         02 (pf)-Woningnummer PIC 99.
+         02 (pf)-JaarWeek.
+           03 (pf)-Jaar PIC 9(4).
+           03 (pf)-Weeknummer PIC 99.
+         02 (pf)-AantalWeken PIC 99.
+         02 (pf)-DatumCreatie PIC 9(8).
+         02 (pf)-ReserveringsType PIC X VALUE "B".
+           88 (pf)-TypeBoeking VALUE "B".
+           88 (pf)-TypeOnderhoud VALUE "O".
+           88 (pf)-TypeVerkoop VALUE "V".
+         02 (pf)-DatumAnnulering PIC X(8) VALUE SPACES.
+         02 (pf)-DatumVerlopen PIC X(8) VALUE SPACES.
+         02 (pf)-DatumBetaling PIC X(8) VALUE SPACES.
