@@ -15,9 +15,18 @@
                   RECORD KEY IS FS-R-Reserveringsnummer
                   ALTERNATE KEY IS FS-R-Woningnummer
                   WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
+                  FILE STATUS IS IOStatus.
+
+       SELECT BewonersBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Bewoners.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-B-BewonersID
                   FILE STATUS IS IOStatus.
 
-       
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -26,11 +35,16 @@
        01 Reserveringsrecord.
        COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
 
-       
+       FD BewonersBestand.
+       01 Bewonersrecord.
+       COPY Bewoner REPLACING ==(pf)== BY ==FS-B==.
+
 
-       
 
        WORKING-STORAGE SECTION.
+       *> Annuleringskosten
+       01 Annuleringskosten PIC 999V99 VALUE ZERO.
+       01 DisplayAnnuleringskosten PIC ZZ9,99.
        *> Vlaggen
        01 IOStatus PIC 99 VALUE ZERO.
          88 IO-OK VALUE ZERO.
@@ -49,16 +63,23 @@
 
        01 Reserveringnr-WS PIC 9(8).
        01 DatumVandaag PIC 9(8) VALUE ZERO.
-       
+
+       01 EOFBewonersVlag PIC 9 VALUE 0.
+         88 EOFBewoners VALUE 1.
+         88 NotEOFBewoners VALUE 0.
+
 
 
        *> Andere Variabelen
        
 
        01 Reserveringsdatum PIC 9(8) VALUE ZERO.
-       
 
-       PROCEDURE DIVISION.
+
+       LINKAGE SECTION.
+       COPY Annuleringstype REPLACING ==(pf)== BY ==LS==.
+
+       PROCEDURE DIVISION USING LS-Annuleringstype.
 
            DISPLAY "SUBPROGRAM - ANNULEER BOEKING"
              
@@ -66,8 +87,8 @@
 
            
            PERFORM ToonReservering
-           
-           STOP RUN.
+
+           EXIT PROGRAM.
 
        OpvragenResNummer.
 
@@ -90,43 +111,57 @@
                    DISPLAY "Reservering niet gevonden - " IOStatus
            END-READ
 
-           IF IO-OK THEN
-               DISPLAY "Reservering nummer: " FS-R-Reserveringsnummer
-               DISPLAY "Klantnummer: " FS-R-Klantnummer
-               DISPLAY "Woning nummer: " FS-R-Woningnummer
-               DISPLAY "Woning jaar - week: " FS-R-JaarWeek
-               DISPLAY "Aantal weken: " FS-R-AantalWeken
-               DISPLAY ""
-                 *>>> bevestigin
-                 *>>
-               PERFORM UNTIL VerlaatHetProgramma
-                   DISPLAY SPACE
-                   DISPLAY "1. Boeking annuleren"
-                   DISPLAY "2. Ander Reservering invoeren"
-                   DISPLAY "47. EXIT"
-                   DISPLAY SPACE
-                   DISPLAY "Uw keuze: " WITH NO ADVANCING
-                   ACCEPT Keuze
-                   EVALUATE Keuze
-                       WHEN 1
-                           PERFORM AnnuleringBoeking
-                           SET VerlaatHetProgramma
-                             TO TRUE
-                       WHEN 2
-                           CLOSE ReserveringenBestand
-                           PERFORM OpvragenResNummer
-                           PERFORM ToonReservering
-                       WHEN 47
-                           SET VerlaatHetProgramma
-                             TO TRUE
-                           
-                       WHEN OTHER
-                           SET BlijfInHetMenu
-                             TO TRUE
-                   END-EVALUATE
-               END-PERFORM
-               
-               
+           IF IO-OK AND LS-AnnuleerReservering AND FS-R-DatumBetaling > SPACES
+               DISPLAY SPACE
+               DISPLAY "Deze reservering is al betaald en is dus een boeking."
+               DISPLAY "Gebruik menuoptie ""Annuleer Boeking"" om deze te annuleren."
+               CLOSE ReserveringenBestand
+           ELSE
+             IF IO-OK AND LS-AnnuleerBoekingType AND FS-R-DatumBetaling EQUALS SPACES
+               DISPLAY SPACE
+               DISPLAY "Deze reservering is nog niet betaald en is dus geen boeking."
+               DISPLAY "Gebruik menuoptie ""Annuleer Reservering"" om deze te annuleren."
+               CLOSE ReserveringenBestand
+             ELSE
+               IF IO-OK THEN
+                   DISPLAY "Reservering nummer: " FS-R-Reserveringsnummer
+                   DISPLAY "Klantnummer: " FS-R-Klantnummer
+                   DISPLAY "Woning nummer: " FS-R-Woningnummer
+                   DISPLAY "Woning jaar - week: " FS-R-JaarWeek
+                   DISPLAY "Aantal weken: " FS-R-AantalWeken
+                   DISPLAY ""
+                     *>>> bevestigin
+                     *>>
+                   PERFORM UNTIL VerlaatHetProgramma
+                       DISPLAY SPACE
+                       DISPLAY "1. Boeking annuleren"
+                       DISPLAY "2. Ander Reservering invoeren"
+                       DISPLAY "47. EXIT"
+                       DISPLAY SPACE
+                       DISPLAY "Uw keuze: " WITH NO ADVANCING
+                       ACCEPT Keuze
+                       EVALUATE Keuze
+                           WHEN 1
+                               PERFORM AnnuleringBoeking
+                               SET VerlaatHetProgramma
+                                 TO TRUE
+                           WHEN 2
+                               CLOSE ReserveringenBestand
+                               PERFORM OpvragenResNummer
+                               PERFORM ToonReservering
+                           WHEN 47
+                               SET VerlaatHetProgramma
+                                 TO TRUE
+
+                           WHEN OTHER
+                               SET BlijfInHetMenu
+                                 TO TRUE
+                       END-EVALUATE
+                   END-PERFORM
+
+
+               END-IF
+             END-IF
            END-IF.
 
        AnnuleringBoeking.
@@ -137,5 +172,47 @@
            END-REWRITE
            DISPLAY SPACE
            DISPLAY "De boeking met reserveringsnummer " FS-R-Reserveringsnummer " is geannulleerd per " FS-R-DatumAnnulering
+           IF LS-AnnuleerBoekingType
+               MOVE 25.00 TO Annuleringskosten
+               MOVE Annuleringskosten TO DisplayAnnuleringskosten
+               DISPLAY "Hiervoor wordt " DisplayAnnuleringskosten " euro annuleringskosten in rekening gebracht."
+           END-IF
            DISPLAY SPACE
+           PERFORM VerwijderenBewoners
            CLOSE ReserveringenBestand.
+
+       VerwijderenBewoners.
+           *> Bij een annulering vervallen ook de bewoners die op deze
+           *> reservering waren ingeschreven.
+           OPEN I-O BewonersBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van het bewoners bestand: " IOStatus
+           END-IF
+
+           MOVE Reserveringnr-WS TO FS-B-Reserveringsnummer
+           MOVE ZERO TO FS-B-Volgnummer
+           START BewonersBestand
+             KEY >= FS-B-BewonersID
+             INVALID KEY
+                 SET EOFBewoners TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFBewoners
+               READ BewonersBestand NEXT RECORD
+                   AT END
+                       SET EOFBewoners TO TRUE
+               END-READ
+               IF NOT EOFBewoners
+                   IF FS-B-Reserveringsnummer NOT EQUALS Reserveringnr-WS
+                       SET EOFBewoners TO TRUE
+                   ELSE
+                       DELETE BewonersBestand RECORD
+                           INVALID KEY
+                               DISPLAY "File status - " IOStatus
+                       END-DELETE
+                       DISPLAY "Bewoner " FS-B-BewonersID " is verwijderd."
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE BewonersBestand.
