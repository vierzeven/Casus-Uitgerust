@@ -1,4 +1,4 @@
-IDENTI ICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. TestTonenToeristenBelasting.
        AUTHOR. Ani en Max.
        DATE-WRITTEN. 03-03-2023.
@@ -11,19 +11,8 @@ IDENTI ICATION DIVISION.
          88 VerwachteRC-IllegalParameter VALUE "99".
        01 AantalGeslaagdeTesten PIC S9(3) PACKED-DECIMAL VALUE ZERO.
        01 AantalMislukteTesten PIC S9(3) PACKED-DECIMAL VALUE ZERO.
-       COPY ParametersToonToeristenBelasting REPLACING ==(pf)== BY ==WS==.
-       
-       01 (pf)-C-ParametersTonenToeristenBelasting.
-         03 (pf)-C-WeekNummer PIC 99.
-         03 (pf)-C-AantalWeken PIC 99.
-         03 (pf)-C-Leeftijd PIC 99.
-        *>By Reference
-       01 (pf)-R-ParametersTonenToeristenBelasting.
-         03 (pf)-R-ToeristenBelastingTonen PIC 9(5).
-         03 (pf)-R-ReturnCode PIC 99.
-           88 (pf)-R-OK VALUE ZEROES.
-           88 (pf)-R-IllegalParameter VALUE 99.
-       
+       COPY ParametersTonenToeristenBelasting REPLACING ==(pf)== BY ==WS==.
+
        PROCEDURE DIVISION.
        BeginProgram.
            *>    DISPLAY "UnitTest Tonen Toeristen Belasting"
