@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ArchiveerReserveringen.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 02-05-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReserveringenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-R-Reserveringsnummer
+                  ALTERNATE KEY IS FS-R-Woningnummer
+                  WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
+                  FILE STATUS IS IOStatus.
+       SELECT BewonersBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Bewoners.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-B-BewonersID
+                  FILE STATUS IS IOStatus.
+       SELECT ReserveringenArchiefBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenArchief.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+       FD BewonersBestand.
+       01 Bewonersrecord.
+       COPY Bewoner REPLACING ==(pf)== BY ==FS-B==.
+       FD ReserveringenArchiefBestand.
+       01 Reserveringsarchiefregel.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-A==.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 EOFReserveringenVlag PIC 9 VALUE 0.
+         88 EOFReserveringen VALUE 1.
+         88 NotEOFReserveringen VALUE 0.
+       01 EOFBewonersVlag PIC 9 VALUE 0.
+         88 EOFBewoners VALUE 1.
+         88 NotEOFBewoners VALUE 0.
+       01 TeArchiverenVlag PIC 9 VALUE 0.
+         88 TeArchiveren VALUE 1.
+         88 NietTeArchiveren VALUE 0.
+
+       *> Datumvelden
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+       01 JaarHuidig PIC 9(4) VALUE ZERO.
+       01 JaarInput PIC 9(4) VALUE ZERO.
+
+       *> Tellers
+       01 AantalGearchiveerd PIC 9(4) VALUE ZERO.
+       01 Reserveringsnummer-WS PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM GetDatumVandaag
+           MOVE DatumVandaag(1:4) TO JaarHuidig
+
+           DISPLAY "Archiveer alle afgesloten reserveringen tot en met welk jaar (leeg voor vorig jaar): " WITH NO ADVANCING
+           ACCEPT JaarInput
+           IF JaarInput = ZERO
+               COMPUTE JaarInput = JaarHuidig - 1
+           END-IF
+
+           OPEN I-O ReserveringenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van ReserveringenBestand.dat: " IOStatus
+           END-IF
+           OPEN EXTEND ReserveringenArchiefBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van ReserveringenArchief.dat: " IOStatus
+           END-IF
+
+           MOVE ZERO TO FS-R-Reserveringsnummer
+           START ReserveringenBestand
+             KEY > FS-R-Reserveringsnummer
+             INVALID KEY
+                 SET EOFReserveringen TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFReserveringen
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOFReserveringen TO TRUE
+               END-READ
+               IF NOT EOFReserveringen
+                   PERFORM BeoordeelReservering
+                   IF TeArchiveren
+                       PERFORM ArchiveerReservering
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE ReserveringenArchiefBestand
+           CLOSE ReserveringenBestand
+
+           DISPLAY SPACE
+           DISPLAY "Aantal gearchiveerde reserveringen: " AantalGearchiveerd
+           EXIT PROGRAM.
+
+       BeoordeelReservering.
+           *> Alleen afgesloten jaren komen in aanmerking; verkochte
+           *> woningen (FS-R-TypeVerkoop) blijven, want die vertegen-
+           *> woordigen een doorlopende status en geen jaarreservering.
+           SET NietTeArchiveren TO TRUE
+           IF FS-R-Jaar <= JaarInput
+             AND NOT FS-R-TypeVerkoop
+               SET TeArchiveren TO TRUE
+           END-IF.
+
+       ArchiveerReservering.
+           MOVE FS-R-Reserveringsnummer TO Reserveringsnummer-WS
+           MOVE Reserveringsrecord TO Reserveringsarchiefregel
+           WRITE Reserveringsarchiefregel
+           PERFORM VerwijderenBewonersArchief
+           DELETE ReserveringenBestand RECORD
+               INVALID KEY
+                   DISPLAY "File status - " IOStatus
+           END-DELETE
+           ADD 1 TO AantalGearchiveerd.
+
+       VerwijderenBewonersArchief.
+           *> Bewoners van een gearchiveerde reservering hoeven niet
+           *> apart bewaard te blijven; dezelfde opruimscan als
+           *> AnnuleerBoeking gebruikt bij een annulering.
+           OPEN I-O BewonersBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van het bewoners bestand: " IOStatus
+           END-IF
+
+           MOVE Reserveringsnummer-WS TO FS-B-Reserveringsnummer
+           MOVE ZERO TO FS-B-Volgnummer
+           SET NotEOFBewoners TO TRUE
+           START BewonersBestand
+             KEY >= FS-B-BewonersID
+             INVALID KEY
+                 SET EOFBewoners TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFBewoners
+               READ BewonersBestand NEXT RECORD
+                   AT END
+                       SET EOFBewoners TO TRUE
+               END-READ
+               IF NOT EOFBewoners
+                   IF FS-B-Reserveringsnummer NOT EQUALS Reserveringsnummer-WS
+                       SET EOFBewoners TO TRUE
+                   ELSE
+                       DELETE BewonersBestand RECORD
+                           INVALID KEY
+                               DISPLAY "File status - " IOStatus
+                       END-DELETE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE BewonersBestand.
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
