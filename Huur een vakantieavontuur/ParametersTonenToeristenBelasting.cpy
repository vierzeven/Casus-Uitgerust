@@ -5,7 +5,7 @@
          03 (pf)-C-Leeftijd PIC 99.
                *>By Reference
        01 (pf)-R-ParametersTonenToeristenBelasting.
-         03 (pf)-R-ToeristenBelastingTonen PIC 9(5).
+         03 (pf)-R-ToeristenBelastingTonen PIC 9(5)V99.
          03 (pf)-R-ReturnCode PIC 99.
            88 (pf)-R-OK VALUE ZEROES.
            88 (pf)-R-IllegalParameter VALUE 99.
\ No newline at end of file
