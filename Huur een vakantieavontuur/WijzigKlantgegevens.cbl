@@ -38,28 +38,8 @@
 
        PROCEDURE DIVISION.
        BeginProgram.
-           *> Vraag 1: welke klant?
-           DISPLAY SPACES
-           DISPLAY "Van welke klant wilt u de gegevens wijzigen? (Klantnummer) " WITH NO ADVANCING
-           ACCEPT InvoerKlantnummer
-           *> Validatie 1: bestaat klant?
            OPEN I-O KlantenBestand.
-           MOVE InvoerKlantnummer TO FS-K-Klantnummer
-           READ KlantenBestand KEY IS FS-K-Klantnummer
-               INVALID KEY
-                   MOVE "Dit klantnummer bestaat niet." TO RedenValidatieFout
-                   PERFORM ValidatieNietGeslaagd
-           END-READ
-           *> Display klantgegevens
-           DISPLAY SPACES
-           DISPLAY "Klantnummer: " FS-K-Klantnummer
-           DISPLAY "Klantnaam: " FUNCTION TRIM(FS-K-Voornaam) " " FUNCTION TRIM(FS-K-Naam)
-           DISPLAY "Adres: " FUNCTION TRIM(FS-K-Straat) FS-K-Huisnummer ", " WITH NO ADVANCING
-           DISPLAY FUNCTION TRIM(FS-K-Postcode) " " FUNCTION TRIM(FS-K-Woonplaats)
-           MOVE FS-K-Geboortedatum TO GeboorteDatum
-           DISPLAY "Geboortedatum: " Dag "-" Maand "-" Jaar
-           DISPLAY "Telefoonnummer: " FS-K-Telefoonnummer
-           DISPLAY "E-mail: " FS-K-Emailadres
+           PERFORM VraagKlantnummerOp
            *> Vraag 2: Juiste klant?
            PERFORM UNTIL VerlaatHetProgramma
                DISPLAY SPACE
@@ -75,7 +55,7 @@
                        SET VerlaatHetProgramma
                          TO TRUE
                    WHEN 2
-                       CALL "WijzigKlantgegevens"
+                       PERFORM VraagKlantnummerOp
                    WHEN 47
                        SET VerlaatHetProgramma
                          TO TRUE
@@ -87,6 +67,30 @@
            CLOSE KlantenBestand
            EXIT PROGRAM.
 
+       VraagKlantnummerOp.
+           *> Vraag 1: welke klant?
+           DISPLAY SPACES
+           DISPLAY "Van welke klant wilt u de gegevens wijzigen? (Klantnummer) " WITH NO ADVANCING
+           ACCEPT InvoerKlantnummer
+           *> Validatie 1: bestaat klant?
+           MOVE InvoerKlantnummer TO FS-K-Klantnummer
+           READ KlantenBestand KEY IS FS-K-Klantnummer
+               INVALID KEY
+                   MOVE "Dit klantnummer bestaat niet." TO RedenValidatieFout
+                   PERFORM ValidatieNietGeslaagd
+           END-READ
+           *> Display klantgegevens
+           DISPLAY SPACES
+           DISPLAY "Klantnummer: " FS-K-Klantnummer
+           DISPLAY "Klantnaam: " FUNCTION TRIM(FS-K-Voornaam) " " FUNCTION TRIM(FS-K-Naam)
+           DISPLAY "Adres: " FUNCTION TRIM(FS-K-Straat) FS-K-Huisnummer ", " WITH NO ADVANCING
+           DISPLAY FUNCTION TRIM(FS-K-Postcode) " " FUNCTION TRIM(FS-K-Woonplaats)
+           MOVE FS-K-Geboortedatum TO GeboorteDatum
+           DISPLAY "Geboortedatum: " Dag "-" Maand "-" Jaar
+           DISPLAY "Telefoonnummer: " FS-K-Telefoonnummer
+           DISPLAY "E-mail: " FS-K-Emailadres
+           .
+
        ValidatieNietGeslaagd.
            DISPLAY "Helaas. De validatie is niet geslaagd. " RedenValidatieFout
            CLOSE KlantenBestand
@@ -98,6 +102,8 @@
                DISPLAY SPACE
                DISPLAY "1. Wijzig telefoonnummer"
                DISPLAY "2. Wijzig e-mail"
+               DISPLAY "3. Wijzig adres"
+               DISPLAY "4. Wijzig naam"
                DISPLAY "47. EXIT"
                DISPLAY SPACE
                DISPLAY "Uw keuze: " WITH NO ADVANCING
@@ -109,6 +115,12 @@
                    WHEN 2
                        PERFORM WijzigEmail
                        SET VerlaatHetProgramma TO TRUE
+                   WHEN 3
+                       PERFORM WijzigAdres
+                       SET VerlaatHetProgramma TO TRUE
+                   WHEN 4
+                       PERFORM WijzigNaam
+                       SET VerlaatHetProgramma TO TRUE
                    WHEN 47
                        SET VerlaatHetProgramma
                          TO TRUE
@@ -138,6 +150,39 @@
            DISPLAY SPACES
            EXIT PROGRAM.
 
+       WijzigAdres.
+           DISPLAY "Wat wordt de nieuwe straat? " WITH NO ADVANCING
+           ACCEPT FS-K-Straat
+           DISPLAY "Wat wordt het nieuwe huisnummer? " WITH NO ADVANCING
+           ACCEPT FS-K-Huisnummer
+           DISPLAY "Wat wordt de nieuwe postcode? " WITH NO ADVANCING
+           ACCEPT FS-K-Postcode
+           DISPLAY "Wat wordt de nieuwe woonplaats? " WITH NO ADVANCING
+           ACCEPT FS-K-Woonplaats
+
+           IF (FS-K-Postcode(1:4) NOT NUMERIC)
+             OR (FS-K-Postcode(5:2) NOT ALPHABETIC)
+               MOVE "Postcode moet de vorm 1234AB hebben." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           REWRITE Klantrecord
+           CLOSE KlantenBestand
+           DISPLAY "De wijziging is doorgevoerd."
+           DISPLAY SPACES
+           EXIT PROGRAM.
+
+       WijzigNaam.
+           DISPLAY "Wat wordt de nieuwe achternaam? " WITH NO ADVANCING
+           ACCEPT FS-K-Naam
+           DISPLAY "Wat wordt de nieuwe voornaam? " WITH NO ADVANCING
+           ACCEPT FS-K-Voornaam
+           REWRITE Klantrecord
+           CLOSE KlantenBestand
+           DISPLAY "De wijziging is doorgevoerd."
+           DISPLAY SPACES
+           EXIT PROGRAM.
+
 
            
 
