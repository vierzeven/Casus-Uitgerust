@@ -10,6 +10,7 @@
        SELECT SysteemkengetallenBestand
                   ASSIGN TO "C:\COBOL\DATA\HUUR\Systeemkengetallen.dat"
                   ORGANIZATION IS LINE SEQUENTIAL
+                  LOCK MODE IS EXCLUSIVE
                   FILE STATUS IS IOStatus.
 
        SELECT KlantenBestand
@@ -35,6 +36,14 @@
        *> Vlaggen
        01 IOStatus PIC 99 VALUE ZERO.
          88 IO-OK VALUE ZERO.
+       01 ValidatiefoutVlag PIC 9 VALUE ZERO.
+         88 ValidatieGeslaagd VALUE ZERO.
+         88 ValidatieFout VALUE 1.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
+
+       01 AantalApestaartjes PIC 9(3) VALUE ZERO.
+       01 MaandGeboorte PIC 99 VALUE ZERO.
+       01 DagGeboorte PIC 99 VALUE ZERO.
 
        PROCEDURE DIVISION.
 
@@ -69,6 +78,12 @@
            ACCEPT FS-K-Telefoonnummer
            DISPLAY "E-mail: " WITH NO ADVANCING
            ACCEPT FS-K-Emailadres
+
+           PERFORM ControlerenKlantgegevens
+           IF ValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
            WRITE Klantrecord
            REWRITE Systeemkengetallenrecord
            CLOSE SysteemkengetallenBestand
@@ -76,3 +91,31 @@
            DISPLAY SPACES
            DISPLAY FUNCTION TRIM(FS-K-Voornaam) " " FUNCTION TRIM(FS-K-Naam) " is toegevoegd aan het klantenbestand."
        EXIT PROGRAM.
+
+       ControlerenKlantgegevens.
+           IF (FS-K-Postcode(1:4) NOT NUMERIC)
+             OR (FS-K-Postcode(5:2) NOT ALPHABETIC)
+               SET ValidatieFout TO TRUE
+               MOVE "Postcode moet de vorm 1234AB hebben." TO RedenValidatieFout
+           END-IF
+
+           MOVE ZERO TO AantalApestaartjes
+           INSPECT FS-K-Emailadres TALLYING AantalApestaartjes FOR ALL "@"
+           IF AantalApestaartjes NOT EQUALS 1
+               SET ValidatieFout TO TRUE
+               MOVE "E-mailadres moet precies een @ bevatten." TO RedenValidatieFout
+           END-IF
+
+           MOVE FS-K-Geboortedatum(5:2) TO MaandGeboorte
+           MOVE FS-K-Geboortedatum(7:2) TO DagGeboorte
+           IF (MaandGeboorte < 1) OR (MaandGeboorte > 12)
+             OR (DagGeboorte < 1) OR (DagGeboorte > 31)
+               SET ValidatieFout TO TRUE
+               MOVE "Geboortedatum is geen geldige datum." TO RedenValidatieFout
+           END-IF.
+
+       ValidatieNietGeslaagd.
+           DISPLAY "Helaas. De validatie is niet geslaagd. " RedenValidatieFout
+           CLOSE SysteemkengetallenBestand
+           CLOSE KlantenBestand
+           EXIT PROGRAM.
