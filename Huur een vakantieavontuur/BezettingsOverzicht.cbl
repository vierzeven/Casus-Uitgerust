@@ -22,6 +22,8 @@
            RECORD KEY IS FS-R-Reserveringsnummer
            ALTERNATE KEY IS FS-R-Woningnummer
            WITH DUPLICATES
+           ALTERNATE KEY IS FS-R-Klantnummer
+           WITH DUPLICATES
            FILE STATUS IS IOStatus.
 
        SELECT BewonersBestand
@@ -37,11 +39,16 @@
        SELECT SysteemkengetallenBestand
            ASSIGN TO "C:\COBOL\DATA\HUUR\Systeemkengetallen.dat"
            ORGANIZATION IS LINE SEQUENTIAL
+           LOCK MODE IS EXCLUSIVE
            FILE STATUS IS IOStatus.
        SELECT MutatieBestand
            ASSIGN TO "C:\COBOL\DATA\HUUR\Mutaties.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS IOStatus.
+       SELECT BezettingsRapportBestand
+           ASSIGN TO "C:\COBOL\DATA\HUUR\BezettingsRapport.txt"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -65,6 +72,8 @@
        FD MutatieBestand.
        01 Mutatierecord.
        COPY Mutatie REPLACING ==(pf)== BY ==FS-M==.
+       FD BezettingsRapportBestand.
+       01 Bezettingsrapportregel PIC X(250) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
        *> Vlaggen
@@ -79,6 +88,9 @@
        01 ReserveringVerwerktVlag PIC 9 VALUE 0.
          88 ReserveringVerwerkt VALUE 1.
          88 GeenReserveringVerwerkt VALUE 0.
+       01 EOFWoningenVlag PIC 9 VALUE 0.
+         88 EOFWoningen VALUE 1.
+         88 NotEOFWoningen VALUE 0.
        *> SKM RESERVERING OUD
        01 SKM-ReserveringBewaard.
          03 SKM-R-O-tmJaarWeek.
@@ -116,29 +128,41 @@
            07 KSK-Reserveringsnummer PIC 9(8) VALUE ZERO.
 
        *> Tabellen
+       *> Rijindex is het Woningnummer zelf (1-99, zie Woningnummer PIC
+       *> 99 in FD WoningenBestand), niet meer "Woningnummer - 9" - dat
+       *> klopte alleen zolang alle woningen tussen 10 en 19 lagen.
        01 FILLER.
-         03 Huisjesbezetting OCCURS 10 TIMES.
-           05 Weken PIC X(4) VALUE "   ." OCCURS 20 TIMES.
+         03 Huisjesbezetting OCCURS 99 TIMES.
+           05 Weken PIC X(4) VALUE "   ." OCCURS 52 TIMES.
        01 FILLER.
-         03 Weekomzetten PIC 99999 VALUE ZERO OCCURS 20 TIMES.
+         03 Weekomzetten PIC 99999 VALUE ZERO OCCURS 52 TIMES.
        01 FILLER VALUE "10S11S12L13L14S15S16S17L18L19S".
          03 HuisjeInitieel PIC X(3) OCCURS 10.
 
        *> Tellers
        01 Teller PIC 99 VALUE ZERO.
-       01 Huisjesteller PIC 99 VALUE ZERO.
        01 Wekenteller PIC 99 VALUE ZERO.
        *> HumanReadable variabelen
        01 HRBedrag PIC $ZZZ9 VALUE ZERO.
+       01 KopWeeknummer PIC Z9.
+       01 KopWoningnummer PIC 99.
        *> Overige variabelen
        01 Keuze PIC 99 VALUE ZERO.
        01 AantalBewoners PIC 9 VALUE ZERO.
        01 Reserveringsdatum PIC 9(8) VALUE ZERO.
        01 DatumVandaag PIC 9(8) VALUE ZERO.
+       01 JaarInput PIC 9(4) VALUE ZERO.
+       01 RapportRegel PIC X(250) VALUE SPACES.
+       01 RegelPositie PIC 9(4) VALUE 1.
 
        PROCEDURE DIVISION.
        BeginProgram.
        BezettingsOverzicht.
+           *> BezettingsOverzicht wordt na vrijwel elke mutatie automatisch
+           *> herhaald opgeroepen, dus we vragen het jaar niet interactief
+           *> uit - we tonen gewoon het lopende jaar.
+           PERFORM GetDatumVandaag
+           MOVE DatumVandaag(1:4) TO JaarInput
            PERFORM RB90-InitProgramma
            IF NOT R-EOF
                PERFORM RB80-InitVerwerking
@@ -171,7 +195,7 @@
            MOVE SKM-ReserveringIngelezen
              TO SKM-ReserveringBewaard
            *> Alle weekomzetten weer op nul zetten
-           PERFORM VARYING Teller FROM 1 BY 1 UNTIL Teller > 20
+           PERFORM VARYING Teller FROM 1 BY 1 UNTIL Teller > 52
                MOVE ZERO TO Weekomzetten(Teller)
            END-PERFORM.
        RB70-InitWoning.
@@ -189,22 +213,32 @@
            *> Daarom vind hier de verwerking plaats. In dit geval: het plaatsen van de juiste letters R.
            *> Van belang zijn de velden FS-R-Woningnummer (voor de rij), FS-R-JaarWeek (de kolom),
            *> en FS-R-AantalWeken (voor de iteratie).
-           IF (FS-R-Jaar EQUALS 2023)
+           IF (FS-R-Jaar EQUALS JaarInput)
+             AND (FS-R-Woningnummer >= 1) AND (FS-R-Woningnummer <= 99)
                PERFORM VARYING Teller FROM 1 BY 1 UNTIL Teller > FS-R-AantalWeken
-                   *> Onderscheid maken tussen boeking, reservering en verlopen
-                   MOVE "   R" TO Weken(FS-R-Woningnummer - 9, FS-R-Weeknummer - 18 + Teller)
+                   *> Onderscheid maken tussen boeking, reservering, onderhoud, verkoop en verlopen
+                   MOVE "   R" TO Weken(FS-R-Woningnummer, FS-R-Weeknummer - 1 + Teller)
                    IF FS-R-DatumBetaling > "        "
                        MOVE "   B"
-                         TO Weken(FS-R-Woningnummer - 9, FS-R-Weeknummer - 18 + Teller)
+                         TO Weken(FS-R-Woningnummer, FS-R-Weeknummer - 1 + Teller)
+                   END-IF
+
+                   IF FS-R-TypeOnderhoud
+                       MOVE "   O"
+                         TO Weken(FS-R-Woningnummer, FS-R-Weeknummer - 1 + Teller)
+                   END-IF
+                   IF FS-R-TypeVerkoop
+                       MOVE "   V"
+                         TO Weken(FS-R-Woningnummer, FS-R-Weeknummer - 1 + Teller)
                    END-IF
 
                    IF FS-R-DatumVerlopen > "        "
                        MOVE "   ."
-                         TO Weken(FS-R-Woningnummer - 9, FS-R-Weeknummer - 18 + Teller)
+                         TO Weken(FS-R-Woningnummer, FS-R-Weeknummer - 1 + Teller)
                    END-IF
                    IF FS-R-DatumAnnulering > "        "
                        MOVE "   ."
-                         TO Weken(FS-R-Woningnummer - 9, FS-R-Weeknummer - 18 + Teller)
+                         TO Weken(FS-R-Woningnummer, FS-R-Weeknummer - 1 + Teller)
                    END-IF
                END-PERFORM
            END-IF.
@@ -223,22 +257,77 @@
            END-READ.
 
        RenderBezettingstabel.
+           OPEN OUTPUT BezettingsRapportBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van BezettingsRapport.txt: " IOStatus
+           END-IF
+
            DISPLAY SPACE
-           DISPLAY "BEZETTINGSOVERZICHT"
-           DISPLAY "==================="
+           MOVE SPACES TO RapportRegel
+           STRING "BEZETTINGSOVERZICHT " JaarInput
+             DELIMITED BY SIZE INTO RapportRegel
+           DISPLAY RapportRegel
+           WRITE Bezettingsrapportregel FROM RapportRegel
+
+           MOVE "====================" TO RapportRegel
+           DISPLAY RapportRegel
+           WRITE Bezettingsrapportregel FROM RapportRegel
+
            *> Regel 1: weeknummers
-           DISPLAY "weeknr =>" SPACE WITH NO ADVANCING
-           PERFORM VARYING Wekenteller FROM 1 BY 1 UNTIL Wekenteller > 20
-               DISPLAY SPACE (Wekenteller + 17) SPACE WITH NO ADVANCING
+           MOVE SPACES TO RapportRegel
+           MOVE 1 TO RegelPositie
+           STRING "weeknr =>" SPACE
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           PERFORM VARYING Wekenteller FROM 1 BY 1 UNTIL Wekenteller > 52
+               MOVE Wekenteller TO KopWeeknummer
+               STRING KopWeeknummer SPACE
+                 DELIMITED BY SIZE INTO RapportRegel
+                 WITH POINTER RegelPositie
            END-PERFORM
-           DISPLAY SPACE
+           DISPLAY RapportRegel
+           WRITE Bezettingsrapportregel FROM RapportRegel
+
            *> Regel 2: kolomkop huisnummers
-           DISPLAY " huisnr"
-           *> Tot slot: de rest van de tabel
-           PERFORM VARYING Huisjesteller FROM 1 BY 1 UNTIL Huisjesteller > 10
-               DISPLAY "   "(Huisjesteller + 9) "    " WITH NO ADVANCING
-               PERFORM VARYING Wekenteller FROM 1 BY 1 UNTIL Wekenteller > 20
-                   DISPLAY Weken(Huisjesteller, Wekenteller) WITH NO ADVANCING
+           MOVE " huisnr" TO RapportRegel
+           DISPLAY RapportRegel
+           WRITE Bezettingsrapportregel FROM RapportRegel
+
+           *> Tot slot: de rest van de tabel - een rij per woning die
+           *> daadwerkelijk in Woningen.dat voorkomt, in plaats van een
+           *> vaste rij 10 t/m 19
+           OPEN INPUT WoningenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Woningen.dat: " IOStatus
+           END-IF
+           SET NotEOFWoningen TO TRUE
+           READ WoningenBestand
+               AT END
+                   SET EOFWoningen TO TRUE
+           END-READ
+           PERFORM UNTIL EOFWoningen
+               MOVE Woningnummer TO KopWoningnummer
+               MOVE SPACES TO RapportRegel
+               MOVE 1 TO RegelPositie
+               STRING "   " KopWoningnummer "    "
+                 DELIMITED BY SIZE INTO RapportRegel
+                 WITH POINTER RegelPositie
+               PERFORM VARYING Wekenteller FROM 1 BY 1 UNTIL Wekenteller > 52
+                   STRING Weken(Woningnummer, Wekenteller)
+                     DELIMITED BY SIZE INTO RapportRegel
+                     WITH POINTER RegelPositie
                END-PERFORM
-               DISPLAY SPACE
-           END-PERFORM.
+               DISPLAY RapportRegel
+               WRITE Bezettingsrapportregel FROM RapportRegel
+               READ WoningenBestand
+                   AT END
+                       SET EOFWoningen TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE WoningenBestand
+
+           CLOSE BezettingsRapportBestand.
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
