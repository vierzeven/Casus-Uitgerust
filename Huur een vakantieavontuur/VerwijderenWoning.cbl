@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VerwijderenWoning.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 10-04-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT WoningenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Woningen.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+       SELECT ReserveringenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-R-Reserveringsnummer
+                  ALTERNATE KEY IS FS-R-Woningnummer
+                  WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
+                  FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD WoningenBestand.
+       01 Woningrecord.
+         03 FS-W-Woningnummer PIC 99 VALUE ZERO.
+         03 FS-W-Woningtype PIC X VALUE "S".
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 EOFWoningenVlag PIC 9 VALUE 0.
+         88 EOFWoningen VALUE 1.
+         88 NotEOFWoningen VALUE 0.
+       01 EOFReserveringenVlag PIC 9 VALUE 0.
+         88 EOFReserveringen VALUE 1.
+         88 NotEOFReserveringen VALUE 0.
+       01 ValidatiefoutVlag PIC 9 VALUE ZERO.
+         88 ValidatieGeslaagd VALUE ZERO.
+         88 ValidatieFout VALUE 1.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
+
+       01 WoningnummerInput PIC 99 VALUE ZERO.
+
+       *> Tabel om de overgebleven woningen tijdelijk in te bewaren
+       01 Teller PIC 99 VALUE ZERO.
+       01 AantalOverGebleven PIC 99 VALUE ZERO.
+       01 OverGeblevenWoningen.
+         03 OverGeblevenWoning PIC X(3) OCCURS 99 TIMES.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           DISPLAY SPACE
+           DISPLAY "Welke woning wilt u verwijderen? (Woningnummer) " WITH NO ADVANCING
+           ACCEPT WoningnummerInput
+
+           PERFORM ControlerenActieveReservering
+           IF ValidatieFout
+               MOVE "Deze woning heeft nog actieve reserveringen en kan niet verwijderd worden."
+                 TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           PERFORM HerschrijvenWoningenBestand
+           IF ValidatieFout
+               MOVE "Dit woningnummer bestaat niet." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "Woning " WoningnummerInput " is verwijderd."
+           EXIT PROGRAM.
+
+       ControlerenActieveReservering.
+           OPEN INPUT ReserveringenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van het reserveringen bestand: " IOStatus
+           END-IF
+
+           MOVE WoningnummerInput TO FS-R-Woningnummer
+           START ReserveringenBestand
+             KEY IS EQUAL TO FS-R-Woningnummer
+             INVALID KEY
+                 SET EOFReserveringen TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFReserveringen
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOFReserveringen TO TRUE
+               END-READ
+               IF NOT EOFReserveringen
+                   IF FS-R-Woningnummer NOT EQUALS WoningnummerInput
+                       SET EOFReserveringen TO TRUE
+                   ELSE
+                       IF (FS-R-DatumAnnulering EQUALS SPACES)
+                         AND (FS-R-DatumVerlopen EQUALS SPACES)
+                           SET ValidatieFout TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE ReserveringenBestand.
+
+       HerschrijvenWoningenBestand.
+           *> Woningen.dat is LINE SEQUENTIAL, dus verwijderen kan alleen
+           *> door het bestand in te lezen zonder de te verwijderen
+           *> woning, en het geheel opnieuw weg te schrijven.
+           MOVE ZERO TO AantalOverGebleven
+           OPEN INPUT WoningenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Woningen.dat: " IOStatus
+           END-IF
+
+           SET ValidatieFout TO TRUE
+           MOVE "Dit woningnummer bestaat niet." TO RedenValidatieFout
+
+           READ WoningenBestand
+               AT END
+                   SET EOFWoningen TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOFWoningen
+               IF FS-W-Woningnummer EQUALS WoningnummerInput
+                   SET ValidatieGeslaagd TO TRUE
+                   MOVE SPACES TO RedenValidatieFout
+               ELSE
+                   ADD 1 TO AantalOverGebleven
+                   MOVE Woningrecord TO OverGeblevenWoning(AantalOverGebleven)
+               END-IF
+               READ WoningenBestand
+                   AT END
+                       SET EOFWoningen TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE WoningenBestand
+
+           IF NOT ValidatieFout
+               OPEN OUTPUT WoningenBestand
+               PERFORM VARYING Teller FROM 1 BY 1 UNTIL Teller > AantalOverGebleven
+                   MOVE OverGeblevenWoning(Teller) TO Woningrecord
+                   WRITE Woningrecord
+               END-PERFORM
+               CLOSE WoningenBestand
+           END-IF.
+
+       ValidatieNietGeslaagd.
+           DISPLAY "Helaas. De validatie is niet geslaagd. " RedenValidatieFout
+           EXIT PROGRAM.
