@@ -0,0 +1,6 @@
+      * Copybook Bewoner
+         02 (pf)-BewonersID.
+           03 (pf)-Reserveringsnummer PIC 9(8).
+           03 (pf)-Volgnummer PIC 99.
+         02 (pf)-Initialen PIC X(4).
+         02 (pf)-Geboortedatum PIC 9(8).
