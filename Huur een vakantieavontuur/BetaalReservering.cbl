@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BetaalReservering.
+       AUTHOR. Joey Schmitz en Michaël Koning.
+       DATE-WRITTEN. 13-03-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReserveringenBestand
+           ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-R-Reserveringsnummer
+           ALTERNATE KEY IS FS-R-Woningnummer
+           WITH DUPLICATES
+           ALTERNATE KEY IS FS-R-Klantnummer
+           WITH DUPLICATES
+           FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 ValidatiefoutVlag PIC 9 VALUE ZERO.
+         88 ValidatieGeslaagd VALUE ZERO.
+         88 ValidatieFout VALUE 1.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
+       01 ReserveringnummerInput PIC 9(8) VALUE ZERO.
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM GetDatumVandaag
+
+           DISPLAY "Voor welk reserveringsnummer wilt u een betaling registreren?"
+           ACCEPT ReserveringnummerInput
+
+           OPEN I-O ReserveringenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van ReserveringenBestand.dat: " IOStatus
+           END-IF
+
+           MOVE ReserveringnummerInput TO FS-R-Reserveringsnummer
+           READ ReserveringenBestand KEY IS FS-R-Reserveringsnummer
+               INVALID KEY
+                   SET ValidatieFout TO TRUE
+                   MOVE "Dit reserveringsnummer bestaat niet." TO RedenValidatieFout
+           END-READ
+           IF ValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           IF FS-R-DatumAnnulering > SPACES
+               SET ValidatieFout TO TRUE
+               MOVE "Deze reservering is geannuleerd en kan niet meer betaald worden." TO RedenValidatieFout
+           END-IF
+           IF FS-R-DatumVerlopen > SPACES
+               SET ValidatieFout TO TRUE
+               MOVE "Deze reservering is verlopen en kan niet meer betaald worden." TO RedenValidatieFout
+           END-IF
+           IF FS-R-DatumBetaling > SPACES
+               SET ValidatieFout TO TRUE
+               MOVE "Deze reservering is al betaald." TO RedenValidatieFout
+           END-IF
+           IF ValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           MOVE DatumVandaag TO FS-R-DatumBetaling
+           REWRITE Reserveringsrecord
+               INVALID KEY
+                   DISPLAY "File status - " IOStatus
+           END-REWRITE
+           DISPLAY SPACE
+           DISPLAY "De reservering met reserveringsnummer " FS-R-Reserveringsnummer
+             " is betaald per " FS-R-DatumBetaling
+           CLOSE ReserveringenBestand
+           EXIT PROGRAM.
+
+       ValidatieNietGeslaagd.
+           DISPLAY "Helaas. De validatie is niet geslaagd. " RedenValidatieFout
+           CLOSE ReserveringenBestand
+           EXIT PROGRAM
+           .
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
