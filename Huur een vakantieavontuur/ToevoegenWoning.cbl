@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ToevoegenWoning.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 10-04-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT WoningenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Woningen.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD WoningenBestand.
+       01 Woningrecord.
+         03 FS-W-Woningnummer PIC 99 VALUE ZERO.
+         03 FS-W-Woningtype PIC X VALUE "S".
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 EOFWoningenVlag PIC 9 VALUE 0.
+         88 EOFWoningen VALUE 1.
+         88 NotEOFWoningen VALUE 0.
+       01 ValidatiefoutVlag PIC 9 VALUE ZERO.
+         88 ValidatieGeslaagd VALUE ZERO.
+         88 ValidatieFout VALUE 1.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
+
+       01 WoningnummerInput PIC 99 VALUE ZERO.
+       01 WoningtypeInput PIC X VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           DISPLAY SPACE
+           DISPLAY "Woningnummer: " WITH NO ADVANCING
+           ACCEPT WoningnummerInput
+           DISPLAY "Woningtype (S=klein, L=groot): " WITH NO ADVANCING
+           ACCEPT WoningtypeInput
+
+           IF WoningtypeInput NOT EQUALS "S" AND WoningtypeInput NOT EQUALS "L"
+               SET ValidatieFout TO TRUE
+               MOVE "Woningtype moet S of L zijn." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           PERFORM ControlerenBestaandeWoning
+           IF ValidatieFout
+               MOVE "Dit woningnummer bestaat al." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           OPEN EXTEND WoningenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Woningen.dat: " IOStatus
+           END-IF
+           MOVE WoningnummerInput TO FS-W-Woningnummer
+           MOVE WoningtypeInput TO FS-W-Woningtype
+           WRITE Woningrecord
+           CLOSE WoningenBestand
+
+           DISPLAY SPACE
+           DISPLAY "Woning " WoningnummerInput " (type " WoningtypeInput ") is toegevoegd."
+           EXIT PROGRAM.
+
+       ControlerenBestaandeWoning.
+           OPEN INPUT WoningenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Woningen.dat: " IOStatus
+           END-IF
+
+           READ WoningenBestand
+               AT END
+                   SET EOFWoningen TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOFWoningen
+               IF FS-W-Woningnummer EQUALS WoningnummerInput
+                   SET ValidatieFout TO TRUE
+               END-IF
+               READ WoningenBestand
+                   AT END
+                       SET EOFWoningen TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE WoningenBestand.
+
+       ValidatieNietGeslaagd.
+           DISPLAY "Helaas. De validatie is niet geslaagd. " RedenValidatieFout
+           EXIT PROGRAM.
