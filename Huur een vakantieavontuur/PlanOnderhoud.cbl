@@ -12,6 +12,8 @@
            RECORD KEY IS FS-R-Reserveringsnummer
            ALTERNATE KEY IS FS-R-Woningnummer
            WITH DUPLICATES
+           ALTERNATE KEY IS FS-R-Klantnummer
+           WITH DUPLICATES
            FILE STATUS IS IOStatus.
        SELECT WoningenBestand
            ASSIGN TO "C:\COBOL\DATA\HUUR\Woningen.dat"
@@ -20,6 +22,7 @@
        SELECT SysteemkengetallenBestand
                   ASSIGN TO "C:\COBOL\DATA\HUUR\Systeemkengetallen.dat"
                   ORGANIZATION IS LINE SEQUENTIAL
+                  LOCK MODE IS EXCLUSIVE
                   FILE STATUS IS IOStatus.
        DATA DIVISION.
        FILE SECTION.
@@ -50,6 +53,15 @@
        01 Weeknummer PIC 99 VALUE ZERO.
        01 AantalWeken PIC 99 VALUE ZERO.
        01 DatumVandaag PIC 9(8) VALUE ZERO.
+       01 OverlapVlag PIC 9 VALUE ZERO.
+         88 GeenOverlap VALUE ZERO.
+         88 Overlap VALUE 1.
+       01 NieuwWeekEinde PIC 99 VALUE ZERO.
+       01 BestaandWeekEinde PIC 99 VALUE ZERO.
+       01 Jaar PIC 9(4) VALUE ZERO.
+       01 WoningVerkochtVlag PIC 9 VALUE ZERO.
+         88 WoningNietVerkocht VALUE ZERO.
+         88 WoningVerkocht VALUE 1.
 
 
        PROCEDURE DIVISION.
@@ -104,11 +116,32 @@
            DISPLAY "Hoeveel weken duurt het onderhoud?"
            ACCEPT AantalWeken
 
-           *> TODO: Validaties implementeren
+           MOVE DatumVandaag(1:4) TO Jaar
+
            *> Validatie 3: woning bezet?
+           PERFORM ControleerOverlap
+           IF Overlap
+               MOVE "De woning is in de opgegeven periode al bezet door een andere reservering of onderhoud." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
            *> Validatie 4: past onderhoud in seizoen?
-           *> Validatie 5: is woning niet verkocht?
+           SET ValidatieFout TO TRUE
+           MOVE "Onderhoud moet volledig in het seizoen (week 18 t/m 37) vallen." TO RedenValidatieFout
+           IF (Weeknummer + AantalWeken - 1) <= 37
+               SET ValidatieGeslaagd TO TRUE
+           END-IF
+           IF ValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+           MOVE SPACES TO RedenValidatieFout
 
+           *> Validatie 5: is woning niet verkocht?
+           PERFORM ControleerVerkocht
+           IF WoningVerkocht
+               MOVE "Deze woning is verkocht; er kan geen onderhoud meer op gepland worden." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
 
            *> Systeemkengetallen bestand updaten
            OPEN I-O SysteemkengetallenBestand
@@ -125,11 +158,12 @@
            IF NOT IO-OK
                DISPLAY ">>> Fout bij het openen van ReserveringenBestand.dat: " IOStatus
            END-IF
+           MOVE SPACES TO Reserveringsrecord
            MOVE HoogsteReserveringsnummer TO FS-R-Reserveringsnummer
            MOVE WoningnummerInput TO FS-R-Woningnummer
            MOVE DatumVandaag TO FS-R-DatumCreatie
            MOVE "O" TO FS-R-ReserveringsType
-           MOVE 2023 TO FS-R-Jaar
+           MOVE Jaar TO FS-R-Jaar
            MOVE Weeknummer TO FS-R-Weeknummer
            MOVE AantalWeken TO FS-R-AantalWeken
            WRITE Reserveringsrecord
@@ -143,6 +177,81 @@
            EXIT PROGRAM
            .
 
+       ControleerOverlap.
+           *> Vergelijkt de opgegeven Woningnummer/Jaar/Weeknummer/AantalWeken
+           *> tegen alle niet-geannuleerde, niet-verlopen reserveringen die
+           *> al voor die woning bestaan, op weekbereik-overlap.
+           SET GeenOverlap TO TRUE
+           IF AantalWeken = ZERO
+               MOVE 52 TO NieuwWeekEinde
+           ELSE
+               COMPUTE NieuwWeekEinde = Weeknummer + AantalWeken - 1
+           END-IF
+           SET NotEOD TO TRUE
+           OPEN INPUT ReserveringenBestand
+           MOVE WoningnummerInput TO FS-R-Woningnummer
+           START ReserveringenBestand KEY >= FS-R-Woningnummer
+               INVALID KEY
+                   SET EOD TO TRUE
+           END-START
+           IF NOT EOD
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+           END-IF
+           PERFORM WITH TEST BEFORE UNTIL EOD
+               OR FS-R-Woningnummer NOT EQUAL WoningnummerInput
+               IF FS-R-Jaar EQUALS Jaar
+                   AND FS-R-DatumAnnulering EQUALS SPACES
+                   AND FS-R-DatumVerlopen EQUALS SPACES
+                   IF FS-R-TypeVerkoop
+                       MOVE 52 TO BestaandWeekEinde
+                   ELSE
+                       COMPUTE BestaandWeekEinde =
+                         FS-R-Weeknummer + FS-R-AantalWeken - 1
+                   END-IF
+                   IF Weeknummer <= BestaandWeekEinde
+                     AND FS-R-Weeknummer <= NieuwWeekEinde
+                       SET Overlap TO TRUE
+                   END-IF
+               END-IF
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE ReserveringenBestand.
+
+       ControleerVerkocht.
+           *> Kijkt of er ooit een "V"-verkooprecord is weggeschreven voor
+           *> deze woning; eenmaal verkocht blijft een woning verkocht.
+           SET WoningNietVerkocht TO TRUE
+           SET NotEOD TO TRUE
+           OPEN INPUT ReserveringenBestand
+           MOVE WoningnummerInput TO FS-R-Woningnummer
+           START ReserveringenBestand KEY >= FS-R-Woningnummer
+               INVALID KEY
+                   SET EOD TO TRUE
+           END-START
+           IF NOT EOD
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+           END-IF
+           PERFORM WITH TEST BEFORE UNTIL EOD
+               OR FS-R-Woningnummer NOT EQUAL WoningnummerInput
+               IF FS-R-TypeVerkoop
+                   SET WoningVerkocht TO TRUE
+               END-IF
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE ReserveringenBestand.
+
        GetDatumVandaag.
            MOVE FUNCTION CURRENT-DATE (1:8)
              TO DatumVandaag.
