@@ -0,0 +1,6 @@
+      * Copybook Mutatie
+         02 (pf)-Reserveringsnummer PIC 9(8).
+         02 (pf)-Mutatietype PIC XX.
+         02 (pf)-Mutatiedatum PIC 9(8).
+         02 (pf)-NieuwWeeknummer PIC 99.
+         02 (pf)-NieuwAantalWeken PIC 99.
