@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ToevoegenMutatie.
+       AUTHOR. Joey Schmitz en Michaël Koning.
+       DATE-WRITTEN. 20-03-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReserveringenBestand
+           ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-R-Reserveringsnummer
+           ALTERNATE KEY IS FS-R-Woningnummer
+           WITH DUPLICATES
+           ALTERNATE KEY IS FS-R-Klantnummer
+           WITH DUPLICATES
+           FILE STATUS IS IOStatus.
+       SELECT MutatieBestand
+           ASSIGN TO "C:\COBOL\DATA\HUUR\Mutaties.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+       FD MutatieBestand.
+       01 Mutatierecord.
+       COPY Mutatie REPLACING ==(pf)== BY ==FS-M==.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 ValidatiefoutVlag PIC 9 VALUE ZERO.
+         88 ValidatieGeslaagd VALUE ZERO.
+         88 ValidatieFout VALUE 1.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
+       01 ReserveringnummerInput PIC 9(8) VALUE ZERO.
+       01 MutatietypeInput PIC XX VALUE SPACES.
+         88 MutatietypeGeldig VALUE "AR" "BR" "AB" "WB" "VW".
+         88 MutatietypeWeekwijziging VALUE "WB".
+         88 MutatietypeWekenwijziging VALUE "VW".
+       01 MutatiedatumInput PIC 9(8) VALUE ZERO.
+       01 NieuwWeeknummerInput PIC 99 VALUE ZERO.
+       01 NieuwAantalWekenInput PIC 99 VALUE ZERO.
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+       01 ReserveringWeeknummerWS PIC 99 VALUE ZERO.
+       01 ReserveringAantalWekenWS PIC 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM GetDatumVandaag
+
+           DISPLAY "Reserveringsnummer: " WITH NO ADVANCING
+           ACCEPT ReserveringnummerInput
+
+           *> Validatie 1: bestaat de reservering?
+           OPEN INPUT ReserveringenBestand
+           MOVE ReserveringnummerInput TO FS-R-Reserveringsnummer
+           READ ReserveringenBestand KEY IS FS-R-Reserveringsnummer
+               INVALID KEY
+                   SET ValidatieFout TO TRUE
+                   MOVE "Dit reserveringsnummer bestaat niet." TO RedenValidatieFout
+           END-READ
+           IF NOT ValidatieFout
+               MOVE FS-R-Weeknummer TO ReserveringWeeknummerWS
+               MOVE FS-R-AantalWeken TO ReserveringAantalWekenWS
+           END-IF
+           CLOSE ReserveringenBestand
+           IF ValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           DISPLAY "Mutatietype (AR=annulering reservering / BR=betaling reservering / "
+             "AB=annulering boeking / WB=wijziging boeking / VW=verhoging aantal weken): "
+             WITH NO ADVANCING
+           ACCEPT MutatietypeInput
+
+           *> Validatie 2: geldig mutatietype?
+           IF NOT MutatietypeGeldig
+               MOVE "Onbekend mutatietype - geldige waarden zijn AR, BR, AB, WB of VW." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+
+           DISPLAY "Mutatiedatum (leeg voor vandaag): " WITH NO ADVANCING
+           ACCEPT MutatiedatumInput
+           IF MutatiedatumInput = ZERO
+               MOVE DatumVandaag TO MutatiedatumInput
+           END-IF
+
+           IF MutatietypeWeekwijziging
+               DISPLAY "Nieuw weeknummer: " WITH NO ADVANCING
+               ACCEPT NieuwWeeknummerInput
+               PERFORM ValideerNieuwWeeknummer
+           END-IF
+           IF MutatietypeWekenwijziging
+               DISPLAY "Nieuw aantal weken: " WITH NO ADVANCING
+               ACCEPT NieuwAantalWekenInput
+               PERFORM ValideerNieuwAantalWeken
+           END-IF
+
+           OPEN EXTEND MutatieBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Mutaties.dat: " IOStatus
+           END-IF
+           MOVE ReserveringnummerInput TO FS-M-Reserveringsnummer
+           MOVE MutatietypeInput TO FS-M-Mutatietype
+           MOVE MutatiedatumInput TO FS-M-Mutatiedatum
+           MOVE NieuwWeeknummerInput TO FS-M-NieuwWeeknummer
+           MOVE NieuwAantalWekenInput TO FS-M-NieuwAantalWeken
+           WRITE Mutatierecord
+           CLOSE MutatieBestand
+           DISPLAY SPACE
+           DISPLAY "De mutatie is toegevoegd aan het mutatiebestand."
+           EXIT PROGRAM.
+
+       ValideerNieuwWeeknummer.
+           *> Dezelfde seizoensregels als ToevoegenReservering hanteert
+           *> voor het oorspronkelijke weeknummer.
+           IF (NieuwWeeknummerInput < 18) OR (NieuwWeeknummerInput > 37)
+               MOVE "Een reservering kan alleen lopen binnen het seizoen, week 18 t/m 37." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+           IF (NieuwWeeknummerInput + ReserveringAantalWekenWS - 1) > 37
+               MOVE "De reservering moet volledig in het seizoen (week 18 t/m 37) blijven vallen." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF.
+
+       ValideerNieuwAantalWeken.
+           *> Dezelfde seizoensregels als ToevoegenReservering hanteert
+           *> voor het oorspronkelijke aantal weken.
+           IF NieuwAantalWekenInput < 2
+               MOVE "Een reservering moet minimaal 2 weken duren." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF
+           IF (ReserveringWeeknummerWS + NieuwAantalWekenInput - 1) > 37
+               MOVE "De reservering moet volledig in het seizoen (week 18 t/m 37) blijven vallen." TO RedenValidatieFout
+               PERFORM ValidatieNietGeslaagd
+           END-IF.
+
+       ValidatieNietGeslaagd.
+           DISPLAY "Helaas. De validatie is niet geslaagd. " RedenValidatieFout
+           EXIT PROGRAM
+           .
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
