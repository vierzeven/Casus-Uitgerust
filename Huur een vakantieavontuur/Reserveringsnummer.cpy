@@ -0,0 +1,2 @@
+      * Copybook Reserveringsnummer
+       01 (pf)-Reserveringsnummer PIC 9(8).
