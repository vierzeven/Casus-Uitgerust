@@ -0,0 +1,121 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KlantHistorieOverzicht.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 05-04-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT KlantenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Klanten.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-K-Klantnummer
+                  FILE STATUS IS IOStatus.
+       SELECT ReserveringenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-R-Reserveringsnummer
+                  ALTERNATE KEY IS FS-R-Woningnummer
+                  WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
+                  FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD KlantenBestand.
+       01 Klantrecord.
+       COPY Klant REPLACING ==(pf)== BY ==FS-K==.
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
+       01 EOFReserveringenVlag PIC 9 VALUE 0.
+         88 EOFReserveringen VALUE 1.
+         88 NotEOFReserveringen VALUE 0.
+
+       01 InvoerKlantnummer PIC 9(8) VALUE ZERO.
+       01 AantalReserveringen PIC 9(3) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           DISPLAY SPACES
+           DISPLAY "Van welke klant wilt u de reserveringshistorie zien? (Klantnummer) " WITH NO ADVANCING
+           ACCEPT InvoerKlantnummer
+
+           OPEN INPUT KlantenBestand
+           MOVE InvoerKlantnummer TO FS-K-Klantnummer
+           READ KlantenBestand KEY IS FS-K-Klantnummer
+               INVALID KEY
+                   MOVE "Dit klantnummer bestaat niet." TO RedenValidatieFout
+                   PERFORM ValidatieNietGeslaagd
+           END-READ
+
+           DISPLAY SPACE
+           DISPLAY "Klantnummer: " FS-K-Klantnummer
+           DISPLAY "Klantnaam: " FUNCTION TRIM(FS-K-Voornaam) " " FUNCTION TRIM(FS-K-Naam)
+           CLOSE KlantenBestand
+
+           PERFORM TonenReserveringHistorie
+           EXIT PROGRAM.
+
+       ValidatieNietGeslaagd.
+           DISPLAY "Helaas. De validatie is niet geslaagd. " RedenValidatieFout
+           CLOSE KlantenBestand
+           EXIT PROGRAM.
+
+       TonenReserveringHistorie.
+           OPEN INPUT ReserveringenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van het reserveringen bestand: " IOStatus
+           END-IF
+
+           MOVE InvoerKlantnummer TO FS-R-Klantnummer
+           START ReserveringenBestand
+             KEY IS EQUAL TO FS-R-Klantnummer
+             INVALID KEY
+                 SET EOFReserveringen TO TRUE
+           END-START
+
+           DISPLAY SPACE
+           DISPLAY "RESERVERINGSHISTORIE"
+           DISPLAY "====================="
+
+           PERFORM UNTIL EOFReserveringen
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOFReserveringen TO TRUE
+               END-READ
+               IF NOT EOFReserveringen
+                   IF FS-R-Klantnummer NOT EQUALS InvoerKlantnummer
+                       SET EOFReserveringen TO TRUE
+                   ELSE
+                       ADD 1 TO AantalReserveringen
+                       DISPLAY "Reservering " FS-R-Reserveringsnummer
+                         " - woning " FS-R-Woningnummer
+                         " - jaarweek " FS-R-JaarWeek
+                         " (" FS-R-AantalWeken " week(en)) - type "
+                         FS-R-ReserveringsType WITH NO ADVANCING
+                       IF FS-R-DatumAnnulering > SPACES
+                           DISPLAY " - geannuleerd per " FS-R-DatumAnnulering
+                       ELSE
+                           IF FS-R-DatumBetaling > SPACES
+                               DISPLAY " - betaald per " FS-R-DatumBetaling
+                           ELSE
+                               DISPLAY " - nog niet betaald"
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF AantalReserveringen EQUALS ZERO
+               DISPLAY "Deze klant heeft geen reserveringen."
+           END-IF
+
+           CLOSE ReserveringenBestand.
