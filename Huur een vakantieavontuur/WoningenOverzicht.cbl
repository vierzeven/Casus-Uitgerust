@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WoningenOverzicht.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 07-04-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT WoningenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Woningen.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+       SELECT ReserveringenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-R-Reserveringsnummer
+                  ALTERNATE KEY IS FS-R-Woningnummer
+                  WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
+                  FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD WoningenBestand.
+       01 Woningrecord.
+         03 FS-W-Woningnummer PIC 99 VALUE ZERO.
+         03 FS-W-Woningtype PIC X VALUE "S".
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 EOFWoningenVlag PIC 9 VALUE 0.
+         88 EOFWoningen VALUE 1.
+         88 NotEOFWoningen VALUE 0.
+       01 EOFReserveringenVlag PIC 9 VALUE 0.
+         88 EOFReserveringen VALUE 1.
+         88 NotEOFReserveringen VALUE 0.
+
+       *> Tellers
+       01 WekenBezet PIC 9(3) VALUE ZERO.
+       01 WekenOnderhoud PIC 9(3) VALUE ZERO.
+       01 WekenVerkoop PIC 9(3) VALUE ZERO.
+
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+       01 JaarInput PIC 9(4) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM GetDatumVandaag
+           MOVE DatumVandaag(1:4) TO JaarInput
+
+           OPEN INPUT WoningenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van Woningen.dat: " IOStatus
+           END-IF
+
+           DISPLAY SPACE
+           DISPLAY "WONINGENOVERZICHT " JaarInput
+           DISPLAY "======================"
+           DISPLAY "won.  type  weken bezet  weken onderhoud  weken verkoop"
+
+           READ WoningenBestand
+               AT END
+                   SET EOFWoningen TO TRUE
+           END-READ
+
+           PERFORM UNTIL EOFWoningen
+               PERFORM TellenWoning
+               DISPLAY FS-W-Woningnummer "     " FS-W-Woningtype
+                 "     " WekenBezet
+                 "             " WekenOnderhoud
+                 "               " WekenVerkoop
+               READ WoningenBestand
+                   AT END
+                       SET EOFWoningen TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE WoningenBestand
+           EXIT PROGRAM.
+
+       TellenWoning.
+           MOVE ZERO TO WekenBezet
+           MOVE ZERO TO WekenOnderhoud
+           MOVE ZERO TO WekenVerkoop
+           SET NotEOFReserveringen TO TRUE
+
+           OPEN INPUT ReserveringenBestand
+           MOVE FS-W-Woningnummer TO FS-R-Woningnummer
+           START ReserveringenBestand
+             KEY IS EQUAL TO FS-R-Woningnummer
+             INVALID KEY
+                 SET EOFReserveringen TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFReserveringen
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOFReserveringen TO TRUE
+               END-READ
+               IF NOT EOFReserveringen
+                   IF FS-R-Woningnummer NOT EQUALS FS-W-Woningnummer
+                       SET EOFReserveringen TO TRUE
+                   ELSE
+                       IF (FS-R-Jaar EQUALS JaarInput)
+                         AND (FS-R-DatumAnnulering EQUALS SPACES)
+                         AND (FS-R-DatumVerlopen EQUALS SPACES)
+                           IF FS-R-TypeOnderhoud
+                               ADD FS-R-AantalWeken TO WekenOnderhoud
+                           END-IF
+                           IF FS-R-TypeVerkoop
+                               ADD FS-R-AantalWeken TO WekenVerkoop
+                           END-IF
+                           IF FS-R-TypeBoeking
+                               ADD FS-R-AantalWeken TO WekenBezet
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE ReserveringenBestand.
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
