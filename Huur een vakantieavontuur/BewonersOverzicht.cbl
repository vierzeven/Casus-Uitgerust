@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BewonersOverzicht.
+       AUTHOR. Michael Koning.
+       DATE-WRITTEN. 24-04-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReserveringenBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\ReserveringenMetAltKey.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-R-Reserveringsnummer
+                  ALTERNATE KEY IS FS-R-Woningnummer
+                  WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
+                  FILE STATUS IS IOStatus.
+       SELECT BewonersBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\Bewoners.dat"
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FS-B-BewonersID
+                  FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReserveringenBestand.
+       01 Reserveringsrecord.
+       COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+       FD BewonersBestand.
+       01 Bewonersrecord.
+       COPY Bewoner REPLACING ==(pf)== BY ==FS-B==.
+
+       WORKING-STORAGE SECTION.
+       *> Vlaggen
+       01 IOStatus PIC 99 VALUE ZERO.
+         88 IO-OK VALUE ZERO.
+       01 EOFReserveringenVlag PIC 9 VALUE 0.
+         88 EOFReserveringen VALUE 1.
+         88 NotEOFReserveringen VALUE 0.
+       01 EOFBewonersVlag PIC 9 VALUE 0.
+         88 EOFBewoners VALUE 1.
+         88 NotEOFBewoners VALUE 0.
+
+       *> Tellers
+       01 AantalReserveringen PIC 9(3) VALUE ZERO.
+       01 AantalBewonersTotaal PIC 9(4) VALUE ZERO.
+       01 AantalBewonersReservering PIC 9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           OPEN INPUT ReserveringenBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van het reserveringen bestand: " IOStatus
+           END-IF
+
+           MOVE ZERO TO FS-R-Woningnummer
+           START ReserveringenBestand
+             KEY > FS-R-Woningnummer
+             INVALID KEY
+                 SET EOFReserveringen TO TRUE
+           END-START
+
+           DISPLAY SPACE
+           DISPLAY "BEWONERSOVERZICHT"
+           DISPLAY "================="
+
+           PERFORM UNTIL EOFReserveringen
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOFReserveringen TO TRUE
+               END-READ
+               IF NOT EOFReserveringen
+                   ADD 1 TO AantalReserveringen
+                   PERFORM TonenBewonersReservering
+               END-IF
+           END-PERFORM
+
+           CLOSE ReserveringenBestand
+
+           DISPLAY SPACE
+           DISPLAY "Totaal aantal reserveringen: " AantalReserveringen
+           DISPLAY "Totaal aantal bewoners: " AantalBewonersTotaal
+           EXIT PROGRAM.
+
+       TonenBewonersReservering.
+           MOVE ZERO TO AantalBewonersReservering
+           SET NotEOFBewoners TO TRUE
+
+           DISPLAY SPACE
+           DISPLAY "Reservering " FS-R-Reserveringsnummer
+             " - woning " FS-R-Woningnummer
+             " - jaarweek " FS-R-JaarWeek WITH NO ADVANCING
+           IF FS-R-DatumAnnulering > SPACES
+               DISPLAY " (geannuleerd)"
+           ELSE
+               DISPLAY SPACE
+           END-IF
+
+           OPEN INPUT BewonersBestand
+           MOVE FS-R-Reserveringsnummer TO FS-B-Reserveringsnummer
+           MOVE ZERO TO FS-B-Volgnummer
+           START BewonersBestand
+             KEY >= FS-B-BewonersID
+             INVALID KEY
+                 SET EOFBewoners TO TRUE
+           END-START
+
+           PERFORM UNTIL EOFBewoners
+               READ BewonersBestand NEXT RECORD
+                   AT END
+                       SET EOFBewoners TO TRUE
+               END-READ
+               IF NOT EOFBewoners
+                   IF FS-B-Reserveringsnummer NOT EQUALS FS-R-Reserveringsnummer
+                       SET EOFBewoners TO TRUE
+                   ELSE
+                       ADD 1 TO AantalBewonersReservering
+                       ADD 1 TO AantalBewonersTotaal
+                       DISPLAY "  Gast " FS-B-Volgnummer
+                         ": " FS-B-Initialen
+                         " - geboren " FS-B-Geboortedatum
+                   END-IF
+               END-IF
+           END-PERFORM
+           CLOSE BewonersBestand
+
+           IF AantalBewonersReservering EQUALS ZERO
+               DISPLAY "  Geen bewoners geregistreerd."
+           END-IF.
