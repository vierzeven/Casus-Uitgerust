@@ -9,11 +9,17 @@
          88 BlijfInHetMenu VALUE 1.
        01 Keuze PIC 99 VALUE ZERO.
        01 Reserveringsnummer PIC 9(8) VALUE ZEROES.
+       01 Annuleringstype PIC X VALUE SPACE.
+       01 BevestigingInput PIC X VALUE SPACE.
+         88 BevestigingJa VALUE "J" "j".
 
        PROCEDURE DIVISION.
        BeginProgram.
       *>> >>>> TODO: Weghalen zodra in productie
-           CALL "Bestandsinitialisatie"
+           PERFORM BevestigInitialisatie
+           IF BevestigingJa
+               CALL "Bestandsinitialisatie"
+           END-IF
              *>> >>>> END TODO
            CALL "BezettingsOverzicht"
            PERFORM UNTIL VerlaatHetProgramma
@@ -32,26 +38,46 @@
                DISPLAY "11. Plan onderhoud woning"
                DISPLAY "12. Plan verkoop woning"
                DISPLAY "13. Tonen toeristenbelasting"
+               DISPLAY "14. Toevoegen mutatie"
+               DISPLAY "15. Opbouwen DatumWeek.dat"
+               DISPLAY "16. Klanthistorie opvragen"
+               DISPLAY "17. Klantenoverzicht"
+               DISPLAY "18. Woningenoverzicht"
+               DISPLAY "19. Toevoegen Woning"
+               DISPLAY "20. Verwijderen Woning"
+               DISPLAY "21. Bewonersoverzicht"
+               DISPLAY "22. Archiveer reserveringen"
+               DISPLAY "23. Facturenexport"
+               DISPLAY "24. Toevoegen bewoner"
                DISPLAY "47. EXIT"
                DISPLAY SPACE
                DISPLAY "Uw keuze: " WITH NO ADVANCING
                ACCEPT Keuze
                EVALUATE Keuze
                    WHEN 0
-                       CALL "Bestandsinitialisatie"
-                       DISPLAY SPACES
-                       DISPLAY "De bestanden zijn opnieuw geinitialiseerd met testdata."
-                       CALL "BezettingsOverzicht"
+                       PERFORM BevestigInitialisatie
+                       IF BevestigingJa
+                           CALL "Bestandsinitialisatie"
+                           DISPLAY SPACES
+                           DISPLAY "De bestanden zijn opnieuw geinitialiseerd met testdata."
+                           CALL "BezettingsOverzicht"
+                       ELSE
+                           DISPLAY "Initialisatie geannuleerd."
+                       END-IF
                    WHEN 1
                        CALL "ToevoegenKlant"
                    WHEN 2
                        CALL "WijzigKlantgegevens"
                    WHEN 3
                        CALL "ToevoegenReservering" USING BY REFERENCE Reserveringsnummer
-                       DISPLAY "De reservering is opgeslagen."
-                       CALL "BezettingsOverzicht"
+                       IF Reserveringsnummer NOT EQUAL ZERO
+                           DISPLAY "De reservering is opgeslagen."
+                           CALL "BezettingsOverzicht"
+                       ELSE
+                           DISPLAY "De reservering is niet opgeslagen."
+                       END-IF
                    WHEN 4
-                       PERFORM NogNietGebouwd
+                       CALL "BetaalReservering"
                    WHEN 5
                        CALL "LastMinuteBoeking"
                    WHEN 6
@@ -59,10 +85,12 @@
                    WHEN 7
                        CALL "BerekeningHuuromzet"
                    WHEN 8
-                       CALL "AnnuleerBoeking"
+                       MOVE "R" TO Annuleringstype
+                       CALL "AnnuleerBoeking" USING BY REFERENCE Annuleringstype
                        CALL "BezettingsOverzicht"
                    WHEN 9
-                       CALL "AnnuleerBoeking"
+                       MOVE "B" TO Annuleringstype
+                       CALL "AnnuleerBoeking" USING BY REFERENCE Annuleringstype
                        CALL "BezettingsOverzicht"
                    WHEN 10
                        CALL "VerwerkMutatie"
@@ -71,7 +99,29 @@
                    WHEN 12
                        CALL "PlanVerkoop"
                    WHEN 13
-                       CALL "TonenToeristenBelasting"
+                       CALL "BerekeningToeristenBelasting"
+                   WHEN 14
+                       CALL "ToevoegenMutatie"
+                   WHEN 15
+                       CALL "GenereerDatumWeek"
+                   WHEN 16
+                       CALL "KlantHistorieOverzicht"
+                   WHEN 17
+                       CALL "KlantenOverzicht"
+                   WHEN 18
+                       CALL "WoningenOverzicht"
+                   WHEN 19
+                       CALL "ToevoegenWoning"
+                   WHEN 20
+                       CALL "VerwijderenWoning"
+                   WHEN 21
+                       CALL "BewonersOverzicht"
+                   WHEN 22
+                       CALL "ArchiveerReserveringen"
+                   WHEN 23
+                       CALL "FactuurExport"
+                   WHEN 24
+                       CALL "ToevoegenBewoner"
                    WHEN 47
                        SET VerlaatHetProgramma
                          TO TRUE
@@ -83,12 +133,8 @@
 
            STOP RUN.
 
-       NogNietGebouwd.
-           DISPLAY SPACE
-           ">>> Excuus. Deze functionaliteit is nog niet gerealiseerd."
+       BevestigInitialisatie.
            DISPLAY SPACE
-           .
-
-
-           
-
+           DISPLAY "Let op: hiermee worden alle bestanden opnieuw geinitialiseerd met testdata. Alle huidige data gaat hierbij verloren."
+           DISPLAY "Weet u het zeker? (J/N): " WITH NO ADVANCING
+           ACCEPT BevestigingInput.
