@@ -18,6 +18,8 @@
            RECORD KEY IS FS-R-Reserveringsnummer
            ALTERNATE KEY IS FS-R-Woningnummer
            WITH DUPLICATES
+           ALTERNATE KEY IS FS-R-Klantnummer
+           WITH DUPLICATES
            FILE STATUS IS IOStatus.
        SELECT BewonersBestand
            ASSIGN TO "C:\COBOL\DATA\HUUR\Bewoners.dat"
@@ -37,6 +39,7 @@
        SELECT SysteemkengetallenBestand
            ASSIGN TO "C:\COBOL\DATA\HUUR\Systeemkengetallen.dat"
            ORGANIZATION IS LINE SEQUENTIAL
+           LOCK MODE IS EXCLUSIVE
            FILE STATUS IS IOStatus.
 
        DATA DIVISION.
@@ -68,6 +71,26 @@
        01 AantalBewoners PIC 9 VALUE ZERO.
        01 Teller PIC 99 VALUE ZERO.
        01 HuisjesTeller PIC 99 VALUE ZERO.
+       01 WS-Klantnummer PIC 9(8) VALUE ZERO.
+       01 WS-Woningnummer PIC 99 VALUE ZERO.
+       01 WS-Woningtype PIC X VALUE "S".
+       01 CapaciteitWoning PIC 9 VALUE ZERO.
+       01 WS-Jaar PIC 9(4) VALUE ZERO.
+       01 WS-Weeknummer PIC 99 VALUE ZERO.
+       01 WS-AantalWeken PIC 99 VALUE ZERO.
+       01 WS-DatumCreatie PIC 9(8) VALUE ZERO.
+       01 EndOfDataVlag PIC 9 VALUE ZERO.
+         88 NotEOD VALUE ZERO.
+         88 EOD VALUE 1.
+       01 OverlapVlag PIC 9 VALUE ZERO.
+         88 GeenOverlap VALUE ZERO.
+         88 Overlap VALUE 1.
+       01 NieuwWeekEinde PIC 99 VALUE ZERO.
+       01 BestaandWeekEinde PIC 99 VALUE ZERO.
+       01 ValidatiefoutVlag PIC 9 VALUE ZERO.
+         88 ValidatieGeslaagd VALUE ZERO.
+         88 ValidatieFout VALUE 1.
+       01 RedenValidatieFout PIC X(100) VALUE SPACES.
 
        *>LINKAGE SECTION.
        *>01 Reserveringsnummer PIC 9(8) VALUE ZEROES.
@@ -79,6 +102,7 @@
          *>USING Reserveringsnummer.
        BeginProgram.
            DISPLAY SPACE
+           PERFORM GetDatumVandaag
            OPEN I-O SysteemkengetallenBestand
            IF NOT IO-OK
                DISPLAY ">>> Fout bij het openen van SysteemkengetallenBestand.dat: " IOStatus
@@ -89,30 +113,136 @@
            END-IF
            READ SysteemkengetallenBestand
            ADD 1 TO HoogsteReserveringsnummer
-           MOVE HoogsteReserveringsnummer
-             TO FS-R-Reserveringsnummer, LS-Reserveringsnummer
+           MOVE HoogsteReserveringsnummer TO LS-Reserveringsnummer
            DISPLAY "Klantnummer: " WITH NO ADVANCING
-           ACCEPT FS-R-Klantnummer
+           ACCEPT WS-Klantnummer
+
+           *> Validatie: bestaat de klant?
+           OPEN INPUT KlantenBestand
+           MOVE WS-Klantnummer TO FS-K-Klantnummer
+           READ KlantenBestand KEY IS FS-K-Klantnummer
+               INVALID KEY
+                   SET ValidatieFout TO TRUE
+                   MOVE "Dit klantnummer komt niet voor in het klantenbestand." TO RedenValidatieFout
+           END-READ
+           CLOSE KlantenBestand
+           IF ValidatieFout
+               DISPLAY ">>> " RedenValidatieFout
+               MOVE ZERO TO LS-Reserveringsnummer
+               CLOSE ReserveringenBestand
+               CLOSE SysteemkengetallenBestand
+               EXIT PROGRAM
+           END-IF
+
            DISPLAY "Woningnummer: " WITH NO ADVANCING
-           ACCEPT FS-R-Woningnummer
+           ACCEPT WS-Woningnummer
+
+           *> Validatie: bestaat de woning?
+           SET ValidatieFout TO TRUE
+           MOVE "De gekozen woning komt niet voor in het woningenbestand." TO RedenValidatieFout
+           SET NotEOD TO TRUE
+           OPEN INPUT WoningenBestand
+           READ WoningenBestand
+               AT END
+                   SET EOD TO TRUE
+           END-READ
+           PERFORM WITH TEST BEFORE UNTIL EOD OR ValidatieGeslaagd
+               IF WS-Woningnummer EQUALS Woningnummer
+                   SET ValidatieGeslaagd TO TRUE
+                   MOVE SPACES TO RedenValidatieFout
+                   MOVE Woningtype TO WS-Woningtype
+               END-IF
+               READ WoningenBestand
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE WoningenBestand
+           IF ValidatieFout
+               DISPLAY ">>> " RedenValidatieFout
+               MOVE ZERO TO LS-Reserveringsnummer
+               CLOSE ReserveringenBestand
+               CLOSE SysteemkengetallenBestand
+               EXIT PROGRAM
+           END-IF
+
            DISPLAY "Jaar: " WITH NO ADVANCING
-           ACCEPT FS-R-Jaar
-           IF FS-R-Jaar = ZERO
+           ACCEPT WS-Jaar
+           IF WS-Jaar = ZERO
                MOVE DatumVandaag(1:4)
-                 TO FS-R-Jaar
+                 TO WS-Jaar
            END-IF
            DISPLAY "Weeknummer: " WITH NO ADVANCING
-           ACCEPT FS-R-Weeknummer
+           ACCEPT WS-Weeknummer
            DISPLAY "Aantal weken: " WITH NO ADVANCING
-           ACCEPT FS-R-AantalWeken
+           ACCEPT WS-AantalWeken
+
+           *> Validatie: minimumverblijf en seizoen
+           IF WS-AantalWeken < 2
+               SET ValidatieFout TO TRUE
+               MOVE "Een reservering moet minimaal 2 weken duren." TO RedenValidatieFout
+           END-IF
+           IF NOT ValidatieFout
+             AND (WS-Weeknummer < 18 OR WS-Weeknummer > 37)
+               SET ValidatieFout TO TRUE
+               MOVE "Reserveringen kunnen alleen in het seizoen (week 18 t/m 37) geboekt worden." TO RedenValidatieFout
+           END-IF
+           IF NOT ValidatieFout
+             AND (WS-Weeknummer + WS-AantalWeken - 1) > 37
+               SET ValidatieFout TO TRUE
+               MOVE "De reservering moet volledig in het seizoen (week 18 t/m 37) vallen." TO RedenValidatieFout
+           END-IF
+           IF ValidatieFout
+               DISPLAY ">>> " RedenValidatieFout
+               MOVE ZERO TO LS-Reserveringsnummer
+               CLOSE ReserveringenBestand
+               CLOSE SysteemkengetallenBestand
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM ControleerOverlap
+           IF Overlap
+               DISPLAY SPACE
+               DISPLAY ">>> Deze woning is in de opgegeven periode al (deels) bezet. De reservering is niet opgeslagen."
+               MOVE ZERO TO LS-Reserveringsnummer
+               CLOSE ReserveringenBestand
+               CLOSE SysteemkengetallenBestand
+               EXIT PROGRAM
+           END-IF
+
            DISPLAY "Datum creatie: " WITH NO ADVANCING
-           ACCEPT FS-R-DatumCreatie
-           IF FS-R-DatumCreatie = SPACE
+           ACCEPT WS-DatumCreatie
+           IF WS-DatumCreatie = SPACE
                MOVE DatumVandaag
-                 TO FS-R-DatumCreatie
+                 TO WS-DatumCreatie
            END-IF
            DISPLAY "Aantal bewoners: " WITH NO ADVANCING
            ACCEPT AantalBewoners
+
+           *> Validatie: past het aantal bewoners in de woning?
+           IF WS-Woningtype EQUALS "L"
+               MOVE 6 TO CapaciteitWoning
+           ELSE
+               MOVE 4 TO CapaciteitWoning
+           END-IF
+           IF AantalBewoners > CapaciteitWoning
+               DISPLAY ">>> Deze woning biedt plaats aan maximaal " CapaciteitWoning " personen. De reservering is niet opgeslagen."
+               MOVE ZERO TO LS-Reserveringsnummer
+               CLOSE ReserveringenBestand
+               CLOSE SysteemkengetallenBestand
+               EXIT PROGRAM
+           END-IF
+
+           MOVE SPACES TO Reserveringsrecord
+           MOVE HoogsteReserveringsnummer TO FS-R-Reserveringsnummer
+           MOVE WS-Klantnummer TO FS-R-Klantnummer
+           MOVE WS-Woningnummer TO FS-R-Woningnummer
+           MOVE WS-Jaar TO FS-R-Jaar
+           MOVE WS-Weeknummer TO FS-R-Weeknummer
+           MOVE WS-AantalWeken TO FS-R-AantalWeken
+           MOVE WS-DatumCreatie TO FS-R-DatumCreatie
+           MOVE "B" TO FS-R-ReserveringsType
+
            PERFORM VARYING Teller FROM 1 BY 1 UNTIL Teller > AantalBewoners
                OPEN I-O BewonersBestand
                MOVE FS-R-Reserveringsnummer
@@ -134,3 +264,51 @@
            CLOSE ReserveringenBestand
            DISPLAY ">>> Closing ReserveringenBestand. IOStatus: " IOStatus
            EXIT PROGRAM.
+
+       ControleerOverlap.
+           *> Vergelijkt de opgegeven Woningnummer/Jaar/Weeknummer/AantalWeken
+           *> tegen alle niet-geannuleerde, niet-verlopen reserveringen die
+           *> al voor die woning bestaan, op weekbereik-overlap.
+           SET GeenOverlap TO TRUE
+           IF WS-AantalWeken = ZERO
+               MOVE 52 TO NieuwWeekEinde
+           ELSE
+               COMPUTE NieuwWeekEinde = WS-Weeknummer + WS-AantalWeken - 1
+           END-IF
+           SET NotEOD TO TRUE
+           MOVE WS-Woningnummer TO FS-R-Woningnummer
+           START ReserveringenBestand KEY >= FS-R-Woningnummer
+               INVALID KEY
+                   SET EOD TO TRUE
+           END-START
+           IF NOT EOD
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+           END-IF
+           PERFORM WITH TEST BEFORE UNTIL EOD
+               OR FS-R-Woningnummer NOT EQUAL WS-Woningnummer
+               IF FS-R-Jaar EQUALS WS-Jaar
+                   AND FS-R-DatumAnnulering EQUALS SPACES
+                   AND FS-R-DatumVerlopen EQUALS SPACES
+                   IF FS-R-TypeVerkoop
+                       MOVE 52 TO BestaandWeekEinde
+                   ELSE
+                       COMPUTE BestaandWeekEinde =
+                         FS-R-Weeknummer + FS-R-AantalWeken - 1
+                   END-IF
+                   IF WS-Weeknummer <= BestaandWeekEinde
+                     AND FS-R-Weeknummer <= NieuwWeekEinde
+                       SET Overlap TO TRUE
+                   END-IF
+               END-IF
+               READ ReserveringenBestand NEXT RECORD
+                   AT END
+                       SET EOD TO TRUE
+               END-READ
+           END-PERFORM.
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8)
+             TO DatumVandaag.
