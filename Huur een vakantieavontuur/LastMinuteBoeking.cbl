@@ -12,6 +12,8 @@
                   RECORD KEY IS FS-R-Reserveringsnummer
                   ALTERNATE KEY IS FS-R-Woningnummer
                   WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
                   FILE STATUS IS IOStatus.
        DATA DIVISION.
        FILE SECTION.
@@ -27,6 +29,11 @@
 
            CALL "ToevoegenReservering" USING BY REFERENCE FS-R-Reserveringsnummer
 
+           IF FS-R-Reserveringsnummer EQUALS ZERO
+               DISPLAY "De last minute boeking kon niet bevestigd worden: de woning is niet beschikbaar."
+               EXIT PROGRAM
+           END-IF
+
            OPEN I-O ReserveringenBestand
            READ ReserveringenBestand 
                KEY IS FS-R-Reserveringsnummer
@@ -34,6 +41,6 @@
            REWRITE Reserveringsrecord 
            CLOSE ReserveringenBestand
            DISPLAY "De last minute boeking is gelukt."
-           CALL "BezettingsOverzicht"
+           CALL "BezettingsOverzicht".
        END PROGRAM LastMinuteBoeking.
        
