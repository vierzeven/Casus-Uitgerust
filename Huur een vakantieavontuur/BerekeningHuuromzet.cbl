@@ -13,12 +13,28 @@
                          RECORD KEY IS FS-R-Reserveringsnummer
                          ALTERNATE KEY IS FS-R-Woningnummer
                          WITH DUPLICATES
+                         ALTERNATE KEY IS FS-R-Klantnummer
+                         WITH DUPLICATES
+                         FILE STATUS IS IOStatus.
+       SELECT OmzetRapportBestand
+                         ASSIGN TO "C:\COBOL\DATA\HUUR\OmzetRapport.txt"
+                         ORGANIZATION IS LINE SEQUENTIAL
+                         FILE STATUS IS IOStatus.
+       SELECT WoningenBestand
+                         ASSIGN TO "C:\COBOL\DATA\HUUR\Woningen.dat"
+                         ORGANIZATION IS LINE SEQUENTIAL
                          FILE STATUS IS IOStatus.
        DATA DIVISION.
        FILE SECTION.
        FD ReserveringenBestand.
        01 Reserveringsrecord.
                      COPY Reservering REPLACING ==(pf)== BY ==FS-R==.
+       FD OmzetRapportBestand.
+       01 Omzetrapportregel PIC X(250) VALUE SPACES.
+       FD WoningenBestand.
+       01 Woningrecord.
+         03 Woningnummer PIC 99 VALUE ZERO.
+         03 Woningtype PIC X VALUE "S".
 
        WORKING-STORAGE SECTION.
        *> Vlaggen
@@ -34,7 +50,22 @@
 
        *> Tabellen
        01 FILLER.
-         03 Weekomzetten PIC 99999 VALUE ZERO OCCURS 20 TIMES.
+         03 Weekomzetten PIC 99999 VALUE ZERO OCCURS 52 TIMES.
+
+       01 EODWoningenVlag PIC 9 VALUE ZERO.
+         88 EODWoningen VALUE 1.
+         88 NotEODWoningen VALUE 0.
+       01 WoningtypeGevondenVlag PIC 9 VALUE ZERO.
+         88 WoningtypeGevonden VALUE 1.
+         88 WoningtypeNietGevonden VALUE 0.
+
+       01 KopWeeknummer PIC Z9.
+       01 DatumVandaag PIC 9(8) VALUE ZERO.
+       01 JaarInput PIC 9(4) VALUE ZERO.
+       01 WoningtypeHuidig PIC X.
+       01 Weekprijs PIC 99 VALUE ZERO.
+       01 RapportRegel PIC X(250) VALUE SPACES.
+       01 RegelPositie PIC 9(4) VALUE 1.
 
        *> SKM RESERVERING NIEUW
        01 SKM-ReserveringIngelezen.
@@ -56,6 +87,12 @@
        PROCEDURE DIVISION.
 
        BeginProgram.
+           PERFORM GetDatumVandaag
+           DISPLAY "Voor welk jaar wilt u de huuromzet zien (leeg voor huidig jaar): " WITH NO ADVANCING
+           ACCEPT JaarInput
+           IF JaarInput = ZERO
+               MOVE DatumVandaag(1:4) TO JaarInput
+           END-IF
            PERFORM RB90-InitProgramma
            IF NOT R-EOF
                PERFORM RH80-InitVerwerking
@@ -78,12 +115,43 @@
        RH60-VerwerkReservering.
            *> Dit is de laatste subroutine waar we directe toegang hebben tot een gelezen record.
            *> Daarom vind hier de verwerking plaats. In dit geval: het ophogen van de weekomzet.
-           IF (FS-R-Jaar EQUALS 2023)
+           IF (FS-R-Jaar EQUALS JaarInput)
+               PERFORM ZoekWoningtype
+               IF WoningtypeHuidig EQUALS "L"
+                   MOVE 15 TO Weekprijs
+               ELSE
+                   MOVE 10 TO Weekprijs
+               END-IF
                PERFORM VARYING Teller FROM 0 BY 1 UNTIL Teller EQUALS FS-R-AantalWeken
-                   ADD 10 TO Weekomzetten(FS-R-Weeknummer - 17 + Teller)
+                   ADD Weekprijs TO Weekomzetten(FS-R-Weeknummer + Teller)
                END-PERFORM
            END-IF.
-       
+
+       ZoekWoningtype.
+           *> Woningtype opzoeken in het actuele Woningen.dat, in plaats
+           *> van een compile-time tabel die na ToevoegenWoning/
+           *> VerwijderenWoning niet meer klopt met de werkelijke
+           *> woningvoorraad.
+           MOVE "S" TO WoningtypeHuidig
+           SET WoningtypeNietGevonden TO TRUE
+           SET NotEODWoningen TO TRUE
+           OPEN INPUT WoningenBestand
+           READ WoningenBestand
+               AT END
+                   SET EODWoningen TO TRUE
+           END-READ
+           PERFORM WITH TEST BEFORE UNTIL EODWoningen OR WoningtypeGevonden
+               IF FS-R-Woningnummer EQUALS Woningnummer
+                   SET WoningtypeGevonden TO TRUE
+                   MOVE Woningtype TO WoningtypeHuidig
+               END-IF
+               READ WoningenBestand
+                   AT END
+                       SET EODWoningen TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE WoningenBestand.
+
        RB61-LeesReservering.
            MOVE SKM-ReserveringIngelezen
              TO SKM-ReserveringBewaard
@@ -109,7 +177,7 @@
            MOVE SKM-ReserveringIngelezen
              TO SKM-ReserveringBewaard
            *> Alle weekomzetten weer op nul zetten
-           PERFORM VARYING Teller FROM 1 BY 1 UNTIL Teller > 20
+           PERFORM VARYING Teller FROM 1 BY 1 UNTIL Teller > 52
                MOVE ZERO TO Weekomzetten(Teller)
            END-PERFORM.
        RB90-InitProgramma.
@@ -125,22 +193,56 @@
            CLOSE ReserveringenBestand.
 
        RenderOmzettentabel.
+           OPEN OUTPUT OmzetRapportBestand
+           IF NOT IO-OK
+               DISPLAY ">>> Fout bij het openen van OmzetRapport.txt: " IOStatus
+           END-IF
+
            DISPLAY SPACE
-           DISPLAY "HUUROMZETTEN"
-           DISPLAY "============"
+           MOVE SPACES TO RapportRegel
+           STRING "HUUROMZETTEN " JaarInput
+             DELIMITED BY SIZE INTO RapportRegel
+           DISPLAY RapportRegel
+           WRITE Omzetrapportregel FROM RapportRegel
+
+           MOVE "=====================" TO RapportRegel
+           DISPLAY RapportRegel
+           WRITE Omzetrapportregel FROM RapportRegel
+
            *> Kopregel
-           DISPLAY "weeknr" SPACE WITH NO ADVANCING
-           PERFORM VARYING Wekenteller FROM 1 BY 1 UNTIL Wekenteller > 20
-               DISPLAY "|   "(Wekenteller + 17) SPACE WITH NO ADVANCING
+           MOVE SPACES TO RapportRegel
+           MOVE 1 TO RegelPositie
+           STRING "weeknr" SPACE
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           PERFORM VARYING Wekenteller FROM 1 BY 1 UNTIL Wekenteller > 52
+               MOVE Wekenteller TO KopWeeknummer
+               STRING "|" KopWeeknummer SPACE
+                 DELIMITED BY SIZE INTO RapportRegel
+                 WITH POINTER RegelPositie
            END-PERFORM
-           DISPLAY SPACE
+           DISPLAY RapportRegel
+           WRITE Omzetrapportregel FROM RapportRegel
+
            *> Omzetten
-           DISPLAY "omzet " SPACE WITH NO ADVANCING
-           PERFORM VARYING Wekenteller FROM 1 BY 1 UNTIL Wekenteller > 20
+           MOVE SPACES TO RapportRegel
+           MOVE 1 TO RegelPositie
+           STRING "omzet " SPACE
+             DELIMITED BY SIZE INTO RapportRegel
+             WITH POINTER RegelPositie
+           PERFORM VARYING Wekenteller FROM 1 BY 1 UNTIL Wekenteller > 52
                MOVE Weekomzetten(Wekenteller)
                  TO HRBedrag
-               DISPLAY "|" HRBedrag SPACE WITH NO ADVANCING
+               STRING "|" HRBedrag SPACE
+                 DELIMITED BY SIZE INTO RapportRegel
+                 WITH POINTER RegelPositie
            END-PERFORM
-           DISPLAY SPACE.
+           DISPLAY RapportRegel
+           WRITE Omzetrapportregel FROM RapportRegel
+
+           CLOSE OmzetRapportBestand.
+
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO DatumVandaag.
 
        end program Program2.
