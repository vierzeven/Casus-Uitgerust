@@ -0,0 +1,11 @@
+      * Copybook Klant
+         02 (pf)-Klantnummer PIC 9(8).
+         02 (pf)-Naam PIC X(20).
+         02 (pf)-Voornaam PIC X(15).
+         02 (pf)-Straat PIC X(20).
+         02 (pf)-Huisnummer PIC X(4).
+         02 (pf)-Postcode PIC X(6).
+         02 (pf)-Woonplaats PIC X(20).
+         02 (pf)-Geboortedatum PIC 9(8).
+         02 (pf)-Telefoonnummer PIC X(14).
+         02 (pf)-Emailadres PIC X(40).
