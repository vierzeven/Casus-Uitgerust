@@ -10,6 +10,7 @@
        SELECT SysteemkengetallenBestand
                   ASSIGN TO "C:\COBOL\DATA\HUUR\Systeemkengetallen.dat"
                   ORGANIZATION IS LINE SEQUENTIAL
+                  LOCK MODE IS EXCLUSIVE
                   FILE STATUS IS IOStatus.
 
        SELECT KlantenBestand
@@ -26,6 +27,8 @@
                   RECORD KEY IS FS-R-Reserveringsnummer
                   ALTERNATE KEY IS FS-R-Woningnummer
                   WITH DUPLICATES
+                  ALTERNATE KEY IS FS-R-Klantnummer
+                  WITH DUPLICATES
                   FILE STATUS IS IOStatus.
 
        SELECT MutatieBestand
@@ -33,6 +36,11 @@
                   ORGANIZATION IS LINE SEQUENTIAL
                   FILE STATUS IS IOStatus.
 
+       SELECT CheckpointBestand
+                  ASSIGN TO "C:\COBOL\DATA\HUUR\VerwerkMutatieCheckpoint.dat"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS IOStatus.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -53,6 +61,10 @@
        01 Mutatierecord.
        COPY Mutatie REPLACING ==(pf)== BY ==FS-M==.
 
+       FD CheckpointBestand.
+       01 Checkpointrecord.
+         03 AantalVerwerkteMutaties PIC 9(8) VALUE ZERO.
+
        WORKING-STORAGE SECTION.
        *> Vlaggen
        01 IOStatus PIC 99 VALUE ZERO.
@@ -95,6 +107,14 @@
        01 Reserveringsdatum PIC 9(8) VALUE ZERO.
        01 DatumVandaag PIC 9(8) VALUE ZERO.
 
+       *> Herstart/checkpoint-administratie: bij een eerdere,
+       *> afgebroken run onthoudt VerwerkMutatieCheckpoint.dat hoeveel
+       *> mutaties al succesvol verwerkt waren, zodat een herstart
+       *> die niet opnieuw toepast.
+       01 AlVerwerkteMutaties PIC 9(8) VALUE ZERO.
+       01 MutatieTeller PIC 9(8) VALUE ZERO.
+       01 SkipTeller PIC 9(8) VALUE ZERO.
+
        PROCEDURE DIVISION.
 
            DISPLAY "SUBPROGRAM - VERWERKMUTATIE"
@@ -109,6 +129,9 @@
                    PERFORM RM71-TussenInit
                    IF SKM-M EQUALS KSK
                        PERFORM RM62-VerwerkMutatie
+                       *> Deze mutatie is nu verwerkt (RM62); pas nu
+                       *> telt hij mee voor het checkpoint.
+                       ADD 1 TO MutatieTeller
                        PERFORM RM63-LeesVolgendeMutatie
                    END-IF
                    PERFORM RM72-TussenInit
@@ -133,10 +156,44 @@
            DISPLAY ">>> Opening ReserveringenBestand. IOStatus: " IOStatus
            OPEN INPUT MutatieBestand
            DISPLAY ">>> Opening MutatieBestand. IOStatus: " IOStatus
+           PERFORM LeesCheckpoint
+           MOVE AlVerwerkteMutaties TO MutatieTeller
+           PERFORM SlaAlVerwerkteMutatiesOver
            PERFORM RM61-LeesVolgendeReserveringOrigineel
            PERFORM RM63-LeesVolgendeMutatie
            PERFORM RM79-ZetIteratieVoorwaarde.
 
+       LeesCheckpoint.
+           MOVE ZERO TO AlVerwerkteMutaties
+           OPEN INPUT CheckpointBestand
+           IF IO-OK
+               READ CheckpointBestand
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE AantalVerwerkteMutaties
+                         TO AlVerwerkteMutaties
+               END-READ
+               CLOSE CheckpointBestand
+           END-IF.
+
+       SlaAlVerwerkteMutatiesOver.
+           *> Loopt de reeds verwerkte mutaties van de vorige run stil
+           *> voorbij, zonder ze opnieuw toe te passen.
+           PERFORM VARYING SkipTeller FROM 1 BY 1
+             UNTIL (SkipTeller > AlVerwerkteMutaties) OR SKM-M-EOF
+               READ MutatieBestand NEXT RECORD
+                   AT END
+                       SET SKM-M-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       SchrijfCheckpoint.
+           MOVE MutatieTeller TO AantalVerwerkteMutaties
+           OPEN OUTPUT CheckpointBestand
+           WRITE Checkpointrecord
+           CLOSE CheckpointBestand.
+
        RM80-InitialiseerVerwerking.
           
        RM70-InitialiseerReserveringsnummer.
@@ -178,9 +235,19 @@
                    WHEN "AB"
                        MOVE FS-M-Mutatiedatum
                          TO FS-R-DatumAnnulering
+                   WHEN "WB"
+                       MOVE FS-M-NieuwWeeknummer
+                         TO FS-R-Weeknummer
+                   WHEN "VW"
+                       MOVE FS-M-NieuwAantalWeken
+                         TO FS-R-AantalWeken
                END-EVALUATE
            END-IF.
        RM63-LeesVolgendeMutatie.
+           *> Dit is alleen de vooruitblik-lezing voor de volgende
+           *> vergelijking; MutatieTeller wordt niet hier maar direct
+           *> na RM62-VerwerkMutatie opgehoogd, zodat het checkpoint
+           *> nooit een mutatie meetelt die nog niet is toegepast.
            READ MutatieBestand NEXT RECORD
                AT END
                    SET SKM-M-EOF
@@ -201,7 +268,11 @@
        RM65-SchrijfReserveringGemuteerd.
            REWRITE Reserveringsrecord.
        RM73-AfsluitenReserveringsnummer.
-           .
+           *> Pas nadat een eventuele wijziging al is weggeschreven
+           *> (RM65) leggen we de nieuwe stand van MutatieTeller vast,
+           *> zodat het checkpoint nooit voor loopt op de daadwerkelijk
+           *> verwerkte reservering.
+           PERFORM SchrijfCheckpoint.
        RM79-ZetIteratieVoorwaarde.
            IF (SKM-RM < SKM-M)
                MOVE SKM-RM TO KSK
@@ -218,4 +289,4 @@
            MOVE FUNCTION CURRENT-DATE (1:8)
              TO DatumVandaag.
 
-       end program program2.
+       end program Program2.
