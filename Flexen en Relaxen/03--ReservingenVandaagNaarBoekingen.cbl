@@ -12,12 +12,24 @@
            FILE STATUS IS IOStatus.
        SELECT ReserveringenBestandSorted ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\ReserveringenSorted.dat"
            ORGANIZATION IS LINE SEQUENTIAL.
+       *> Tijdelijk bestand: vangt de reserveringen op die blijven staan (andere
+       *> dagen en overflow) terwijl Reserveringen.dat nog niet is aangeraakt,
+       *> zodat een afgebroken run niet alle reserveringen kwijtraakt.
+       SELECT ReserveringenBestandNieuw ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\ReserveringenNieuw.dat"
+           ORGANIZATION IS LINE SEQUENTIAL.
        SELECT BoekingenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Boekingen.dat"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS BB-Werkpleknummer
+           RECORD KEY IS BB-Boekingssleutel
            ALTERNATE RECORD KEY IS BB-Naam WITH DUPLICATES
            FILE STATUS IS IOStatus.
+       SELECT WoningenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Woningen.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
+       *> Dagelijkse exportfeed voor het toegangscontrole-/badgesysteem
+       SELECT ToegangsBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Toegang.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
        DATA DIVISION.
        FILE SECTION.
        *> Werkbestand, alleen voor het sorteren (tmp.tmp)
@@ -25,6 +37,7 @@
        01 WerkRecord.
          02 FILLER PIC X(24).
          02 Datum PIC 9(8).
+         02 FILLER PIC X(55).
        *> Reserveringenbestand (wordt gebruikt als input voor het sorteren)
        FD ReserveringenBestand.
        01 ReserveringenRecord.
@@ -33,25 +46,51 @@
            03 RB-Jaar PIC 9(4).
            03 RB-Maand PIC 99.
            03 RB-Dag PIC 99.
+         02 RB-GewensteType PIC X.
+         02 RB-Telefoonnummer PIC X(14).
+         02 RB-Emailadres PIC X(40).
        *> Reservingenbestand gesorteerd (wordt gebruikt als output voor het sorteren)
        FD ReserveringenBestandSorted.
        01 ReserveringenRecordSorted.
          02 RBS-Naam PIC X(24).
          02 RBS-Datum PIC 9(8).
-       *> Boekingenbestand (wordt overschreven met de reserveringen van vandaag)
+         02 RBS-GewensteType PIC X.
+         02 RBS-Telefoonnummer PIC X(14).
+         02 RBS-Emailadres PIC X(40).
+       *> Reserveringenbestand nieuw (checkpointbestand, wordt aan het einde
+       *> Reserveringen.dat)
+       FD ReserveringenBestandNieuw.
+       01 ReserveringenRecordNieuw.
+         02 RBN-Naam PIC X(24).
+         02 RBN-Datum PIC 9(8).
+         02 RBN-GewensteType PIC X.
+         02 RBN-Telefoonnummer PIC X(14).
+         02 RBN-Emailadres PIC X(40).
+       *> Boekingenbestand (bewaart de boekingen van alle dagen)
        FD BoekingenBestand.
        01 BoekingenRecord.
          02 BB-Naam PIC X(24).
-         02 BB-Werkpleknummer.
-           03 BB-Huisnummer PIC 99.
-           03 BB-Kamernummer PIC 9.
+         02 BB-Boekingssleutel.
+           03 BB-Datum PIC 9(8).
+           03 BB-Werkpleknummer.
+             04 BB-Huisnummer PIC 99.
+             04 BB-Kamernummer PIC 9.
          02 BB-SleutelUitgereiktVlag PIC 9 VALUE ZERO.
            88 BB-SleutelUitgereikt VALUE 1.
            88 BB-SleutelNietUitgereikt VALUE 0.
+         02 BB-Telefoonnummer PIC X(14).
+         02 BB-Emailadres PIC X(40).
+       *> Gedeelde woningvoorraad, door alle programma's gebruikt
+       FD WoningenBestand.
+       COPY Woning REPLACING ==(pf)== BY ==WOF==.
+       *> Toegangslijst (export voor het toegangscontrole-/badgesysteem)
+       FD ToegangsBestand.
+       01 ToegangsRecord.
+         02 TG-Naam PIC X(24).
+         02 TG-Huisnummer PIC 99.
+         02 TG-Kamernummer PIC 9.
 
        WORKING-STORAGE SECTION.
-       *> CONSTANTEN
-       78 AantalHuisjes VALUE 10.
        *> IO STATUS VLAG
        01 IOStatus PIC XX.
          88 IO-OK VALUE ZEROES.
@@ -66,17 +105,27 @@
        *> BOEKING
        01 Boeking.
          02 BoekingsNaam PIC X(24).
+         02 BoekingsDatum PIC 9(8).
          02 BoekingsHuisnummer PIC 9(2).
          02 BoekingsKamernummer PIC 9.
          02 SleutelUitgereiktVlag PIC 9 VALUE 0.
            88 SleutelUitgereikt VALUE 1.
            88 SleutelNietUitgereikt VALUE 0.
+         02 BoekingsTelefoonnummer PIC X(14).
+         02 BoekingsEmailadres PIC X(40).
        01 DatumVandaag PIC 9(8).
        *> WERKPLEK
        01 Werkplek OCCURS 1 TO 100 TIMES DEPENDING ON AantalWerkplekken.
          02 WP-Huisnummer PIC 9(2).
          02 WP-Kamernummer PIC 9.
+         02 WP-Type PIC X.
+         02 WP-BezetVlag PIC 9 VALUE ZERO.
+           88 WP-Bezet VALUE 1.
+           88 WP-Vrij VALUE 0.
        01 AantalWerkplekken PIC 99 VALUE ZERO.
+       01 AantalWerkplekkenVrij PIC 99 VALUE ZERO.
+       01 AantalBoekingenVandaag PIC 99 VALUE ZERO.
+       01 GekozenWerkplekIndex PIC 99 VALUE ZERO.
        01 WerkplekkenTeller PIC 99 VALUE ZERO PACKED-DECIMAL.
        *> WONING
        01 Woning OCCURS 10 TIMES.
@@ -89,6 +138,31 @@
        01 AantalReserveringenVandaag PIC 99 VALUE ZERO.
        01 DatumAlsInteger PIC 9(8).
        01 BoekingenTeller PIC 99 VALUE ZERO.
+       *> OMZET
+       78 PrijsStandaard VALUE 15.
+       78 PrijsLuxe VALUE 25.
+       01 AantalBoekingenStandaardVandaag PIC 99 VALUE ZERO.
+       01 AantalBoekingenLuxeVandaag PIC 99 VALUE ZERO.
+       01 DagomzetStandaard PIC 9(6) VALUE ZERO.
+       01 DagomzetLuxe PIC 9(6) VALUE ZERO.
+       01 Dagomzet PIC 9(6) VALUE ZERO.
+       01 AantalOverflowVandaag PIC 99 VALUE ZERO.
+       *> Per-reservering voortgangscontrole: elke reservering van
+       *> vandaag wordt op naam en datum tegen BoekingenBestand
+       *> geverifieerd, zodat een eerder afgebroken run precies de nog
+       *> niet geboekte reserveringen oppakt in plaats van de hele dag
+       *> als af te doen of over te slaan.
+       01 BoekingAlAanwezigVlag PIC 9 VALUE ZERO.
+         88 BoekingAlAanwezig VALUE 1.
+         88 BoekingNietAlAanwezig VALUE 0.
+       01 GevondenWoningType PIC X VALUE SPACE.
+       *> VOORUITZICHT
+       01 MaxAantalDagenInToekomst PIC 99 VALUE 10.
+       01 ForecastTabel.
+         02 ForecastAantal PIC 99 OCCURS 10 TIMES VALUE ZERO.
+       01 ForecastTeller PIC 99 VALUE ZERO PACKED-DECIMAL.
+       01 ForecastOffset PIC S99 VALUE ZERO.
+       01 ForecastDatumInteger PIC 9(8).
 
        PROCEDURE DIVISION.
        BeginProgram.
@@ -96,30 +170,179 @@
            PERFORM InitialseerWoningen
            PERFORM InitialiseerWerkplekken
            PERFORM GetDatumVandaag
-           *> Reserveringen sorteren
+           *> Reserveringen sorteren (ook nodig voor het vooruitzicht)
            PERFORM SorteerReserveringen
+           PERFORM ToonForecast
            *> Overzichten printen
            PERFORM ToonReserveringen
-           *> Reserveringen voor vandaag inboeken
+           *> Reserveringen voor vandaag inboeken. Reserveringen die in
+           *> een eerder afgebroken run al zijn omgezet, worden hierin
+           *> per stuk herkend en overgeslagen; de rest wordt alsnog
+           *> verwerkt.
            PERFORM BoekReserveringenVandaag
+           *> Dagoverzicht altijd op basis van het complete
+           *> BoekingenBestand van vandaag opbouwen, ongeacht in welke
+           *> run(s) de onderliggende boekingen zijn weggeschreven.
+           PERFORM TelOmzetVanuitBestaandeBoekingen
+           COMPUTE AantalBoekingenVandaag =
+             AantalBoekingenStandaardVandaag + AantalBoekingenLuxeVandaag
+           IF (AantalBoekingenVandaag EQUALS ZERO)
+               DISPLAY SPACE
+               DISPLAY "Er waren geen reserveringen voor vandaag."
+           ELSE
+               PERFORM ToonBoekingen
+           END-IF
+           IF (AantalOverflowVandaag > 0)
+               DISPLAY SPACE
+               DISPLAY "LET OP: " AantalOverflowVandaag " reservering(en) voor vandaag konden niet worden ingepland wegens plaatsgebrek."
+           END-IF
            PERFORM ToonDagomzet
            *> Ter afsluiting
            DISPLAY SPACE
            STOP RUN.
 
+       TelOmzetVanuitBestaandeBoekingen.
+           MOVE ZERO TO AantalBoekingenStandaardVandaag
+           MOVE ZERO TO AantalBoekingenLuxeVandaag
+           OPEN INPUT BoekingenBestand
+           IF (IO-OK)
+               SET NotEndOfData TO TRUE
+               READ BoekingenBestand NEXT RECORD
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfData
+                   IF (BB-Datum EQUALS DatumVandaag)
+                       PERFORM ZoekWoningType
+                       IF (GevondenWoningType EQUALS "L")
+                           ADD 1 TO AantalBoekingenLuxeVandaag
+                       ELSE
+                           ADD 1 TO AantalBoekingenStandaardVandaag
+                       END-IF
+                   END-IF
+                   READ BoekingenBestand NEXT RECORD
+                       AT END
+                           SET EndOfData TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE BoekingenBestand
+           END-IF
+           .
+
+       MarkeerBestaandeWerkplekkenVandaagBezet.
+           *> Herstel na een eerder afgebroken run: werkplekken die
+           *> daarin al een boeking voor vandaag kregen, mogen nu niet
+           *> nogmaals aan een andere reservering uitgegeven worden.
+           SET NotEndOfData TO TRUE
+           READ BoekingenBestand NEXT RECORD
+               AT END
+                   SET EndOfData TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfData
+               IF (BB-Datum EQUALS DatumVandaag)
+                   PERFORM VARYING WerkplekkenTeller FROM 1 BY 1 UNTIL WerkplekkenTeller > AantalWerkplekken
+                       IF (WP-Huisnummer(WerkplekkenTeller) EQUALS BB-Huisnummer)
+                         AND (WP-Kamernummer(WerkplekkenTeller) EQUALS BB-Kamernummer)
+                         AND (WP-Vrij(WerkplekkenTeller))
+                           SET WP-Bezet(WerkplekkenTeller) TO TRUE
+                           SUBTRACT 1 FROM AantalWerkplekkenVrij
+                           EXIT PERFORM
+                       END-IF
+                   END-PERFORM
+               END-IF
+               READ BoekingenBestand NEXT RECORD
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+           END-PERFORM
+           .
+
+       ZoekBestaandeBoeking.
+           *> Is deze reservering (op naam en datum) al eerder omgezet
+           *> naar een boeking? Zo ja, dan is hij in een eerdere,
+           *> afgebroken run al verwerkt en slaan we hem nu over.
+           SET BoekingNietAlAanwezig TO TRUE
+           MOVE RBS-Naam TO BB-Naam
+           START BoekingenBestand KEY IS EQUAL BB-Naam
+               INVALID KEY
+                   SET EndOfData TO TRUE
+               NOT INVALID KEY
+                   SET NotEndOfData TO TRUE
+           END-START
+           PERFORM UNTIL EndOfData
+               READ BoekingenBestand NEXT RECORD
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+               IF (NotEndOfData) AND (BB-Naam EQUALS RBS-Naam)
+                   IF (BB-Datum EQUALS DatumVandaag)
+                       SET BoekingAlAanwezig TO TRUE
+                       SET EndOfData TO TRUE
+                   END-IF
+               ELSE
+                   SET EndOfData TO TRUE
+               END-IF
+           END-PERFORM
+           .
+
+       ZoekWoningType.
+           MOVE "S" TO GevondenWoningType
+           PERFORM VARYING WoningenTeller FROM 1 BY 1 UNTIL WoningenTeller > AantalWoningen
+               IF (WO-Huisnummer(WoningenTeller) EQUALS BB-Huisnummer)
+                   MOVE WO-Type(WoningenTeller) TO GevondenWoningType
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           .
+
+       VervangReserveringenBestand.
+           OPEN INPUT ReserveringenBestandNieuw
+           OPEN OUTPUT ReserveringenBestand
+           SET NotEndOfData TO TRUE
+           READ ReserveringenBestandNieuw
+               AT END
+                   SET EndOfData TO TRUE
+           END-READ
+           PERFORM UNTIL EndOfData
+               WRITE ReserveringenRecord FROM ReserveringenRecordNieuw
+               READ ReserveringenBestandNieuw
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+           END-PERFORM
+           CLOSE ReserveringenBestandNieuw, ReserveringenBestand
+           .
+
        InitialseerWoningen.
-           PERFORM VARYING WoningenTeller FROM 1 BY 1 UNTIL WoningenTeller > AantalHuisjes
-               ADD 1 TO AantalWoningen
-               MOVE WoningenTeller TO WO-Huisnummer(WoningenTeller)
-               EVALUATE TRUE
-                   WHEN WO-Huisnummer(WoningenTeller) EQUALS 2 OR 3 OR 7 OR 8
-                       MOVE "L" TO WO-Type(WoningenTeller)
-                       MOVE 5 TO WO-AantalKamers(WoningenTeller)
-                   WHEN OTHER
-                       MOVE "S" TO WO-Type(WoningenTeller)
-                       MOVE 3 TO WO-AantalKamers(WoningenTeller)
-               END-EVALUATE
-           END-PERFORM.
+           MOVE ZERO TO AantalWoningen
+           OPEN INPUT WoningenBestand
+           IF (IO-OK)
+               SET NotEndOfData TO TRUE
+               READ WoningenBestand
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfData
+                   ADD 1 TO AantalWoningen
+                   MOVE WOF-Huisnummer TO WO-Huisnummer(AantalWoningen)
+                   EVALUATE TRUE
+                       WHEN WOF-Luxe
+                           MOVE "L" TO WO-Type(AantalWoningen)
+                           MOVE 5 TO WO-AantalKamers(AantalWoningen)
+                       WHEN OTHER
+                           MOVE "S" TO WO-Type(AantalWoningen)
+                           MOVE 3 TO WO-AantalKamers(AantalWoningen)
+                   END-EVALUATE
+                   READ WoningenBestand
+                       AT END
+                           SET EndOfData TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE WoningenBestand
+           ELSE
+               DISPLAY "Er is iets mis gegaan bij het lezen van Woningen.dat. IO-Status: " IOStatus
+           END-IF
+           .
 
        ToonWoningen.
            DISPLAY SPACE
@@ -137,6 +360,8 @@
                    ADD 1 TO AantalWerkplekken
                    MOVE WoningenTeller TO WP-Huisnummer(AantalWerkplekken)
                    MOVE WerkplekkenTeller TO WP-Kamernummer(AantalWerkplekken)
+                   MOVE WO-Type(WoningenTeller) TO WP-Type(AantalWerkplekken)
+                   SET WP-Vrij(AantalWerkplekken) TO TRUE
                END-PERFORM
            END-PERFORM.
 
@@ -156,12 +381,59 @@
            ON ASCENDING KEY Datum USING ReserveringenBestand
                                  GIVING ReserveringenBestandSorted.
 
+       ToonForecast.
+           INITIALIZE ForecastTabel
+           OPEN INPUT ReserveringenBestandSorted
+           IF (IO-OK)
+               SET NotEndOfData TO TRUE
+               READ ReserveringenBestandSorted
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfData
+                   COMPUTE ForecastOffset = FUNCTION INTEGER-OF-DATE (RBS-Datum) - FUNCTION INTEGER-OF-DATE (DatumVandaag)
+                   IF (ForecastOffset >= ZERO AND ForecastOffset < MaxAantalDagenInToekomst)
+                       ADD 1 TO ForecastAantal(ForecastOffset + 1)
+                   END-IF
+                   READ ReserveringenBestandSorted
+                       AT END
+                           SET EndOfData TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE ReserveringenBestandSorted
+               DISPLAY SPACE
+               DISPLAY "BEZETTINGSVOORUITZICHT (KOMENDE " MaxAantalDagenInToekomst " DAGEN)"
+               DISPLAY "===================================="
+               PERFORM VARYING ForecastTeller FROM 1 BY 1 UNTIL ForecastTeller > MaxAantalDagenInToekomst
+                   COMPUTE ForecastDatumInteger = FUNCTION INTEGER-OF-DATE (DatumVandaag) + ForecastTeller - 1
+                   DISPLAY FUNCTION DATE-OF-INTEGER (ForecastDatumInteger) " | " ForecastAantal(ForecastTeller) " reservering(en)"
+               END-PERFORM
+           ELSE
+               DISPLAY "Er is iets mis gegaan. IO-Status: " IOStatus
+           END-IF
+           .
+
        BoekReserveringenVandaag.
-           *> Werkplekkenteller initialiseren
-           MOVE 1 TO WerkplekkenTeller
+           *> Tellers initialiseren
+           MOVE ZERO TO AantalOverflowVandaag
+           MOVE AantalWerkplekken TO AantalWerkplekkenVrij
+           *> Toevoegen aan de boekingsgeschiedenis in plaats van overschrijven
+           OPEN I-O BoekingenBestand
+           IF (IOStatus EQUALS "35")
+               OPEN OUTPUT BoekingenBestand
+               CLOSE BoekingenBestand
+               OPEN I-O BoekingenBestand
+           END-IF
+           *> Werkplekken die in een eerder afgebroken run al aan een
+           *> boeking van vandaag zijn toegewezen, mogen nu niet
+           *> nogmaals worden uitgegeven.
+           PERFORM MarkeerBestaandeWerkplekkenVandaagBezet
            *> Bestanden openenen
+           *> Reserveringen.dat wordt pas aan het einde vervangen (zie
+           *> VervangReserveringenBestand), zodat een afgebroken run het
+           *> bestand niet halverwege leeg achterlaat
            OPEN INPUT ReserveringenBestandSorted
-           OPEN OUTPUT ReserveringenBestand
+           OPEN OUTPUT ReserveringenBestandNieuw
            *> Als alle bestanden goed geopend zijn...
            IF (IO-OK)
                SET NotEndOfData TO TRUE
@@ -173,31 +445,47 @@
                *> ...en voor elke reservering...
                PERFORM UNTIL EndOfData
                    *> ...indien het een reservering voor vandaag betreft...
-                   IF (DatumVandaag EQUALS RBS-Datum AND AantalWerkplekken > 0)
-                       *> BoekingenBestand pas openen als de eerste reservering gevonden is
-                       IF (WerkplekkenTeller EQUALS 1)
-                           DISPLAY SPACE
-                           OPEN OUTPUT BoekingenBestand
+                   IF (DatumVandaag EQUALS RBS-Datum)
+                       *> Per reservering vaststellen of hij in een
+                       *> eerdere, afgebroken run al is omgezet naar
+                       *> een boeking - in plaats van de hele dag in
+                       *> een keer als (niet) gedaan te beschouwen.
+                       PERFORM ZoekBestaandeBoeking
+                       IF (BoekingAlAanwezig)
+                           CONTINUE
+                       ELSE
+                       IF (AantalWerkplekkenVrij > 0)
+                           *> Vrije werkplek zoeken, bij voorkeur van het gewenste type
+                           PERFORM ZoekVrijeWerkplek
+                           *> Data klaarzetten in working storage (boeking)
+                           MOVE DatumVandaag TO BoekingsDatum
+                           MOVE RBS-Naam TO BoekingsNaam
+                           MOVE WP-Huisnummer(GekozenWerkplekIndex) TO BoekingsHuisnummer
+                           MOVE WP-Kamernummer(GekozenWerkplekIndex) TO BoekingsKamernummer
+                           MOVE RBS-Telefoonnummer TO BoekingsTelefoonnummer
+                           MOVE RBS-Emailadres TO BoekingsEmailadres
+                           SET SleutelNietUitgereikt TO TRUE
+                           *> Record wegschrijven
+                           WRITE BoekingenRecord FROM Boeking
+                               INVALID KEY
+                                   DISPLAY ">>> NIET GELUKT. FileStatus: " IOStatus
+                                   DISPLAY SPACE
+                           END-WRITE
+                           *> Verslag uitbrengen
+      *                    DISPLAY "Huisnummer: " BoekingsHuisnummer " | Kamernummer: " BoekingsKamernummer " gaat naar " BoekingsNaam
+                           *> Tellers updaten
+                           SET WP-Bezet(GekozenWerkplekIndex) TO TRUE
+                           SUBTRACT 1 FROM AantalWerkplekkenVrij
+                       ELSE
+                           *> Geen werkplekken meer over: deze reservering kan vandaag niet ingepland worden
+                           ADD 1 TO AantalOverflowVandaag
+                           DISPLAY ">>> GEEN WERKPLEK MEER VRIJ: " RBS-Naam " kan vandaag niet worden ingepland."
+                           WRITE ReserveringenRecordNieuw FROM ReserveringenRecordSorted
+                       END-IF
                        END-IF
-                       *> Data klaarzetten in working storage (boeking)
-                       MOVE RBS-Naam TO BoekingsNaam
-                       MOVE WP-Huisnummer(WerkplekkenTeller) TO BoekingsHuisnummer
-                       MOVE WP-Kamernummer(WerkplekkenTeller) TO BoekingsKamernummer
-                       SET SleutelNietUitgereikt TO TRUE
-                       *> Record wegschrijven
-                       WRITE BoekingenRecord FROM Boeking
-                           INVALID KEY
-                               DISPLAY ">>> NIET GELUKT. FileStatus: " IOStatus
-                               DISPLAY SPACE
-                       END-WRITE
-                       *> Verslag uitbrengen
-      *                DISPLAY "Huisnummer: " BoekingsHuisnummer " | Kamernummer: " BoekingsKamernummer " gaat naar " BoekingsNaam
-                       *> Tellers updaten
-                       ADD 1 TO WerkplekkenTeller
-                       SUBTRACT 1 FROM AantalWerkplekken
                    ELSE
                        *> Overige reserveringen terugschrijven naar het reserveringenbestand
-                       WRITE ReserveringenRecord FROM ReserveringenRecordSorted
+                       WRITE ReserveringenRecordNieuw FROM ReserveringenRecordSorted
                    END-IF
                    *> Volgende reservering uitlezen...
                    READ ReserveringenBestandSorted
@@ -205,19 +493,35 @@
                            SET EndOfData TO TRUE
                    END-READ
                END-PERFORM
-               CLOSE ReserveringenBestandSorted, BoekingenBestand, ReserveringenBestand
-               IF (WerkplekkenTeller EQUALS 1)
-                   DISPLAY SPACE
-                   DISPLAY "Er waren geen reserveringen voor vandaag."
-               ELSE
-                   *> Overzichten printen
-      *            PERFORM ToonReserveringen
-                   PERFORM ToonBoekingen
-               END-IF
+               CLOSE ReserveringenBestandSorted, BoekingenBestand, ReserveringenBestandNieuw
+               *> Checkpointbestand is compleet: nu pas Reserveringen.dat vervangen
+               PERFORM VervangReserveringenBestand
            ELSE
                DISPLAY "Er is iets mis gegaan. IO-Status: " IOStatus
            END-IF.
 
+       ZoekVrijeWerkplek.
+           MOVE ZERO TO GekozenWerkplekIndex
+           *> Eerst een vrije werkplek van het gewenste type zoeken...
+           IF (RBS-GewensteType NOT EQUALS SPACE)
+               PERFORM VARYING WerkplekkenTeller FROM 1 BY 1 UNTIL WerkplekkenTeller > AantalWerkplekken
+                   IF (WP-Vrij(WerkplekkenTeller) AND WP-Type(WerkplekkenTeller) EQUALS RBS-GewensteType)
+                       MOVE WerkplekkenTeller TO GekozenWerkplekIndex
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           *> ...anders de eerste de beste vrije werkplek nemen
+           IF (GekozenWerkplekIndex EQUALS ZERO)
+               PERFORM VARYING WerkplekkenTeller FROM 1 BY 1 UNTIL WerkplekkenTeller > AantalWerkplekken
+                   IF (WP-Vrij(WerkplekkenTeller))
+                       MOVE WerkplekkenTeller TO GekozenWerkplekIndex
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+           END-IF
+           .
+
        ToonReserveringen.
            DISPLAY SPACE
            DISPLAY "RESERVERINGEN"
@@ -259,6 +563,7 @@
            DISPLAY "BOEKINGEN"
            DISPLAY "========="
            OPEN INPUT BoekingenBestand
+           OPEN OUTPUT ToegangsBestand
            *> Als alle bestanden goed geopend zijn...
            IF (IO-OK)
                SET NotEndOfData TO TRUE
@@ -267,16 +572,23 @@
                    AT END
                        SET EndOfData TO TRUE
                END-READ
-               *> ...en voor elke boeking...
+               *> ...en voor elke boeking van vandaag...
                PERFORM UNTIL EndOfData
-                   ADD 1 TO BoekingenTeller
-                   DISPLAY BoekingenTeller ". Huisnummer: " BB-Huisnummer WITH NO ADVANCING
-                   DISPLAY " | Kamernummer: " BB-Kamernummer WITH NO ADVANCING
-                   DISPLAY " | Naam: " BB-Naam WITH NO ADVANCING
-                   IF (BB-SleutelUitgereikt)
-                       DISPLAY " | Sleutel uitgereikt"
-                   ELSE
-                       DISPLAY " | Sleutel nog niet uitgereikt"
+                   IF (BB-Datum EQUALS DatumVandaag)
+                       ADD 1 TO BoekingenTeller
+                       DISPLAY BoekingenTeller ". Huisnummer: " BB-Huisnummer WITH NO ADVANCING
+                       DISPLAY " | Kamernummer: " BB-Kamernummer WITH NO ADVANCING
+                       DISPLAY " | Naam: " BB-Naam WITH NO ADVANCING
+                       IF (BB-SleutelUitgereikt)
+                           DISPLAY " | Sleutel uitgereikt"
+                       ELSE
+                           DISPLAY " | Sleutel nog niet uitgereikt"
+                       END-IF
+                       *> Toegangslijst bijschrijven voor het badgesysteem
+                       MOVE BB-Naam TO TG-Naam
+                       MOVE BB-Huisnummer TO TG-Huisnummer
+                       MOVE BB-Kamernummer TO TG-Kamernummer
+                       WRITE ToegangsRecord
                    END-IF
                    *> Volgende boeking uitlezen...
                    READ BoekingenBestand NEXT RECORD
@@ -284,13 +596,22 @@
                            SET EndOfData TO TRUE
                    END-READ
                END-PERFORM
-               CLOSE BoekingenBestand
+               CLOSE BoekingenBestand, ToegangsBestand
+               DISPLAY SPACE
+               DISPLAY "Toegangslijst voor het badgesysteem geschreven naar Toegang.dat (" BoekingenTeller " record(en))."
            ELSE
                DISPLAY "Er is iets mis gegaan. IO-Status: " IOStatus
            END-IF
            .
 
        ToonDagomzet.
+           COMPUTE DagomzetStandaard = AantalBoekingenStandaardVandaag * PrijsStandaard
+           COMPUTE DagomzetLuxe = AantalBoekingenLuxeVandaag * PrijsLuxe
+           COMPUTE Dagomzet = DagomzetStandaard + DagomzetLuxe
            DISPLAY SPACE
-           DISPLAY "Dagomzet: " (AantalReserveringenVandaag * 15) " euro."
-           .
\ No newline at end of file
+           DISPLAY "DAGOMZET"
+           DISPLAY "========"
+           DISPLAY "Standaard: " AantalBoekingenStandaardVandaag " boeking(en) x " PrijsStandaard " euro = " DagomzetStandaard " euro."
+           DISPLAY "Luxe     : " AantalBoekingenLuxeVandaag " boeking(en) x " PrijsLuxe " euro = " DagomzetLuxe " euro."
+           DISPLAY "Totaal   : " Dagomzet " euro."
+           .
