@@ -0,0 +1,7 @@
+      * Copybook Woning
+       01 (pf)-Woning.
+         02 (pf)-Huisnummer PIC 99.
+         02 (pf)-Type PIC X.
+           88 (pf)-Luxe VALUE "L".
+           88 (pf)-Standaard VALUE "S".
+
