@@ -8,18 +8,22 @@
        SELECT BoekingenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Boekingen.dat"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS BB-Werkpleknummer
+           RECORD KEY IS BB-Boekingssleutel
            ALTERNATE RECORD KEY IS BB-Naam WITH DUPLICATES
            FILE STATUS IS IOStatus.
+       SELECT WoningenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Woningen.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
        DATA DIVISION.
        FILE SECTION.
-       *> Boekingenbestand (wordt overschreven met de reserveringen van vandaag)
+       *> Boekingenbestand (bewaart de boekingen van alle dagen)
        FD BoekingenBestand.
        COPY Boeking REPLACING ==(pf)== BY ==BB==.
+       *> Gedeelde woningvoorraad, door alle programma's gebruikt
+       FD WoningenBestand.
+       COPY Woning REPLACING ==(pf)== BY ==WOF==.
 
        WORKING-STORAGE SECTION.
-       *> CONSTANTEN
-       78 AantalHuisjes VALUE 6.
        *> IO STATUS VLAG
        01 IOStatus PIC XX.
          88 IO-OK VALUE ZEROES.
@@ -49,6 +53,7 @@
 
        01 BoekingenTeller PIC 99 VALUE ZERO.
        01 TotaalAantalBoekingen PIC 99 VALUE ZERO.
+       01 AantalWerkplekkenVrij PIC S99 VALUE ZERO.
        *> WERKPLEK
        01 Werkplek OCCURS 1 TO 100 TIMES DEPENDING ON TotaalAantalWerkplekken.
          02 WP-Huisnummer PIC 9(2).
@@ -67,9 +72,11 @@
        *> OVERIG
        01 Iteraties PIC 99 VALUE ZERO.
        01 JaOfNee PIC X VALUE "n".
+       01 DatumVandaag PIC 9(8).
 
        PROCEDURE DIVISION.
        BeginProgram.
+           PERFORM GetDatumVandaag
            PERFORM InitialiseerWoningen
            PERFORM InitialiseerWerkplekken
            PERFORM UNTIL UserWantsToStopTheProgram
@@ -86,6 +93,9 @@
            DISPLAY SPACE
            STOP RUN.
 
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO DatumVandaag.
+
        GetReserveringsNaam.
            DISPLAY SPACE
            DISPLAY "SLEUTEL UITGIFTE"
@@ -111,18 +121,20 @@
            END-START
            *> Voor elke gelezen record...
            PERFORM UNTIL EndOfData OR MutatieVoltooid
-               *> ...checken of de naam klopt
+               *> ...checken of de naam klopt en of het om de boeking van vandaag gaat
                IF (BB-Naam EQUALS WS-Naam)
-                   SET NameFound TO TRUE
-                   IF (BB-SleutelNietUitgereikt)
-                       PERFORM ZetWerkplekOpBezet
-                       *> Sleutel uitreiken
-                       SET BB-SleutelUitgereikt TO TRUE
-                       SET MutatieVoltooid TO TRUE
-                       REWRITE BB-Boeking
-                           INVALID KEY
-                               DISPLAY "Er ging iets fout. File status: " IOStatus
-                       END-REWRITE
+                   IF (BB-Datum EQUALS DatumVandaag)
+                       SET NameFound TO TRUE
+                       IF (BB-SleutelNietUitgereikt)
+                           PERFORM ZetWerkplekOpBezet
+                           *> Sleutel uitreiken
+                           SET BB-SleutelUitgereikt TO TRUE
+                           SET MutatieVoltooid TO TRUE
+                           REWRITE BB-Boeking
+                               INVALID KEY
+                                   DISPLAY "Er ging iets fout. File status: " IOStatus
+                           END-REWRITE
+                       END-IF
                    END-IF
                ELSE
                    SET EndOfData TO TRUE
@@ -165,19 +177,21 @@
                    AT END
                        SET EndOfData TO TRUE
                END-READ
-               *> ...en voor elke boeking...
+               *> ...en voor elke boeking van vandaag...
                PERFORM UNTIL EndOfData
-                   ADD 1 TO BoekingenTeller
-                   DISPLAY BoekingenTeller ". Huisnummer: " BB-Huisnummer WITH NO ADVANCING
-                   DISPLAY " | Kamernummer: " BB-Kamernummer WITH NO ADVANCING
-                   DISPLAY " | Naam: " BB-Naam WITH NO ADVANCING
-                   IF (BB-SleutelUitgereikt)
-                       DISPLAY " | Sleutel uitgereikt"
-                       ADD 1 TO AantalWerkplekkenBezet
-                       PERFORM ZetWerkplekOpBezet
-                   ELSE
-                       DISPLAY " | ---"
-                       PERFORM ZetWerkplekOpGereserveerd
+                   IF (BB-Datum EQUALS DatumVandaag)
+                       ADD 1 TO BoekingenTeller
+                       DISPLAY BoekingenTeller ". Huisnummer: " BB-Huisnummer WITH NO ADVANCING
+                       DISPLAY " | Kamernummer: " BB-Kamernummer WITH NO ADVANCING
+                       DISPLAY " | Naam: " BB-Naam WITH NO ADVANCING
+                       IF (BB-SleutelUitgereikt)
+                           DISPLAY " | Sleutel uitgereikt"
+                           ADD 1 TO AantalWerkplekkenBezet
+                           PERFORM ZetWerkplekOpBezet
+                       ELSE
+                           DISPLAY " | ---"
+                           PERFORM ZetWerkplekOpGereserveerd
+                       END-IF
                    END-IF
                    *> Volgende boeking uitlezen...
                    READ BoekingenBestand NEXT RECORD
@@ -194,7 +208,8 @@
            DISPLAY "============================================="
            DISPLAY "Totaal aantal werkplekken: " TotaalAantalWerkplekken
            DISPLAY "Totaal aantal boekingen: " TotaalAantalBoekingen
-           DISPLAY "Aantal werkplekken vrij: "(TotaalAantalWerkplekken - TotaalAantalBoekingen)
+           COMPUTE AantalWerkplekkenVrij = TotaalAantalWerkplekken - TotaalAantalBoekingen
+           DISPLAY "Aantal werkplekken vrij: " AantalWerkplekkenVrij
       *    DISPLAY "Aantal sleutels uitgereikt: " AantalWerkplekkenBezet
       *    DISPLAY "Aantal werkplekken gereserveerd: " (TotaalAantalBoekingen - AantalWerkplekkenBezet)
            DISPLAY "=============================================".
@@ -208,18 +223,35 @@
            END-READ.
 
        InitialiseerWoningen.
-           PERFORM VARYING WoningenTeller FROM 1 BY 1 UNTIL WoningenTeller > AantalHuisjes
-               ADD 1 TO AantalWoningen
-               MOVE WoningenTeller TO WO-Huisnummer(WoningenTeller)
-               EVALUATE TRUE
-                   WHEN WO-Huisnummer(WoningenTeller) EQUALS 2 OR 3 OR 7 OR 8
-                       MOVE "L" TO WO-Type(WoningenTeller)
-                       MOVE 5 TO WO-AantalKamers(WoningenTeller)
-                   WHEN OTHER
-                       MOVE "S" TO WO-Type(WoningenTeller)
-                       MOVE 3 TO WO-AantalKamers(WoningenTeller)
-               END-EVALUATE
-           END-PERFORM.
+           MOVE ZERO TO AantalWoningen
+           OPEN INPUT WoningenBestand
+           IF (IO-OK)
+               SET NotEndOfData TO TRUE
+               READ WoningenBestand
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfData
+                   ADD 1 TO AantalWoningen
+                   MOVE WOF-Huisnummer TO WO-Huisnummer(AantalWoningen)
+                   EVALUATE TRUE
+                       WHEN WOF-Luxe
+                           MOVE "L" TO WO-Type(AantalWoningen)
+                           MOVE 5 TO WO-AantalKamers(AantalWoningen)
+                       WHEN OTHER
+                           MOVE "S" TO WO-Type(AantalWoningen)
+                           MOVE 3 TO WO-AantalKamers(AantalWoningen)
+                   END-EVALUATE
+                   READ WoningenBestand
+                       AT END
+                           SET EndOfData TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE WoningenBestand
+           ELSE
+               DISPLAY "Er is iets mis gegaan bij het lezen van Woningen.dat. IO-Status: " IOStatus
+           END-IF
+           .
 
        ToonWoningen.
            DISPLAY SPACE
@@ -260,9 +292,11 @@
                    DISPLAY "Zullen we die voor u inboeken? (j/n) " WITH NO ADVANCING
                    ACCEPT JaOfNee
                    IF (JaOfNee EQUALS "j")
+                       MOVE DatumVandaag TO WS-Datum
                        MOVE WP-Huisnummer(WerkplekkenTeller) TO WS-Huisnummer
                        MOVE WP-Kamernummer(WerkplekkenTeller) TO WS-Kamernummer
                        SET WS-SleutelUitgereikt TO TRUE
+                       PERFORM VraagContactgegevens
                        OPEN I-O BoekingenBestand
                        WRITE BB-Boeking FROM WS-Boeking
                        CLOSE BoekingenBestand
@@ -273,6 +307,13 @@
            END-PERFORM
            SET BlijfZoeken TO TRUE.
 
+       VraagContactgegevens.
+           DISPLAY "Telefoonnummer: " WITH NO ADVANCING
+           ACCEPT WS-Telefoonnummer
+           DISPLAY "E-mailadres: " WITH NO ADVANCING
+           ACCEPT WS-Emailadres
+           .
+
        ZetWerkplekOpBezet.
            PERFORM VARYING WerkplekkenTeller FROM 1 BY 1 UNTIL WerkplekkenTeller > TotaalAantalWerkplekken
                IF (WP-Huisnummer(WerkplekkenTeller) EQUALS BB-Huisnummer)
