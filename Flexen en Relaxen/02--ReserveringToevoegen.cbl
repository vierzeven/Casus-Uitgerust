@@ -8,6 +8,9 @@
        SELECT ReserveringenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Reserveringen.dat"
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS IOStatus.
+       SELECT WoningenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Woningen.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -15,6 +18,12 @@
        01 ReserveringenRecord.
          02 RB-Naam PIC X(24).
          02 RB-Datum PIC 9(8).
+         02 RB-GewensteType PIC X.
+         02 RB-Telefoonnummer PIC X(14).
+         02 RB-Emailadres PIC X(40).
+       *> Gedeelde woningvoorraad, door alle programma's gebruikt
+       FD WoningenBestand.
+       COPY Woning REPLACING ==(pf)== BY ==WOF==.
 
        WORKING-STORAGE SECTION.
        01 MaxAantalDagenInToekomst PIC 99 VALUE 10.
@@ -22,6 +31,20 @@
        *> IO STATUS VLAG
        01 IOStatus PIC XX.
          88 IO-OK VALUE ZEROES.
+       *> END OF DATA VLAG
+       01 EndOfDataFlag PIC 9 VALUE ZERO.
+         88 EndOfData VALUE 1.
+         88 NotEndOfData VALUE 0.
+       *> CAPACITEITSCONTROLE
+       01 Woning OCCURS 10 TIMES.
+         02 WO-Huisnummer PIC 9(2).
+         02 WO-Type PIC X.
+         02 WO-AantalKamers PIC 9.
+       01 WoningenTeller PIC 99 VALUE ZERO PACKED-DECIMAL.
+       01 AantalWerkplekken PIC 99 VALUE ZERO.
+       01 AantalReserveringenOpDatum PIC 99 VALUE ZERO.
+       01 EOFReserveringenVlag PIC 9 VALUE ZERO.
+         88 EOFReserveringen VALUE 1.
        *> RESERVERING
        01 Reservering.
          02 ReserveringsNaam PIC X(24).
@@ -32,6 +55,12 @@
              88 KorteMaand VALUE 4,6,9,11.
              88 Februari VALUE 2.
            03 Dag PIC 99.
+         02 ReserveringsGewensteType PIC X VALUE SPACE.
+           88 GewensteTypeLuxe VALUE "L".
+           88 GewensteTypeStandaard VALUE "S".
+           88 GeenTypeVoorkeur VALUE SPACE.
+         02 ReserveringsTelefoonnummer PIC X(14).
+         02 ReserveringsEmailadres PIC X(40).
        *> DATUMCONTROLE
        01 CorrecteDatumVlag PIC 9 VALUE 1.
          88 DatumCorrect VALUE 1.
@@ -61,20 +90,34 @@
          03 Maandnaam OCCURS 12 PIC X(9).
        01 DatumVandaag PIC 9(8).
        01 DatumAlsInteger PIC 9(8).
+       *> MEERDAAGSE RESERVERING
+       01 AantalDagenAchtereen PIC 99 VALUE 1.
+       01 DagTeller PIC 99 VALUE ZERO.
+       01 EersteReserveringsDatum PIC 9(8).
+       01 NieuweDatumInteger PIC 9(8).
 
        PROCEDURE DIVISION.
        BeginProgram.
+           PERFORM InitialiseerWoningen
            PERFORM VraagNaam
+           PERFORM VraagContactgegevens
            DISPLAY "Hoeveel reserveringen wilt u maken? " WITH NO ADVANCING
            ACCEPT AantalReserveringenMaken
            PERFORM AantalReserveringenMaken TIMES
                PERFORM VraagDatum
-               PERFORM ValideerDatum
-               IF (DatumCorrect)
-                   PERFORM SchrijfReserveringWeg
-               ELSE
-                   DISPLAY Foutmelding
-               END-IF
+               PERFORM VraagAantalDagenAchtereen
+               PERFORM VraagGewensteType
+               MOVE ReserveringsDatum TO EersteReserveringsDatum
+               PERFORM VARYING DagTeller FROM 0 BY 1 UNTIL DagTeller >= AantalDagenAchtereen
+                   COMPUTE NieuweDatumInteger = FUNCTION INTEGER-OF-DATE (EersteReserveringsDatum) + DagTeller
+                   MOVE FUNCTION DATE-OF-INTEGER (NieuweDatumInteger) TO ReserveringsDatum
+                   PERFORM ValideerDatum
+                   IF (DatumCorrect)
+                       PERFORM SchrijfReserveringWeg
+                   ELSE
+                       DISPLAY Foutmelding
+                   END-IF
+               END-PERFORM
            END-PERFORM
            DISPLAY SPACE
            DISPLAY ">>> Einde programma <<<"
@@ -85,11 +128,35 @@
            DISPLAY "Naam (max 25 tekens): " WITH NO ADVANCING.
            ACCEPT ReserveringsNaam.
 
+       VraagContactgegevens.
+           DISPLAY "Telefoonnummer: " WITH NO ADVANCING
+           ACCEPT ReserveringsTelefoonnummer
+           DISPLAY "E-mailadres: " WITH NO ADVANCING
+           ACCEPT ReserveringsEmailadres
+           .
+
        VraagDatum.
            DISPLAY SPACE
            DISPLAY "Datum (yyyymmdd): " WITH NO ADVANCING
            ACCEPT ReserveringsDatum.
 
+       VraagAantalDagenAchtereen.
+           DISPLAY "Voor hoeveel opeenvolgende dagen (1 = alleen deze dag)? " WITH NO ADVANCING
+           ACCEPT AantalDagenAchtereen
+           IF (AantalDagenAchtereen < 1)
+               MOVE 1 TO AantalDagenAchtereen
+           END-IF
+           .
+
+       VraagGewensteType.
+           DISPLAY "Gewenste type werkplek (L = Luxe, S = Standaard, leeg = geen voorkeur): " WITH NO ADVANCING
+           ACCEPT ReserveringsGewensteType
+           IF NOT (GewensteTypeLuxe OR GewensteTypeStandaard OR GeenTypeVoorkeur)
+               DISPLAY "Onbekend type, er wordt geen voorkeur geregistreerd."
+               SET GeenTypeVoorkeur TO TRUE
+           END-IF
+           .
+
        SchrijfReserveringWeg.
            OPEN EXTEND ReserveringenBestand
            IF (IOStatus EQUALS 00 OR 05)
@@ -114,9 +181,92 @@
                PERFORM CheckIfDateIsInThePast
                PERFORM CheckIfDateIsTooFarInTheFuture
            END-IF
+           IF (DatumCorrect)
+               PERFORM CheckCapaciteit
+           END-IF
+           IF (DatumCorrect)
+               PERFORM CheckDuplicaat
+           END-IF
 
            .
 
+       InitialiseerWoningen.
+           MOVE ZERO TO WoningenTeller
+           OPEN INPUT WoningenBestand
+           IF (IO-OK)
+               SET NotEndOfData TO TRUE
+               READ WoningenBestand
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfData
+                   ADD 1 TO WoningenTeller
+                   MOVE WOF-Huisnummer TO WO-Huisnummer(WoningenTeller)
+                   EVALUATE TRUE
+                       WHEN WOF-Luxe
+                           MOVE "L" TO WO-Type(WoningenTeller)
+                           MOVE 5 TO WO-AantalKamers(WoningenTeller)
+                       WHEN OTHER
+                           MOVE "S" TO WO-Type(WoningenTeller)
+                           MOVE 3 TO WO-AantalKamers(WoningenTeller)
+                   END-EVALUATE
+                   ADD WO-AantalKamers(WoningenTeller) TO AantalWerkplekken
+                   READ WoningenBestand
+                       AT END
+                           SET EndOfData TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE WoningenBestand
+           ELSE
+               DISPLAY "Er is iets mis gegaan bij het lezen van Woningen.dat. IO-Status: " IOStatus
+           END-IF
+           .
+
+       CheckCapaciteit.
+           MOVE ReserveringsDatum TO DatumAlsInteger
+           MOVE ZERO TO AantalReserveringenOpDatum
+           MOVE ZERO TO EOFReserveringenVlag
+           OPEN INPUT ReserveringenBestand
+           IF (IO-OK)
+               PERFORM UNTIL EOFReserveringen
+                   READ ReserveringenBestand
+                       AT END
+                           SET EOFReserveringen TO TRUE
+                       NOT AT END
+                           IF (RB-Datum EQUALS DatumAlsInteger)
+                               ADD 1 TO AantalReserveringenOpDatum
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ReserveringenBestand
+           END-IF
+           IF (AantalReserveringenOpDatum >= AantalWerkplekken)
+               SET DatumIncorrect TO TRUE
+               STRING "Op " ReserveringsDatum " zijn al alle " AantalWerkplekken " werkplekken gereserveerd, vol!" DELIMITED BY SIZE INTO Foutmelding
+           END-IF
+           .
+
+       CheckDuplicaat.
+           MOVE ReserveringsDatum TO DatumAlsInteger
+           MOVE ZERO TO EOFReserveringenVlag
+           OPEN INPUT ReserveringenBestand
+           IF (IO-OK)
+               PERFORM UNTIL EOFReserveringen
+                   READ ReserveringenBestand
+                       AT END
+                           SET EOFReserveringen TO TRUE
+                       NOT AT END
+                           IF (RB-Datum EQUALS DatumAlsInteger AND RB-Naam EQUALS ReserveringsNaam)
+                               SET DatumIncorrect TO TRUE
+                               STRING ReserveringsNaam DELIMITED BY SPACES " heeft al een reservering op " ReserveringsDatum DELIMITED BY SIZE INTO Foutmelding
+                               SET EOFReserveringen TO TRUE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ReserveringenBestand
+           END-IF
+           .
+
        CheckMonth.
            IF (Maand < 1)
                SET DatumIncorrect TO TRUE
