@@ -1,10 +1,14 @@
       * Copybook Boeking
        01 (pf)-Boeking.
          02 (pf)-Naam PIC X(24).
-         02 (pf)-Werkpleknummer.
-           03 (pf)-Huisnummer PIC 99.
-           03 (pf)-Kamernummer PIC 9.
+         02 (pf)-Boekingssleutel.
+           03 (pf)-Datum PIC 9(8).
+           03 (pf)-Werkpleknummer.
+             04 (pf)-Huisnummer PIC 99.
+             04 (pf)-Kamernummer PIC 9.
          02 (pf)-SleutelUitgereiktVlag PIC 9 VALUE ZERO.
            88 (pf)-SleutelUitgereikt VALUE 1.
            88 (pf)-SleutelNietUitgereikt VALUE 0.
+         02 (pf)-Telefoonnummer PIC X(14).
+         02 (pf)-Emailadres PIC X(40).
 
