@@ -8,21 +8,25 @@
        SELECT BoekingenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Boekingen.dat"
            ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC
-           RECORD KEY IS BB-Werkpleknummer
+           RECORD KEY IS BB-Boekingssleutel
            ALTERNATE RECORD KEY IS BB-Naam WITH DUPLICATES
            FILE STATUS IS IOStatus.
        DATA DIVISION.
        FILE SECTION.
-       *> Boekingenbestand (wordt overschreven met de reserveringen van vandaag)
+       *> Boekingenbestand (bewaart de boekingen van alle dagen)
        FD BoekingenBestand.
        01 BoekingenRecord.
          02 BB-Naam PIC X(24).
-         02 BB-Werkpleknummer.
-           03 BB-Huisnummer PIC 99.
-           03 BB-Kamernummer PIC 9.
+         02 BB-Boekingssleutel.
+           03 BB-Datum PIC 9(8).
+           03 BB-Werkpleknummer.
+             04 BB-Huisnummer PIC 99.
+             04 BB-Kamernummer PIC 9.
          02 BB-SleutelUitgereiktVlag PIC 9 VALUE ZERO.
            88 BB-SleutelUitgereikt VALUE 1.
            88 BB-SleutelNietUitgereikt VALUE 0.
+         02 BB-Telefoonnummer PIC X(14).
+         02 BB-Emailadres PIC X(40).
 
        WORKING-STORAGE SECTION.
        *> IO STATUS VLAG
@@ -71,27 +75,48 @@
        01 DatumAlsInteger PIC 9(8).
        01 BoekingenTeller PIC 99 VALUE ZERO.
        01 Iteraties PIC 99 VALUE ZERO.
+       *> ACTIE VLAG
+       01 ActieVlag PIC X VALUE "U".
+         88 ActieUitgifte VALUE "U" "u".
+         88 ActieInname VALUE "I" "i".
+         88 ActieStoppen VALUE "X" "x".
 
        PROCEDURE DIVISION.
        BeginProgram.
+           PERFORM GetDatumVandaag
            PERFORM UNTIL StopProgram
                PERFORM ToonBoekingen
-               PERFORM GetReserveringsNaam
-               IF (Boekingsnaam NOT EQUALS "xxx")
+               PERFORM VraagActie
+               IF NOT (StopProgram)
+                   PERFORM GetReserveringsNaam
                    MOVE ZERO TO Iteraties
-                   PERFORM DoeHet
+                   EVALUATE TRUE
+                       WHEN ActieUitgifte
+                           PERFORM DoeHet
+                       WHEN ActieInname
+                           PERFORM DoeInname
+                   END-EVALUATE
                    DISPLAY "Aantal records gelezen om dit te bereiken: " Iteraties
-               ELSE
-                   SET StopProgram TO TRUE
                END-IF
            END-PERFORM
            DISPLAY SPACE
            STOP RUN.
 
-       GetReserveringsNaam.
+       GetDatumVandaag.
+           MOVE FUNCTION CURRENT-DATE (1:8) TO DatumVandaag.
+
+       VraagActie.
            DISPLAY SPACE
-           DISPLAY "SLEUTEL UITGIFTE"
-           DISPLAY "================"
+           DISPLAY "SLEUTELBEHEER"
+           DISPLAY "============="
+           DISPLAY "Actie (U = sleutel uitgeven, I = sleutel inleveren, X = stoppen): " WITH NO ADVANCING
+           ACCEPT ActieVlag
+           IF (ActieStoppen)
+               SET StopProgram TO TRUE
+           END-IF
+           .
+
+       GetReserveringsNaam.
            DISPLAY "Naam: " WITH NO ADVANCING
            ACCEPT BoekingsNaam.
        DoeHet.
@@ -100,27 +125,38 @@
            IF (IO-OK)
                SET NotEndOfData TO TRUE
                SET MutatieNogNietVoltooid TO TRUE
-               *> Eerste boeking uitlezen...
-               PERFORM LeesBoeking
+               *> Pointer plaatsen bij het eerste record met deze naam
+               MOVE BoekingsNaam TO BB-Naam
+               START BoekingenBestand
+                 KEY IS >= BB-Naam
+                   INVALID KEY
+                       SET EndOfData TO TRUE
+                   NOT INVALID KEY
+                       PERFORM LeesBoeking
+               END-START
                *> ...en voor elke boeking...
                PERFORM UNTIL EndOfData OR MutatieVoltooid
                    IF (BB-Naam EQUALS BoekingsNaam)
-                       SET NameFound TO TRUE
-                       IF (BB-SleutelNietUitgereikt)
-                           SET BB-SleutelUitgereikt TO TRUE
-                           SET MutatieVoltooid TO TRUE
-                           REWRITE BoekingenRecord
-                               INVALID KEY
-                                   DISPLAY "Er ging iets fout. File status: " IOStatus
-                           END-REWRITE 
+                       IF (BB-Datum EQUALS DatumVandaag)
+                           SET NameFound TO TRUE
+                           IF (BB-SleutelNietUitgereikt)
+                               SET BB-SleutelUitgereikt TO TRUE
+                               SET MutatieVoltooid TO TRUE
+                               REWRITE BoekingenRecord
+                                   INVALID KEY
+                                       DISPLAY "Er ging iets fout. File status: " IOStatus
+                               END-REWRITE
+                           END-IF
                        END-IF
+                   ELSE
+                       SET EndOfData TO TRUE
                    END-IF
                    *> Volgende boeking uitlezen...
                    IF (NotEndOfData AND MutatieNogNietVoltooid)
                        PERFORM LeesBoeking
                    END-IF
                END-PERFORM
-               IF (NameFound AND MutatieNogNietVoltooid)
+               IF (NameFound AND MutatieNogNietVoltooid OR NameNotFound)
                    DISPLAY SPACE
                    DISPLAY ">>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>"
                    DISPLAY "Helaas. We hebben geen werkplek beschikbaar voor " BoekingsNaam
@@ -132,6 +168,58 @@
                DISPLAY "Er is iets mis gegaan. IO-Status: " IOStatus
            END-IF.
 
+       DoeInname.
+           OPEN I-O BoekingenBestand
+           *> Als alle bestanden goed geopend zijn...
+           IF (IO-OK)
+               SET NotEndOfData TO TRUE
+               SET MutatieNogNietVoltooid TO TRUE
+               *> Pointer plaatsen bij het eerste record met deze naam
+               MOVE BoekingsNaam TO BB-Naam
+               START BoekingenBestand
+                 KEY IS >= BB-Naam
+                   INVALID KEY
+                       SET EndOfData TO TRUE
+                   NOT INVALID KEY
+                       PERFORM LeesBoeking
+               END-START
+               *> ...en voor elke boeking...
+               PERFORM UNTIL EndOfData OR MutatieVoltooid
+                   IF (BB-Naam EQUALS BoekingsNaam)
+                       IF (BB-Datum EQUALS DatumVandaag)
+                           SET NameFound TO TRUE
+                           IF (BB-SleutelUitgereikt)
+                               SET BB-SleutelNietUitgereikt TO TRUE
+                               SET MutatieVoltooid TO TRUE
+                               REWRITE BoekingenRecord
+                                   INVALID KEY
+                                       DISPLAY "Er ging iets fout. File status: " IOStatus
+                               END-REWRITE
+                           END-IF
+                       END-IF
+                   ELSE
+                       SET EndOfData TO TRUE
+                   END-IF
+                   *> Volgende boeking uitlezen...
+                   IF (NotEndOfData AND MutatieNogNietVoltooid)
+                       PERFORM LeesBoeking
+                   END-IF
+               END-PERFORM
+               IF (NameFound AND MutatieNogNietVoltooid OR NameNotFound)
+                   DISPLAY SPACE
+                   DISPLAY ">>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>>"
+                   DISPLAY "Er stond geen uitgereikte sleutel open voor " BoekingsNaam
+                   DISPLAY "<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<<"
+                   DISPLAY SPACE
+               ELSE
+                   DISPLAY SPACE
+                   DISPLAY "Sleutel ingenomen van " BoekingsNaam ". Werkplek kan opnieuw worden toegewezen."
+               END-IF
+               CLOSE BoekingenBestand
+           ELSE
+               DISPLAY "Er is iets mis gegaan. IO-Status: " IOStatus
+           END-IF.
+
        GeefSleutelUit.
            OPEN I-O BoekingenBestand
            SET BB-SleutelUitgereikt TO TRUE
@@ -157,14 +245,16 @@
                END-READ
                *> ...en voor elke boeking...
                PERFORM UNTIL EndOfData
-                   ADD 1 TO BoekingenTeller
-                   DISPLAY BoekingenTeller ". Huisnummer: " BB-Huisnummer WITH NO ADVANCING
-                   DISPLAY " | Kamernummer: " BB-Kamernummer WITH NO ADVANCING
-                   DISPLAY " | Naam: " BB-Naam WITH NO ADVANCING
-                   IF (BB-SleutelUitgereikt)
-                       DISPLAY " | Sleutel uitgereikt"
-                   ELSE
-                       DISPLAY " | Sleutel nog niet uitgereikt"
+                   IF (BB-Datum EQUALS DatumVandaag)
+                       ADD 1 TO BoekingenTeller
+                       DISPLAY BoekingenTeller ". Huisnummer: " BB-Huisnummer WITH NO ADVANCING
+                       DISPLAY " | Kamernummer: " BB-Kamernummer WITH NO ADVANCING
+                       DISPLAY " | Naam: " BB-Naam WITH NO ADVANCING
+                       IF (BB-SleutelUitgereikt)
+                           DISPLAY " | Sleutel uitgereikt"
+                       ELSE
+                           DISPLAY " | Sleutel nog niet uitgereikt"
+                       END-IF
                    END-IF
                    *> Volgende boeking uitlezen...
                    READ BoekingenBestand NEXT RECORD
@@ -183,4 +273,4 @@
                    SET EndOfData TO TRUE
                NOT AT END
                    ADD 1 TO Iteraties
-           END-READ.
\ No newline at end of file
+           END-READ.
