@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. 06--AnnulerenReserveringOfBoeking.
+       AUTHOR. Joey Schmitz.
+       DATE-WRITTEN. 03-02-2023.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT ReserveringenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Reserveringen.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
+       SELECT ReserveringenBestandGefilterd ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\ReserveringenGefilterd.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
+       SELECT BoekingenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Boekingen.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS BB-Boekingssleutel
+           ALTERNATE RECORD KEY IS BB-Naam WITH DUPLICATES
+           FILE STATUS IS IOStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       *> Reserveringenbestand (bevat nog niet ingeboekte reserveringen)
+       FD ReserveringenBestand.
+       01 ReserveringenRecord.
+         02 RB-Naam PIC X(24).
+         02 RB-Datum PIC 9(8).
+         02 RB-GewensteType PIC X.
+         02 RB-Telefoonnummer PIC X(14).
+         02 RB-Emailadres PIC X(40).
+       *> Tijdelijk bestand, gebruikt om een reservering uit Reserveringen.dat te verwijderen
+       FD ReserveringenBestandGefilterd.
+       01 ReserveringenRecordGefilterd.
+         02 RBG-Naam PIC X(24).
+         02 RBG-Datum PIC 9(8).
+         02 RBG-GewensteType PIC X.
+         02 RBG-Telefoonnummer PIC X(14).
+         02 RBG-Emailadres PIC X(40).
+       *> Boekingenbestand (bewaart de boekingen van alle dagen)
+       FD BoekingenBestand.
+       COPY Boeking REPLACING ==(pf)== BY ==BB==.
+
+       WORKING-STORAGE SECTION.
+       *> IO STATUS VLAG
+       01 IOStatus PIC XX.
+         88 IO-OK VALUE ZEROES.
+       *> END OF DATA VLAG
+       01 EndOfDataFlag PIC 9 VALUE ZERO.
+         88 EndOfData VALUE 1.
+         88 NotEndOfData VALUE 0.
+       *> GEVONDEN VLAG
+       01 GevondenVlag PIC 9 VALUE ZERO.
+         88 RecordGevonden VALUE 1.
+         88 RecordNietGevonden VALUE 0.
+       *> MENU VLAG
+       01 KeuzeVlag PIC 9 VALUE 1.
+         88 VerlaatHetProgramma VALUE ZERO.
+         88 BlijfInHetMenu VALUE 1.
+       01 Keuze PIC 99 VALUE ZERO.
+       *> TE ANNULEREN RESERVERING
+       01 AnnuleerNaam PIC X(24).
+       01 AnnuleerDatum PIC 9(8).
+       *> TE ANNULEREN BOEKING
+       01 AnnuleerHuisnummer PIC 99.
+       01 AnnuleerKamernummer PIC 9.
+       01 AnnuleerBoekingssleutel.
+         02 AB-Datum PIC 9(8).
+         02 AB-Werkpleknummer.
+           03 AB-Huisnummer PIC 99.
+           03 AB-Kamernummer PIC 9.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM UNTIL VerlaatHetProgramma
+               DISPLAY SPACE
+               DISPLAY "ANNULEREN"
+               DISPLAY "========="
+               DISPLAY "1. Reservering annuleren (nog niet ingeboekt)"
+               DISPLAY "2. Boeking annuleren (al ingeboekt)"
+               DISPLAY "47. EXIT"
+               DISPLAY SPACE
+               DISPLAY "Uw keuze: " WITH NO ADVANCING
+               ACCEPT Keuze
+               EVALUATE Keuze
+                   WHEN 1
+                       PERFORM AnnuleerReservering
+                   WHEN 2
+                       PERFORM AnnuleerBoeking
+                   WHEN 47
+                       SET VerlaatHetProgramma TO TRUE
+                   WHEN OTHER
+                       SET BlijfInHetMenu TO TRUE
+               END-EVALUATE
+           END-PERFORM
+           DISPLAY SPACE
+           STOP RUN.
+
+       AnnuleerReservering.
+           DISPLAY SPACE
+           DISPLAY "Naam: " WITH NO ADVANCING
+           ACCEPT AnnuleerNaam
+           DISPLAY "Datum (yyyymmdd): " WITH NO ADVANCING
+           ACCEPT AnnuleerDatum
+           SET RecordNietGevonden TO TRUE
+           OPEN INPUT ReserveringenBestand
+           OPEN OUTPUT ReserveringenBestandGefilterd
+           IF (IO-OK)
+               SET NotEndOfData TO TRUE
+               READ ReserveringenBestand
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfData
+                   IF (RB-Naam EQUALS AnnuleerNaam AND RB-Datum EQUALS AnnuleerDatum)
+                       SET RecordGevonden TO TRUE
+                   ELSE
+                       WRITE ReserveringenRecordGefilterd FROM ReserveringenRecord
+                   END-IF
+                   READ ReserveringenBestand
+                       AT END
+                           SET EndOfData TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE ReserveringenBestand, ReserveringenBestandGefilterd
+               *> Het gefilterde bestand wordt het nieuwe Reserveringenbestand
+               OPEN INPUT ReserveringenBestandGefilterd
+               OPEN OUTPUT ReserveringenBestand
+               IF (IO-OK)
+                   SET NotEndOfData TO TRUE
+                   READ ReserveringenBestandGefilterd
+                       AT END
+                           SET EndOfData TO TRUE
+                   END-READ
+                   PERFORM UNTIL EndOfData
+                       WRITE ReserveringenRecord FROM ReserveringenRecordGefilterd
+                       READ ReserveringenBestandGefilterd
+                           AT END
+                               SET EndOfData TO TRUE
+                       END-READ
+                   END-PERFORM
+                   CLOSE ReserveringenBestandGefilterd, ReserveringenBestand
+                   IF (RecordGevonden)
+                       DISPLAY SPACE
+                       DISPLAY "Reservering van " AnnuleerNaam " op " AnnuleerDatum " is geannuleerd."
+                   ELSE
+                       DISPLAY SPACE
+                       DISPLAY "Geen reservering gevonden voor " AnnuleerNaam " op " AnnuleerDatum "."
+                   END-IF
+               ELSE
+                   DISPLAY "Er is iets mis gegaan bij het herschrijven. IO-Status: " IOStatus
+               END-IF
+           ELSE
+               DISPLAY "Er is iets mis gegaan. IO-Status: " IOStatus
+           END-IF
+           .
+
+       AnnuleerBoeking.
+           DISPLAY SPACE
+           DISPLAY "Datum (yyyymmdd): " WITH NO ADVANCING
+           ACCEPT AB-Datum
+           DISPLAY "Huisnummer: " WITH NO ADVANCING
+           ACCEPT AB-Huisnummer
+           DISPLAY "Kamernummer: " WITH NO ADVANCING
+           ACCEPT AB-Kamernummer
+           OPEN I-O BoekingenBestand
+           IF (IO-OK)
+               MOVE AnnuleerBoekingssleutel TO BB-Boekingssleutel
+               READ BoekingenBestand KEY IS BB-Boekingssleutel
+                   INVALID KEY
+                       DISPLAY SPACE
+                       DISPLAY "Geen boeking gevonden op huisnummer " AB-Huisnummer " kamernummer " AB-Kamernummer " datum " AB-Datum "."
+               END-READ
+               IF (IO-OK)
+                   DELETE BoekingenBestand
+                       INVALID KEY
+                           DISPLAY "Er ging iets fout bij het annuleren. File status: " IOStatus
+                   END-DELETE
+                   DISPLAY SPACE
+                   DISPLAY "Boeking op huisnummer " AB-Huisnummer " kamernummer " AB-Kamernummer " datum " AB-Datum " is geannuleerd."
+               END-IF
+               CLOSE BoekingenBestand
+           ELSE
+               DISPLAY "Er is iets mis gegaan. IO-Status: " IOStatus
+           END-IF
+           .
