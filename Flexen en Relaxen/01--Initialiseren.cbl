@@ -14,6 +14,9 @@
            RECORD KEY IS BB-Werkpleknummer
            ALTERNATE RECORD KEY IS BB-Naam WITH DUPLICATES
            FILE STATUS IS IOStatus.
+       SELECT WoningenBestand ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Woningen.dat"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS IOStatus.
 
        DATA DIVISION.
        FILE SECTION.
@@ -31,13 +34,18 @@
          02 BB-SleutelUitgereiktVlag PIC 9 VALUE ZERO.
            88 BB-SleutelUitgereikt VALUE 1.
            88 BB-SleutelNietUitgereikt VALUE 0.
+       *> Gedeelde woningvoorraad, door alle programma's gebruikt
+       FD WoningenBestand.
+       COPY Woning REPLACING ==(pf)== BY ==WOF==.
 
        WORKING-STORAGE SECTION.
-       *> CONSTANTEN
-       78 AantalHuisjes VALUE 10.
        *> IO STATUS VLAG
        01 IOStatus PIC XX.
          88 IO-OK VALUE ZEROES.
+       *> END OF DATA VLAG
+       01 EndOfDataFlag PIC 9 VALUE ZERO.
+         88 EndOfData VALUE 1.
+         88 NotEndOfData VALUE 0.
        *> RESERVERING
        01 Reservering.
          02 ReserveringsNaam PIC X(24).
@@ -75,18 +83,34 @@
            STOP RUN.
 
        InitialseerWoningen.
-           PERFORM VARYING WoningenTeller FROM 1 BY 1 UNTIL WoningenTeller > AantalHuisjes
-               ADD 1 TO AantalWoningen
-               MOVE WoningenTeller TO WO-Huisnummer(WoningenTeller)
-               EVALUATE TRUE
-                   WHEN WO-Huisnummer(WoningenTeller) EQUALS 2 OR 3 OR 7 OR 8
-                       MOVE "L" TO WO-Type(WoningenTeller)
-                       MOVE 5 TO WO-AantalKamers(WoningenTeller)
-                   WHEN OTHER
-                       MOVE "S" TO WO-Type(WoningenTeller)
-                       MOVE 3 TO WO-AantalKamers(WoningenTeller)
-               END-EVALUATE
-           END-PERFORM.
+           MOVE ZERO TO AantalWoningen
+           OPEN INPUT WoningenBestand
+           IF (IO-OK)
+               SET NotEndOfData TO TRUE
+               READ WoningenBestand
+                   AT END
+                       SET EndOfData TO TRUE
+               END-READ
+               PERFORM UNTIL EndOfData
+                   ADD 1 TO AantalWoningen
+                   MOVE WOF-Huisnummer TO WO-Huisnummer(AantalWoningen)
+                   MOVE WOF-Type TO WO-Type(AantalWoningen)
+                   EVALUATE TRUE
+                       WHEN WOF-Luxe
+                           MOVE 5 TO WO-AantalKamers(AantalWoningen)
+                       WHEN OTHER
+                           MOVE 3 TO WO-AantalKamers(AantalWoningen)
+                   END-EVALUATE
+                   READ WoningenBestand
+                       AT END
+                           SET EndOfData TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE WoningenBestand
+           ELSE
+               DISPLAY "Er is iets mis gegaan bij het lezen van Woningen.dat. IO-Status: " IOStatus
+           END-IF
+           .
 
        ToonWoningen.
            DISPLAY SPACE
