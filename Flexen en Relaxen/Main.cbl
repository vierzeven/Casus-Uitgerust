@@ -0,0 +1,51 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Main.
+       AUTHOR. Joey Schmitz.
+       DATE-WRITTEN. 30-01-2023.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 KeuzeVlag PIC 9 VALUE 1.
+         88 VerlaatHetProgramma VALUE ZERO.
+         88 BlijfInHetMenu VALUE 1.
+       01 Keuze PIC 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       BeginProgram.
+           PERFORM UNTIL VerlaatHetProgramma
+               DISPLAY SPACE
+               DISPLAY "00. Aanmaken testbestand"
+               DISPLAY "01. Initialiseren"
+               DISPLAY "02. Reservering toevoegen"
+               DISPLAY "03. Reserveringen van vandaag naar boekingen"
+               DISPLAY "04. Uitgifte sleutel op naam"
+               DISPLAY "05. Last minute boeking"
+               DISPLAY "06. Reservering of boeking annuleren"
+               DISPLAY "47. EXIT"
+               DISPLAY SPACE
+               DISPLAY "Uw keuze: " WITH NO ADVANCING
+               ACCEPT Keuze
+               EVALUATE Keuze
+                   WHEN 0
+                       CALL "00b-AanmakenTestbestand"
+                   WHEN 1
+                       CALL "01--Initialiseren"
+                   WHEN 2
+                       CALL "02--ReserveringToevoegen"
+                   WHEN 3
+                       CALL "03--ReservingenVandaagNaarBoekingen"
+                   WHEN 4
+                       CALL "04--UitgifteSleutelOpNaam"
+                   WHEN 5
+                       CALL "05--LastMinuteBoeking"
+                   WHEN 6
+                       CALL "06--AnnulerenReserveringOfBoeking"
+                   WHEN 47
+                       SET VerlaatHetProgramma
+                         TO TRUE
+                   WHEN OTHER
+                       SET BlijfInHetMenu
+                         TO TRUE
+               END-EVALUATE
+           END-PERFORM
+
+           STOP RUN.
