@@ -11,6 +11,11 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS IO-Status.
 
+           SELECT WoningenBestand
+               ASSIGN TO "C:\COBOL\DATA\CasusFlexenEnRelaxen\Woningen.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IO-Status.
+
        DATA DIVISION.
        FILE SECTION.
 
@@ -18,6 +23,13 @@
        01 ReserveringRecord.
          02 R-Naam  PIC X(24).
          02 R-Datum PIC 9(8).
+         02 R-GewensteType PIC X.
+         02 R-Telefoonnummer PIC X(14).
+         02 R-Emailadres PIC X(40).
+
+       *> Gedeelde woningvoorraad, door alle programma's gebruikt
+       FD WoningenBestand.
+       COPY Woning REPLACING ==(pf)== BY ==WOF==.
 
        WORKING-STORAGE SECTION.
        78 AantalHuisjes VALUE 10.
@@ -46,6 +58,8 @@
              88 H-Standaard VALUE "S".
 
 
+       01 Huisjesteller PIC 99 VALUE ZERO PACKED-DECIMAL.
+
        01 Datums.
          03 DatumVandaag     PIC X(8).
          03 DatumHuidig      PIC 9(8).
@@ -55,6 +69,7 @@
        BeginProgram.
            PERFORM Initialiseren
            PERFORM TestbestandMaken
+           PERFORM WoningenBestandMaken
            STOP RUN
            .
 
@@ -68,8 +83,23 @@
            CLOSE ReserveringenBestand
            .
 
+       WoningenBestandMaken.
+           OPEN OUTPUT WoningenBestand
+           PERFORM VARYING Huisjesteller FROM 1 BY 1 UNTIL Huisjesteller > AantalHuisjes
+               MOVE H-Huisnummer(Huisjesteller) TO WOF-Huisnummer
+               MOVE H-Type(Huisjesteller) TO WOF-Type
+               WRITE WOF-Woning
+           END-PERFORM
+           CLOSE WoningenBestand
+           DISPLAY "Testbestand Woningen gemaakt"
+           DISPLAY SPACE
+           .
+
        TestbestandMaken.
            OPEN OUTPUT ReserveringenBestand
+           MOVE SPACE TO R-GewensteType
+           MOVE SPACE TO R-Telefoonnummer
+           MOVE SPACE TO R-Emailadres
            MOVE FUNCTION CURRENT-DATE TO DatumVandaag
            MOVE DatumVandaag          TO DatumHuidig
            COMPUTE DatumInt = FUNCTION INTEGER-OF-DATE (DatumHuidig)
